@@ -0,0 +1,22 @@
+      ******************************************************************
+      * CUSTOMER INQUIRY AUDIT RECORD
+      * File:    CUSTINQ.AUDIT  (sequential, written by CUSTINQ)
+      * Used by: CUSTINQ, INQTERM (terminal/channel usage report)
+      *
+      * One record per CUSTINQ call, built from the request header
+      * and the response outcome, so "who looked up this customer
+      * and when" can always be answered.
+      ******************************************************************
+       01  INQ-AUDIT-RECORD.
+           05  IAR-TRANSACTION-ID          PIC X(8).
+           05  IAR-REQUEST-DATE.
+               10  IAR-REQ-YEAR            PIC 9(4).
+               10  IAR-REQ-MONTH           PIC 9(2).
+               10  IAR-REQ-DAY             PIC 9(2).
+           05  IAR-REQUEST-TIME            PIC 9(6).
+           05  IAR-TERMINAL-ID             PIC X(4).
+           05  IAR-CHANNEL-CODE            PIC X(2).
+           05  IAR-CUSTOMER-ID             PIC 9(10).
+           05  IAR-SEARCH-TYPE             PIC X(1).
+           05  IAR-RESPONSE-CODE           PIC X(2).
+           05  IAR-RESPONSE-TIMESTAMP      PIC 9(14).
