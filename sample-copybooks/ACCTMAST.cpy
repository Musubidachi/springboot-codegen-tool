@@ -0,0 +1,17 @@
+      ******************************************************************
+      * ACCOUNT MASTER RECORD
+      * File:    ACCTMAST.DAT  (indexed, key = AM-ACCOUNT-NUMBER,
+      *          alternate key = AM-CUSTOMER-ID)
+      * Used by: CUSTINQ, CUSTINQ-EXPORT, BALRECON
+      *
+      * One record per account; AM-CUSTOMER-ID ties it back to
+      * CUSTMAST-RECORD.  Sorted/grouped by AM-CUSTOMER-ID when
+      * CUSTINQ builds RESP-ACCOUNT-SUMMARY's ACCOUNT-LIST.
+      ******************************************************************
+       01  ACCTMAST-RECORD.
+           05  AM-ACCOUNT-NUMBER           PIC X(12).
+           05  AM-CUSTOMER-ID              PIC 9(10).
+           05  AM-ACCOUNT-TYPE             PIC X(3).
+           05  AM-ACCOUNT-STATUS           PIC X(1).
+           05  AM-ACCOUNT-BALANCE          PIC S9(9)V99 COMP-3.
+           05  AM-INTEREST-RATE            PIC 9(2)V9(4) COMP-3.
