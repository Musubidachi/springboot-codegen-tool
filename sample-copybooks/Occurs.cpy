@@ -1,10 +1,19 @@
        01  CUSTOMER-RECORD.
            05 CUSTOMER-ID           PIC 9(9).
+           05 ADDRESS-DATA-IND      PIC X(1).
+              88 ADDRESS-IS-ADDRESS VALUE 'A'.
+              88 ADDRESS-IS-CONTACT VALUE 'C'.
            05 CUSTOMER-DATA.
               10 ADDRESS            PIC X(50).
               10 CONTACT-INFO REDEFINES ADDRESS.
                  15 PHONE-NUMBER    PIC X(10).
                  15 EMAIL           PIC X(40).
-           05 ORDERS OCCURS 5 TIMES.
+           05 ORDER-COUNT           PIC 9(3).
+           05 ORDERS OCCURS 1 TO 50
+                DEPENDING ON ORDER-COUNT.
               10 ORDER-ID           PIC 9(7).
               10 ORDER-AMOUNT       PIC S9(7)V99 COMP-3.
+              10 ORDER-STATUS       PIC X(1).
+                 88 ORDER-IS-OPEN   VALUE 'O'.
+                 88 ORDER-IS-CLOSED VALUE 'C'.
+              10 ORDER-DATE         PIC 9(8).
