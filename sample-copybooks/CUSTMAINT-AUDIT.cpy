@@ -0,0 +1,25 @@
+      ******************************************************************
+      * CUSTOMER MAINTENANCE AUDIT RECORD
+      * File:    CUSTMAINT.AUDIT  (sequential, written by CUSTMAINT)
+      *
+      * Before/after image of every field CUSTMAINT is allowed to
+      * change, plus who made the change and when.
+      ******************************************************************
+       01  CUSTMAINT-AUDIT-RECORD.
+           05  CMA-CUSTOMER-ID             PIC 9(10).
+           05  CMA-CHANGED-BY              PIC X(8).
+           05  CMA-CHANGE-DATE.
+               10  CMA-CHG-YEAR            PIC 9(4).
+               10  CMA-CHG-MONTH           PIC 9(2).
+               10  CMA-CHG-DAY             PIC 9(2).
+           05  CMA-CHANGE-TIME             PIC 9(6).
+           05  CMA-BEFORE-IMAGE.
+               10  CMA-BEF-STATUS          PIC X(1).
+               10  CMA-BEF-CREDIT-LIMIT    PIC S9(9)V99 COMP-3.
+               10  CMA-BEF-PHONE           PIC X(15).
+               10  CMA-BEF-EMAIL           PIC X(50).
+           05  CMA-AFTER-IMAGE.
+               10  CMA-AFT-STATUS          PIC X(1).
+               10  CMA-AFT-CREDIT-LIMIT    PIC S9(9)V99 COMP-3.
+               10  CMA-AFT-PHONE           PIC X(15).
+               10  CMA-AFT-EMAIL           PIC X(50).
