@@ -1,4 +1,8 @@
        01  GENERIC-DATE.
+           05 DATE-FORMAT-IND       PIC X(1).
+              88 DATE-FORMAT-YYYYMMDD VALUE '1'.
+              88 DATE-FORMAT-MMDDYYYY VALUE '2'.
+              88 DATE-FORMAT-DDMMYYYY VALUE '3'.
            05 RAW-DATE              PIC X(8).
            05 YYYYMMDD REDEFINES RAW-DATE.
               10 YYYY               PIC 9(4).
@@ -8,3 +12,7 @@
               10 MM2                PIC 9(2).
               10 DD2                PIC 9(2).
               10 YYYY2              PIC 9(4).
+           05 DDMMYYYY REDEFINES RAW-DATE.
+              10 DD3                PIC 9(2).
+              10 MM3                PIC 9(2).
+              10 YYYY3              PIC 9(4).
