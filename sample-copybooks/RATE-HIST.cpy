@@ -0,0 +1,18 @@
+      ******************************************************************
+      * ACCOUNT INTEREST RATE HISTORY RECORD
+      * File:    RATEHIST.DAT  (sequential, keyed by account number)
+      * Used by: CUSTINQ (writes on change), RATERPT (dispute report)
+      *
+      * One record per rate change on an account, so the rate that
+      * applied as of any past date can be reproduced for dispute
+      * resolution.
+      ******************************************************************
+       01  RATE-HIST-RECORD.
+           05  RH-ACCOUNT-NUMBER           PIC X(12).
+           05  RH-EFFECTIVE-DATE.
+               10  RH-EFF-YEAR             PIC 9(4).
+               10  RH-EFF-MONTH            PIC 9(2).
+               10  RH-EFF-DAY              PIC 9(2).
+           05  RH-OLD-RATE                 PIC 9(2)V9(4) COMP-3.
+           05  RH-NEW-RATE                 PIC 9(2)V9(4) COMP-3.
+           05  RH-CHANGED-BY               PIC X(8).
