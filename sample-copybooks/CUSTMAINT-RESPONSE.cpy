@@ -0,0 +1,13 @@
+      ******************************************************************
+      * SAMPLE RESPONSE COPYBOOK FOR CUSTOMER MAINTENANCE
+      * Program: CUSTMAINT
+      ******************************************************************
+       01  CUSTMAINT-RESPONSE.
+           05  CMS-TRANSACTION-ID          PIC X(8).
+           05  CMS-RESPONSE-CODE           PIC X(2).
+               88  CMS-SUCCESS             VALUE '00'.
+               88  CMS-NOT-FOUND           VALUE '01'.
+               88  CMS-INVALID-STATUS      VALUE '02'.
+               88  CMS-NO-FIELDS-SELECTED  VALUE '03'.
+               88  CMS-SYSTEM-ERROR        VALUE '99'.
+           05  CMS-RESPONSE-MESSAGE        PIC X(50).
