@@ -1,15 +1,32 @@
       ******************************************************************
       * SAMPLE RESPONSE COPYBOOK FOR CUSTOMER INQUIRY
       * Program: CUSTINQ
+      *
+      * MODIFICATION HISTORY
+      *   RESPONSE-CODE expanded with specific validation-failure
+      *   codes.  RESP-ACCOUNT-SUMMARY gained an overflow indicator
+      *   and continuation token so a caller can page through the
+      *   accounts of a customer with more than ACCOUNT-LIST can
+      *   hold.  RESP-HISTORY added to carry status/balance history
+      *   when the request asks for it.  RESP-CONTACT-INFO gained
+      *   contact-preference, do-not-contact and address-validation
+      *   fields.  RESP-PAGINATION gained a resume key to support
+      *   cursor-based continuation.
       ******************************************************************
        01  CUSTINQ-RESPONSE.
            05  RESP-HEADER.
                10  TRANSACTION-ID          PIC X(8).
                10  RESPONSE-CODE           PIC X(2).
-                   88  RESP-SUCCESS        VALUE '00'.
-                   88  RESP-NOT-FOUND      VALUE '01'.
-                   88  RESP-INVALID-REQ    VALUE '02'.
-                   88  RESP-SYSTEM-ERROR   VALUE '99'.
+                   88  RESP-SUCCESS             VALUE '00'.
+                   88  RESP-NOT-FOUND           VALUE '01'.
+                   88  RESP-INVALID-REQ         VALUE '02'.
+                   88  RESP-MORE-ACCOUNTS       VALUE '03'.
+                   88  RESP-INVALID-BAL-RANGE   VALUE '04'.
+                   88  RESP-INVALID-SORT-FIELD  VALUE '05'.
+                   88  RESP-CRITERIA-TOO-BROAD  VALUE '06'.
+                   88  RESP-INVALID-ACCT-TYPE   VALUE '07'.
+                   88  RESP-ADDRESS-INVALID     VALUE '08'.
+                   88  RESP-SYSTEM-ERROR        VALUE '99'.
                10  RESPONSE-MESSAGE        PIC X(50).
                10  RESPONSE-TIMESTAMP      PIC 9(14).
            05  RESP-CUSTOMER-DATA.
@@ -35,15 +52,39 @@
                    15  LAST-ACT-DAY        PIC 9(2).
            05  RESP-ACCOUNT-SUMMARY.
                10  TOTAL-ACCOUNTS          PIC 9(3) COMP.
+               10  MORE-ACCOUNTS-IND       PIC X(1).
+                   88  MORE-ACCOUNTS-YES   VALUE 'Y'.
+                   88  MORE-ACCOUNTS-NO    VALUE 'N'.
+               10  ACCOUNT-CONTIN-TOKEN    PIC X(12).
                10  ACCOUNT-LIST OCCURS 10 TIMES.
                    15  ACCOUNT-NUMBER      PIC X(12).
                    15  ACCOUNT-TYPE        PIC X(3).
                    15  ACCOUNT-STATUS      PIC X(1).
                    15  ACCOUNT-BALANCE     PIC S9(9)V99 COMP-3.
                    15  INTEREST-RATE       PIC 9(2)V9(4) COMP-3.
+           05  RESP-HISTORY.
+               10  HISTORY-COUNT           PIC 9(3) COMP.
+               10  HISTORY-LIST OCCURS 10 TIMES.
+                   15  HIST-TYPE           PIC X(1).
+                       88  HIST-STATUS-CHANGE  VALUE 'S'.
+                       88  HIST-BALANCE-SNAP   VALUE 'B'.
+                   15  HIST-EFFECTIVE-DATE.
+                       20  HIST-YEAR       PIC 9(4).
+                       20  HIST-MONTH      PIC 9(2).
+                       20  HIST-DAY        PIC 9(2).
+                   15  HIST-OLD-VALUE      PIC X(15).
+                   15  HIST-NEW-VALUE      PIC X(15).
            05  RESP-CONTACT-INFO.
                10  PRIMARY-PHONE           PIC X(15).
                10  EMAIL-ADDRESS           PIC X(50).
+               10  CONTACT-PREFERENCE      PIC X(1).
+                   88  PREFER-PHONE        VALUE 'P'.
+                   88  PREFER-EMAIL        VALUE 'E'.
+                   88  PREFER-MAIL         VALUE 'M'.
+                   88  PREFER-NONE         VALUE 'N'.
+               10  DO-NOT-CONTACT-IND      PIC X(1).
+                   88  DO-NOT-CONTACT-YES  VALUE 'Y'.
+                   88  DO-NOT-CONTACT-NO   VALUE 'N'.
                10  MAILING-ADDRESS.
                    15  STREET-LINE-1       PIC X(40).
                    15  STREET-LINE-2       PIC X(40).
@@ -51,6 +92,12 @@
                    15  STATE-CODE          PIC X(2).
                    15  POSTAL-CODE         PIC X(10).
                    15  COUNTRY-CODE        PIC X(3).
+               10  ADDRESS-VALIDATION.
+                   15  ADDRESS-VALID-IND   PIC X(1).
+                       88  ADDRESS-IS-VALID    VALUE 'Y'.
+                       88  ADDRESS-IS-INVALID  VALUE 'N'.
+                       88  ADDRESS-NOT-CHECKED VALUE ' '.
+                   15  ADDRESS-VALID-MSG   PIC X(40).
            05  RESP-PAGINATION.
                10  TOTAL-RECORDS           PIC 9(6) COMP.
                10  CURRENT-PAGE            PIC 9(4) COMP.
@@ -58,4 +105,5 @@
                10  HAS-MORE-DATA           PIC X(1).
                    88  MORE-DATA-YES       VALUE 'Y'.
                    88  MORE-DATA-NO        VALUE 'N'.
-           05  FILLER                      PIC X(50).
+               10  NEXT-RESUME-KEY         PIC 9(10).
+           05  FILLER                      PIC X(30).
