@@ -0,0 +1,25 @@
+      ******************************************************************
+      * ACCOUNT TYPE REFERENCE RECORD
+      * File:    ACCTTYPE.REF  (maintained reference table)
+      * Used by: CUSTINQ, ACCTMNT
+      *
+      * One record per valid account-type code, with the date range
+      * over which the code is considered valid.  CUSTINQ checks
+      * CUST-FILTER-OPTIONS' ACCT-TYPE-CODE entries against this
+      * table before running the account-type filter.
+      ******************************************************************
+       01  ACCTTYPE-REF-RECORD.
+           05  ATR-TYPE-CODE               PIC X(3).
+           05  ATR-TYPE-DESCRIPTION        PIC X(25).
+           05  ATR-EFFECTIVE-DATE.
+               10  ATR-EFF-YEAR            PIC 9(4).
+               10  ATR-EFF-MONTH           PIC 9(2).
+               10  ATR-EFF-DAY             PIC 9(2).
+           05  ATR-EXPIRATION-DATE.
+               10  ATR-EXP-YEAR            PIC 9(4).
+               10  ATR-EXP-MONTH           PIC 9(2).
+               10  ATR-EXP-DAY             PIC 9(2).
+           05  ATR-ACTIVE-IND              PIC X(1).
+               88  ATR-IS-ACTIVE           VALUE 'Y'.
+               88  ATR-IS-RETIRED          VALUE 'N'.
+           05  FILLER                      PIC X(10).
