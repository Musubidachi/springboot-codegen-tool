@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CUSTOMER STATUS / BALANCE HISTORY RECORD
+      * File:    CUSTHIST.DAT  (indexed, key = CH-CUSTOMER-ID +
+      *          CH-EFFECTIVE-DATE)
+      * Used by: CUSTINQ (populates RESP-HISTORY when requested)
+      ******************************************************************
+       01  CUSTHIST-RECORD.
+           05  CH-CUSTOMER-ID              PIC 9(10).
+           05  CH-HIST-TYPE                PIC X(1).
+               88  CH-STATUS-CHANGE        VALUE 'S'.
+               88  CH-BALANCE-SNAPSHOT     VALUE 'B'.
+           05  CH-EFFECTIVE-DATE.
+               10  CH-EFF-YEAR             PIC 9(4).
+               10  CH-EFF-MONTH            PIC 9(2).
+               10  CH-EFF-DAY              PIC 9(2).
+           05  CH-OLD-VALUE                PIC X(15).
+           05  CH-NEW-VALUE                PIC X(15).
