@@ -1,5 +1,15 @@
        01  MESSAGE-BLOCK.
            05 RAW-MESSAGE           PIC X(100).
            05 MESSAGE-TABLE REDEFINES RAW-MESSAGE.
-              10 MESSAGE-LINE OCCURS 10 TIMES.
+              10 MESSAGE-LINE-COUNT PIC 9(2).
+              10 MESSAGE-LINE OCCURS 1 TO 9
+                   DEPENDING ON MESSAGE-LINE-COUNT.
                  15 LINE-TEXT       PIC X(10).
+           05 MESSAGE-TRUNCATED-IND PIC X(1).
+              88 MESSAGE-WAS-TRUNCATED VALUE 'Y'.
+           05 MESSAGE-CONTINUATION-KEY PIC X(12).
+
+       01  MESSAGE-CONTINUATION.
+           05 CONTINUATION-KEY      PIC X(12).
+           05 CONTINUATION-SEQ      PIC 9(3).
+           05 CONTINUATION-TEXT     PIC X(200).
