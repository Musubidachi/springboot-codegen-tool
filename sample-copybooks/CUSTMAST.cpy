@@ -0,0 +1,39 @@
+      ******************************************************************
+      * CUSTOMER MASTER RECORD
+      * File:    CUSTMAST.DAT  (indexed, key = CM-CUSTOMER-ID)
+      * Used by: CUSTINQ, CUSTMAINT, CUSTINQ-EXPORT, BALRECON
+      *
+      * Back-end record CUSTINQ-RESPONSE's RESP-CUSTOMER-DATA and
+      * RESP-CONTACT-INFO are built from.  TOTAL-BALANCE is kept in
+      * sync with the ACCTMAST entries that carry this customer's
+      * CM-CUSTOMER-ID; BALRECON ties the two out nightly.
+      ******************************************************************
+       01  CUSTMAST-RECORD.
+           05  CM-CUSTOMER-ID              PIC 9(10).
+           05  CM-CUSTOMER-NAME            PIC X(30).
+           05  CM-CUSTOMER-STATUS          PIC X(1).
+               88  CM-ACTIVE               VALUE 'A'.
+               88  CM-INACTIVE             VALUE 'I'.
+               88  CM-SUSPENDED            VALUE 'S'.
+           05  CM-CUSTOMER-TYPE            PIC X(2).
+           05  CM-DATE-OPENED.
+               10  CM-OPEN-YEAR            PIC 9(4).
+               10  CM-OPEN-MONTH           PIC 9(2).
+               10  CM-OPEN-DAY             PIC 9(2).
+           05  CM-TOTAL-BALANCE            PIC S9(11)V99 COMP-3.
+           05  CM-CREDIT-LIMIT             PIC S9(9)V99 COMP-3.
+           05  CM-LAST-ACTIVITY-DATE.
+               10  CM-LAST-ACT-YEAR        PIC 9(4).
+               10  CM-LAST-ACT-MONTH       PIC 9(2).
+               10  CM-LAST-ACT-DAY         PIC 9(2).
+           05  CM-PRIMARY-PHONE            PIC X(15).
+           05  CM-EMAIL-ADDRESS            PIC X(50).
+           05  CM-CONTACT-PREFERENCE       PIC X(1).
+           05  CM-DO-NOT-CONTACT-IND       PIC X(1).
+           05  CM-MAILING-ADDRESS.
+               10  CM-STREET-LINE-1        PIC X(40).
+               10  CM-STREET-LINE-2        PIC X(40).
+               10  CM-CITY                 PIC X(25).
+               10  CM-STATE-CODE           PIC X(2).
+               10  CM-POSTAL-CODE          PIC X(10).
+               10  CM-COUNTRY-CODE         PIC X(3).
