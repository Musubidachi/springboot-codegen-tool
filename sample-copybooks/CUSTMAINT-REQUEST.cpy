@@ -0,0 +1,33 @@
+      ******************************************************************
+      * SAMPLE REQUEST COPYBOOK FOR CUSTOMER MAINTENANCE
+      * Program: CUSTMAINT
+      *
+      * Takes the same customer key CUSTINQ-REQUEST does, plus an
+      * update flag and a new value for each field CUSTMAINT is
+      * allowed to change.  A field is only touched when its own
+      * update indicator is 'Y', so one call can change just the
+      * status, just the credit limit, just the contact fields, or
+      * any combination of them.
+      ******************************************************************
+       01  CUSTMAINT-REQUEST.
+           05  CMR-HEADER.
+               10  CMR-TRANSACTION-ID      PIC X(8).
+               10  CMR-CHANGED-BY          PIC X(8).
+           05  CMR-CUSTOMER-ID             PIC 9(10).
+           05  CMR-UPDATE-FLAGS.
+               10  CMR-UPDATE-STATUS-IND   PIC X(1).
+                   88  CMR-UPDATE-STATUS       VALUE 'Y'.
+               10  CMR-UPDATE-CR-LIMIT-IND PIC X(1).
+                   88  CMR-UPDATE-CR-LIMIT     VALUE 'Y'.
+               10  CMR-UPDATE-PHONE-IND    PIC X(1).
+                   88  CMR-UPDATE-PHONE         VALUE 'Y'.
+               10  CMR-UPDATE-EMAIL-IND    PIC X(1).
+                   88  CMR-UPDATE-EMAIL         VALUE 'Y'.
+           05  CMR-NEW-VALUES.
+               10  CMR-NEW-CUSTOMER-STATUS PIC X(1).
+                   88  CMR-NEW-STATUS-ACTIVE    VALUE 'A'.
+                   88  CMR-NEW-STATUS-INACTIVE  VALUE 'I'.
+                   88  CMR-NEW-STATUS-SUSPENDED VALUE 'S'.
+               10  CMR-NEW-CREDIT-LIMIT    PIC S9(9)V99 COMP-3.
+               10  CMR-NEW-PRIMARY-PHONE   PIC X(15).
+               10  CMR-NEW-EMAIL-ADDRESS   PIC X(50).
