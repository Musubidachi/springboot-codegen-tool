@@ -0,0 +1,18 @@
+      ******************************************************************
+      * TERMINAL-ID TO CHANNEL LOOKUP
+      * File:    CHANNEL.REF  (maintained reference table)
+      * Used by: CUSTINQ
+      *
+      * Maps a TERMINAL-ID (or a TERMINAL-ID prefix/range) to the
+      * channel it belongs to, for inquiries where CUST-HEADER's
+      * CHANNEL-CODE was not supplied by the caller.  Supports fraud
+      * investigations that need to separate branch, online, mobile
+      * and IVR activity even when terminal ID ranges overlap across
+      * channels over time.
+      ******************************************************************
+       01  CHANNEL-REF-RECORD.
+           05  CHR-TERMINAL-LOW            PIC X(4).
+           05  CHR-TERMINAL-HIGH           PIC X(4).
+           05  CHR-CHANNEL-CODE            PIC X(2).
+           05  CHR-CHANNEL-NAME            PIC X(20).
+           05  FILLER                      PIC X(10).
