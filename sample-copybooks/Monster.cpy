@@ -3,9 +3,16 @@
               10 RECORD-TYPE        PIC X.
                  88 TYPE-A          VALUE 'A'.
                  88 TYPE-B          VALUE 'B'.
+                 88 TYPE-C          VALUE 'C'.
               10 RECORD-LENGTH      PIC 9(4) COMP.
+           05 SETTLEMENT-BODY REDEFINES HEADER.
+              10 SETTLEMENT-ID      PIC X(12).
+              10 SETTLEMENT-DATE    PIC 9(8).
+              10 SETTLEMENT-AMOUNT  PIC S9(9)V99 COMP-3.
+              10 SETTLEMENT-REF     PIC X(15).
            05 BODY REDEFINES HEADER.
               10 COUNTER            PIC 9(3).
-              10 ITEMS OCCURS 1 TO 20 DEPENDING ON COUNTER.
+              10 ITEMS OCCURS 1 TO 999 DEPENDING ON COUNTER.
                  15 ITEM-ID         PIC X(5).
                  15 ITEM-VALUE      PIC S9(7)V9(2) COMP-3.
+              10 ITEMS-CHECKSUM     PIC 9(9) COMP.
