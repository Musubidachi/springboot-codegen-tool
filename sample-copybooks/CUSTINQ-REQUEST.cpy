@@ -1,6 +1,16 @@
       ******************************************************************
       * SAMPLE REQUEST COPYBOOK FOR CUSTOMER INQUIRY
       * Program: CUSTINQ
+      *
+      * MODIFICATION HISTORY
+      *   ACCOUNT-NUMBER, NAME-MATCH-MODE, SEARCH-BY-ACCOUNT and
+      *   SEARCH-BY-PHONETIC added to support account-number and
+      *   partial/phonetic name lookups.  CHANNEL-CODE added to
+      *   CUST-HEADER so an inquiry can be tied back to the channel
+      *   it originated on.  ACCOUNT-TYPES entries now carry their
+      *   own balance range, STATUS-FILTER gained STATUS-SUSPENDED,
+      *   and CUST-PAGINATION gained a cursor/bookmark continuation
+      *   mode for large result sets.
       ******************************************************************
        01  CUSTINQ-REQUEST.
            05  CUST-HEADER.
@@ -11,13 +21,26 @@
                    15  REQUEST-DAY         PIC 9(2).
                10  REQUEST-TIME            PIC 9(6).
                10  TERMINAL-ID             PIC X(4).
+               10  CHANNEL-CODE            PIC X(2).
+                   88  CHANNEL-BRANCH      VALUE 'BR'.
+                   88  CHANNEL-ONLINE      VALUE 'OL'.
+                   88  CHANNEL-IVR         VALUE 'IV'.
+                   88  CHANNEL-MOBILE      VALUE 'MB'.
+                   88  CHANNEL-BATCH       VALUE 'BA'.
+                   88  CHANNEL-UNKNOWN     VALUE '  '.
            05  CUST-SEARCH-CRITERIA.
                10  CUSTOMER-ID             PIC 9(10).
                10  CUSTOMER-NAME           PIC X(30).
+               10  ACCOUNT-NUMBER          PIC X(12).
                10  SEARCH-TYPE             PIC X(1).
                    88  SEARCH-BY-ID        VALUE 'I'.
                    88  SEARCH-BY-NAME      VALUE 'N'.
                    88  SEARCH-BY-BOTH      VALUE 'B'.
+                   88  SEARCH-BY-ACCOUNT   VALUE 'A'.
+                   88  SEARCH-BY-PHONETIC  VALUE 'P'.
+               10  NAME-MATCH-MODE         PIC X(1).
+                   88  NAME-MATCH-EXACT    VALUE 'E'.
+                   88  NAME-MATCH-WILDCARD VALUE 'W'.
                10  INCLUDE-HISTORY         PIC X(1).
                    88  INCLUDE-HIST-YES    VALUE 'Y'.
                    88  INCLUDE-HIST-NO     VALUE 'N'.
@@ -25,12 +48,18 @@
                10  STATUS-FILTER           PIC X(1).
                    88  STATUS-ACTIVE       VALUE 'A'.
                    88  STATUS-INACTIVE     VALUE 'I'.
+                   88  STATUS-SUSPENDED    VALUE 'S'.
                    88  STATUS-ALL          VALUE '*'.
                10  MIN-BALANCE             PIC S9(9)V99 COMP-3.
                10  MAX-BALANCE             PIC S9(9)V99 COMP-3.
                10  ACCOUNT-TYPE-COUNT      PIC 9(2) COMP.
                10  ACCOUNT-TYPES OCCURS 5 TIMES.
                    15  ACCT-TYPE-CODE      PIC X(3).
+                   15  ACCT-TYPE-RANGE-IND PIC X(1).
+                       88  ACCT-RANGE-ACTIVE    VALUE 'Y'.
+                       88  ACCT-RANGE-INACTIVE  VALUE 'N'.
+                   15  ACCT-TYPE-MIN-BAL   PIC S9(9)V99 COMP-3.
+                   15  ACCT-TYPE-MAX-BAL   PIC S9(9)V99 COMP-3.
            05  CUST-PAGINATION.
                10  PAGE-NUMBER             PIC 9(4) COMP.
                10  PAGE-SIZE               PIC 9(4) COMP.
@@ -38,4 +67,8 @@
                10  SORT-ORDER              PIC X(1).
                    88  SORT-ASCENDING      VALUE 'A'.
                    88  SORT-DESCENDING     VALUE 'D'.
-           05  FILLER                      PIC X(20).
+               10  CURSOR-MODE             PIC X(1).
+                   88  CURSOR-MODE-ON      VALUE 'Y'.
+                   88  CURSOR-MODE-OFF     VALUE 'N'.
+               10  RESUME-AFTER-KEY        PIC 9(10).
+           05  FILLER                      PIC X(10).
