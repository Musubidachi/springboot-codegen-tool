@@ -0,0 +1,174 @@
+      ******************************************************************
+      * PROGRAM-ID: TXNAGE
+      * AUTHOR:     R. OKONKWO, CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      *
+      * ABSTRACT
+      *   Aging-bucket report for collections and statements.  Reads
+      *   TXNFEED-FILE of TRANSACTION-RECORD entries, calls DATESER
+      *   to get a day-serial number for the run date and for each
+      *   TXNS entry's TXN-DATE, buckets TXN-AMOUNT into current/
+      *   30/60/90-day groups off the elapsed days, and rolls the
+      *   buckets up per ACCOUNT-NUMBER onto TXNAGE-RPT-FILE.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  ROK  Original version.
+      *   2026-08-09  ROK  Changed STOP RUN to GOBACK so NIGHTRUN can
+      *                    CALL this as the last step of the chained
+      *                    overnight batch run.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNAGE.
+       INSTALLATION. CUSTOMER SYSTEMS GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TXNFEED-FILE ASSIGN TO "TXNFEED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TXNFEED-STATUS.
+
+           SELECT TXNAGE-RPT-FILE ASSIGN TO "TXNAGERP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXNAGE-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TXNFEED-FILE
+           RECORD IS VARYING IN SIZE FROM 15 TO 2715 CHARACTERS
+               DEPENDING ON WS-FEED-RECORD-LEN.
+       COPY "ODO".
+
+       FD  TXNAGE-RPT-FILE.
+       01  TXNAGE-RPT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-TXNFEED-STATUS            PIC X(2).
+               88  WS-TXNFEED-OK            VALUE '00'.
+               88  WS-TXNFEED-EOF           VALUE '10'.
+           05  WS-TXNAGE-RPT-STATUS         PIC X(2).
+
+       01  WS-FEED-RECORD-LEN               PIC 9(4) COMP.
+
+       01  WS-WORK-FIELDS.
+           05  WS-EOF-SWITCH                PIC X(1).
+               88  WS-EOF-REACHED           VALUE 'Y'.
+           05  WS-SUB                       PIC 9(3) COMP.
+           05  WS-RUN-DATE                  PIC 9(8).
+           05  WS-RUN-SERIAL-DAYS           PIC 9(7) COMP.
+           05  WS-TXN-SERIAL-DAYS           PIC 9(7) COMP.
+           05  WS-ELAPSED-DAYS              PIC 9(7) COMP.
+
+       01  WS-AGE-BUCKETS.
+           05  WS-BUCKET-CURRENT            PIC S9(9)V99 COMP-3.
+           05  WS-BUCKET-30                 PIC S9(9)V99 COMP-3.
+           05  WS-BUCKET-60                 PIC S9(9)V99 COMP-3.
+           05  WS-BUCKET-90                 PIC S9(9)V99 COMP-3.
+
+       01  WS-REPORT-FIELDS.
+           05  WS-BUCKET-CURRENT-DISPLAY    PIC S9(9)V99.
+           05  WS-BUCKET-30-DISPLAY         PIC S9(9)V99.
+           05  WS-BUCKET-60-DISPLAY         PIC S9(9)V99.
+           05  WS-BUCKET-90-DISPLAY         PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FEED THRU 2000-EXIT
+               UNTIL WS-EOF-REACHED.
+           PERFORM 3000-TERMINATE THRU 3000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the files, get today's serial day
+      * number, and prime the end-of-file switch.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           CALL "DATESER" USING WS-RUN-DATE WS-RUN-SERIAL-DAYS.
+           OPEN INPUT TXNFEED-FILE.
+           OPEN OUTPUT TXNAGE-RPT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-FEED - read one TRANSACTION-RECORD and roll up
+      * its TXNS entries into age buckets for that account.
+      ******************************************************************
+       2000-PROCESS-FEED.
+           READ TXNFEED-FILE.
+           IF WS-TXNFEED-EOF
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           IF NOT WS-TXNFEED-OK
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           MOVE 0 TO WS-BUCKET-CURRENT.
+           MOVE 0 TO WS-BUCKET-30.
+           MOVE 0 TO WS-BUCKET-60.
+           MOVE 0 TO WS-BUCKET-90.
+           PERFORM 2100-BUCKET-ONE-TXN THRU 2100-EXIT
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > TXN-COUNT.
+           PERFORM 2200-WRITE-ACCOUNT-LINE THRU 2200-EXIT.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-BUCKET-ONE-TXN - get one TXNS entry's age in days and
+      * add its TXN-AMOUNT into the matching bucket.
+      ******************************************************************
+       2100-BUCKET-ONE-TXN.
+           CALL "DATESER" USING TXN-DATE (WS-SUB) WS-TXN-SERIAL-DAYS.
+           COMPUTE WS-ELAPSED-DAYS =
+               WS-RUN-SERIAL-DAYS - WS-TXN-SERIAL-DAYS.
+           EVALUATE TRUE
+               WHEN WS-ELAPSED-DAYS < 30
+                   ADD TXN-AMOUNT (WS-SUB) TO WS-BUCKET-CURRENT
+               WHEN WS-ELAPSED-DAYS < 60
+                   ADD TXN-AMOUNT (WS-SUB) TO WS-BUCKET-30
+               WHEN WS-ELAPSED-DAYS < 90
+                   ADD TXN-AMOUNT (WS-SUB) TO WS-BUCKET-60
+               WHEN OTHER
+                   ADD TXN-AMOUNT (WS-SUB) TO WS-BUCKET-90
+           END-EVALUATE.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-ACCOUNT-LINE - write one rolled-up report line
+      * for this account's four age buckets.
+      ******************************************************************
+       2200-WRITE-ACCOUNT-LINE.
+           MOVE WS-BUCKET-CURRENT TO WS-BUCKET-CURRENT-DISPLAY.
+           MOVE WS-BUCKET-30 TO WS-BUCKET-30-DISPLAY.
+           MOVE WS-BUCKET-60 TO WS-BUCKET-60-DISPLAY.
+           MOVE WS-BUCKET-90 TO WS-BUCKET-90-DISPLAY.
+           MOVE SPACES TO TXNAGE-RPT-LINE.
+           STRING ACCOUNT-NUMBER ' ' WS-BUCKET-CURRENT-DISPLAY ' '
+               WS-BUCKET-30-DISPLAY ' ' WS-BUCKET-60-DISPLAY ' '
+               WS-BUCKET-90-DISPLAY DELIMITED BY SIZE
+               INTO TXNAGE-RPT-LINE.
+           WRITE TXNAGE-RPT-LINE.
+           GO TO 2200-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - close the files.
+      ******************************************************************
+       3000-TERMINATE.
+           CLOSE TXNFEED-FILE.
+           CLOSE TXNAGE-RPT-FILE.
+       3000-EXIT.
+           EXIT.
