@@ -0,0 +1,198 @@
+      ******************************************************************
+      * PROGRAM-ID: INQTERM
+      * AUTHOR:     R. OKONKWO, CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      *
+      * ABSTRACT
+      *   Monthly terminal/channel usage report.  Reads CUSTINQ's
+      *   INQ-AUDIT-FILE, rolls IAR-TERMINAL-ID and the hour-of-day
+      *   taken from IAR-REQUEST-TIME up into a per-terminal, per-
+      *   hour count, and writes one report line for every terminal/
+      *   hour combination that actually had inquiry volume, so
+      *   capacity planning can size the overnight batch window
+      *   around actual usage instead of anecdotes.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  ROK  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQTERM.
+       INSTALLATION. CUSTOMER SYSTEMS GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INQAUDIT-FILE ASSIGN TO "INQAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INQAUDIT-STATUS.
+
+           SELECT INQTERM-RPT-FILE ASSIGN TO "INQTERMR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INQTERMR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INQAUDIT-FILE.
+       01  INQAUDIT-LINE                    PIC X(80).
+
+       FD  INQTERM-RPT-FILE.
+       01  INQTERM-RPT-LINE                 PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       COPY "INQ-AUDIT".
+
+       01  WS-FILE-STATUSES.
+           05  WS-INQAUDIT-STATUS           PIC X(2).
+               88  WS-INQAUDIT-OK           VALUE '00'.
+               88  WS-INQAUDIT-EOF          VALUE '10'.
+           05  WS-INQTERMR-STATUS           PIC X(2).
+
+       01  WS-TERMINAL-TABLE.
+           05  WS-TERMINAL-COUNT            PIC 9(3) COMP VALUE 0.
+           05  WS-TERMINAL-ENTRY OCCURS 1 TO 200
+                   DEPENDING ON WS-TERMINAL-COUNT.
+               10  WT-TERMINAL-ID           PIC X(4).
+               10  WT-CHANNEL-CODE          PIC X(2).
+               10  WT-HOUR-COUNT OCCURS 24 TIMES PIC 9(7) COMP.
+
+       01  WS-WORK-FIELDS.
+           05  WS-EOF-SWITCH                PIC X(1).
+               88  WS-EOF-REACHED           VALUE 'Y'.
+           05  WS-SUB                       PIC 9(3) COMP.
+           05  WS-HOUR-SUB                  PIC 9(2) COMP.
+           05  WS-ENTRY-FOUND-IND           PIC X(1).
+               88  WS-ENTRY-FOUND           VALUE 'Y'.
+           05  WS-TERMINAL-ID-DISPLAY       PIC X(4).
+           05  WS-HOUR-DISPLAY               PIC 99.
+           05  WS-COUNT-DISPLAY             PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF-REACHED.
+           PERFORM 4000-WRITE-REPORT THRU 4000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the files and prime the end-of-file
+      * switch.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           MOVE 0 TO WS-TERMINAL-COUNT.
+           OPEN INPUT INQAUDIT-FILE.
+           OPEN OUTPUT INQTERM-RPT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-ONE-RECORD - read one audit line, derive the
+      * hour-of-day from IAR-REQUEST-TIME, and roll the count up by
+      * terminal and hour.
+      ******************************************************************
+       2000-PROCESS-ONE-RECORD.
+           READ INQAUDIT-FILE.
+           IF WS-INQAUDIT-EOF
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           IF NOT WS-INQAUDIT-OK
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           MOVE INQAUDIT-LINE TO INQ-AUDIT-RECORD.
+           DIVIDE IAR-REQUEST-TIME BY 10000 GIVING WS-HOUR-SUB.
+           ADD 1 TO WS-HOUR-SUB.
+           PERFORM 2100-FIND-TERMINAL-ENTRY THRU 2100-EXIT.
+           ADD 1 TO WT-HOUR-COUNT (WS-SUB, WS-HOUR-SUB).
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-FIND-TERMINAL-ENTRY - find this record's terminal in the
+      * table, adding a new entry when it has not been seen before.
+      * Leaves WS-SUB pointing at the matching (or new) entry.
+      ******************************************************************
+       2100-FIND-TERMINAL-ENTRY.
+           MOVE 'N' TO WS-ENTRY-FOUND-IND.
+           PERFORM 2110-CHECK-ONE-ENTRY THRU 2110-EXIT
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-TERMINAL-COUNT
+                  OR WS-ENTRY-FOUND.
+           IF NOT WS-ENTRY-FOUND
+               ADD 1 TO WS-TERMINAL-COUNT
+               MOVE WS-TERMINAL-COUNT TO WS-SUB
+               MOVE IAR-TERMINAL-ID TO WT-TERMINAL-ID (WS-SUB)
+               MOVE IAR-CHANNEL-CODE TO WT-CHANNEL-CODE (WS-SUB)
+               PERFORM 2120-CLEAR-HOUR-COUNTS THRU 2120-EXIT
+                   VARYING WS-HOUR-SUB FROM 1 BY 1 UNTIL WS-HOUR-SUB
+                       > 24
+           END-IF.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2110-CHECK-ONE-ENTRY.
+           IF WT-TERMINAL-ID (WS-SUB) = IAR-TERMINAL-ID
+               MOVE 'Y' TO WS-ENTRY-FOUND-IND
+           END-IF.
+           GO TO 2110-EXIT.
+       2110-EXIT.
+           EXIT.
+
+       2120-CLEAR-HOUR-COUNTS.
+           MOVE 0 TO WT-HOUR-COUNT (WS-SUB, WS-HOUR-SUB).
+           GO TO 2120-EXIT.
+       2120-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-WRITE-REPORT - write one line for every terminal/hour
+      * combination that had any inquiry volume.
+      ******************************************************************
+       4000-WRITE-REPORT.
+           PERFORM 4100-WRITE-ONE-TERMINAL THRU 4100-EXIT
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-TERMINAL-COUNT.
+           GO TO 4000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+       4100-WRITE-ONE-TERMINAL.
+           PERFORM 4110-WRITE-ONE-HOUR THRU 4110-EXIT
+               VARYING WS-HOUR-SUB FROM 1 BY 1 UNTIL WS-HOUR-SUB > 24.
+           GO TO 4100-EXIT.
+       4100-EXIT.
+           EXIT.
+
+       4110-WRITE-ONE-HOUR.
+           IF WT-HOUR-COUNT (WS-SUB, WS-HOUR-SUB) > 0
+               MOVE WT-TERMINAL-ID (WS-SUB) TO WS-TERMINAL-ID-DISPLAY
+               COMPUTE WS-HOUR-DISPLAY = WS-HOUR-SUB - 1
+               MOVE WT-HOUR-COUNT (WS-SUB, WS-HOUR-SUB) TO
+                   WS-COUNT-DISPLAY
+               MOVE SPACES TO INQTERM-RPT-LINE
+               STRING WS-TERMINAL-ID-DISPLAY ' HOUR ' WS-HOUR-DISPLAY
+                   ' COUNT ' WS-COUNT-DISPLAY
+                   DELIMITED BY SIZE INTO INQTERM-RPT-LINE
+               WRITE INQTERM-RPT-LINE
+           END-IF.
+           GO TO 4110-EXIT.
+       4110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - close the files.
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE INQAUDIT-FILE.
+           CLOSE INQTERM-RPT-FILE.
+       9000-EXIT.
+           EXIT.
