@@ -0,0 +1,237 @@
+      ******************************************************************
+      * PROGRAM-ID: BALRECON
+      * AUTHOR:     R. OKONKWO, CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      *
+      * ABSTRACT
+      *   Nightly balance tie-out.  Scans CUSTMAST-FILE key sequence
+      *   between the caller-supplied LOW-ID and HIGH-ID and runs a
+      *   CUSTINQ-shaped extract for every customer in that range,
+      *   summing ACCOUNT-BALANCE across the ACCOUNT-LIST entries
+      *   RESP-ACCOUNT-SUMMARY comes back with and comparing that to
+      *   RESP-CUSTOMER-DATA's TOTAL-BALANCE.  Any CUSTOMER-ID where
+      *   the two totals disagree is written to BALRPT-FILE so
+      *   finance can catch the drift before month-end statements go
+      *   out.  ACCOUNT-LIST only ever carries the first ten accounts
+      *   for a customer, so a customer CUSTINQ reports as having
+      *   MORE-ACCOUNTS-YES is flagged separately as an incomplete
+      *   tie-out rather than compared against a partial sum that
+      *   could never match.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  ROK  Original version.
+      *   2026-08-09  ROK  Bounded the scan to a caller-supplied
+      *                    CUSTOMER-ID range and appended to BALRPT-
+      *                    FILE instead of replacing it, so NIGHTRUN
+      *                    can drive this a range at a time and
+      *                    checkpoint between ranges.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALRECON.
+       INSTALLATION. CUSTOMER SYSTEMS GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT BALRPT-FILE ASSIGN TO "BALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BALRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY "CUSTMAST".
+
+       FD  BALRPT-FILE.
+       01  BALRPT-LINE                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CUSTINQ-REQUEST".
+       COPY "CUSTINQ-RESPONSE".
+
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTMAST-STATUS           PIC X(2).
+           05  WS-BALRPT-STATUS             PIC X(2).
+
+       01  WS-WORK-FIELDS.
+           05  WS-SUB                       PIC 9(4) COMP.
+           05  WS-ACCOUNT-SUM               PIC S9(11)V99 COMP-3.
+           05  WS-CUSTOMER-ID-DISPLAY       PIC 9(10).
+           05  WS-TOTAL-BALANCE-DISPLAY     PIC -(9)9.99.
+           05  WS-ACCOUNT-SUM-DISPLAY       PIC -(9)9.99.
+           05  WS-CURRENT-DATE              PIC 9(8).
+           05  WS-CURRENT-TIME              PIC 9(6).
+
+       LINKAGE SECTION.
+       01  BALRECON-LOW-ID                  PIC 9(10).
+       01  BALRECON-HIGH-ID                  PIC 9(10).
+       01  BALRECON-CUSTOMERS-CHECKED        PIC 9(7) COMP.
+       01  BALRECON-MISMATCHES-FOUND         PIC 9(7) COMP.
+       01  BALRECON-EOF-IND                  PIC X(1).
+           88  BALRECON-AT-EOF               VALUE 'Y'.
+
+       PROCEDURE DIVISION USING BALRECON-LOW-ID BALRECON-HIGH-ID
+           BALRECON-CUSTOMERS-CHECKED BALRECON-MISMATCHES-FOUND
+           BALRECON-EOF-IND.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF NOT BALRECON-AT-EOF
+               PERFORM 2000-CHECK-NEXT-CUSTOMER THRU 2000-EXIT
+                   UNTIL WS-CUSTMAST-STATUS = '10'
+                      OR CM-CUSTOMER-ID > BALRECON-HIGH-ID
+           END-IF.
+           PERFORM 3000-TERMINATE THRU 3000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the files and position CUSTMAST-FILE
+      * at the caller-supplied low key.  BALRECON-EOF-IND comes back
+      * 'Y' only when no customer at or above BALRECON-LOW-ID exists
+      * on the file at all, which tells the caller the whole file has
+      * been scanned.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE 0 TO BALRECON-CUSTOMERS-CHECKED.
+           MOVE 0 TO BALRECON-MISMATCHES-FOUND.
+           MOVE 'N' TO BALRECON-EOF-IND.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           OPEN INPUT CUSTMAST-FILE.
+           OPEN EXTEND BALRPT-FILE.
+           MOVE BALRECON-LOW-ID TO CM-CUSTOMER-ID.
+           START CUSTMAST-FILE KEY IS NOT LESS THAN CM-CUSTOMER-ID
+               INVALID KEY
+                   MOVE '10' TO WS-CUSTMAST-STATUS
+                   MOVE 'Y' TO BALRECON-EOF-IND
+           END-START.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-CHECK-NEXT-CUSTOMER - read the next CUSTMAST-FILE
+      * record, extract it through CUSTINQ, and tie the account-
+      * list detail out against the customer-level total.
+      ******************************************************************
+       2000-CHECK-NEXT-CUSTOMER.
+           READ CUSTMAST-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-CUSTMAST-STATUS
+                   GO TO 2000-EXIT
+           END-READ.
+           IF CM-CUSTOMER-ID > BALRECON-HIGH-ID
+               GO TO 2000-EXIT
+           END-IF.
+           PERFORM 2100-BUILD-REQUEST THRU 2100-EXIT.
+           CALL "CUSTINQ" USING CUSTINQ-REQUEST CUSTINQ-RESPONSE.
+           IF NOT RESP-SUCCESS
+               GO TO 2000-EXIT
+           END-IF.
+           ADD 1 TO BALRECON-CUSTOMERS-CHECKED.
+           IF MORE-ACCOUNTS-YES
+               PERFORM 2300-WRITE-INCOMPLETE-LINE THRU 2300-EXIT
+               GO TO 2000-EXIT
+           END-IF.
+           MOVE 0 TO WS-ACCOUNT-SUM.
+           PERFORM 2200-ADD-ONE-ACCOUNT THRU 2200-EXIT
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > TOTAL-ACCOUNTS OF CUSTINQ-RESPONSE.
+           IF WS-ACCOUNT-SUM NOT = TOTAL-BALANCE OF CUSTINQ-RESPONSE
+               PERFORM 2400-WRITE-MISMATCH-LINE THRU 2400-EXIT
+           END-IF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-BUILD-REQUEST - populate a SEARCH-BY-ID, all-status
+      * CUSTINQ-REQUEST for the customer just read.
+      ******************************************************************
+       2100-BUILD-REQUEST.
+           INITIALIZE CUSTINQ-REQUEST.
+           MOVE 'BALRECON' TO TRANSACTION-ID OF CUSTINQ-REQUEST.
+           MOVE WS-CURRENT-DATE TO REQUEST-DATE OF CUSTINQ-REQUEST.
+           MOVE WS-CURRENT-TIME TO REQUEST-TIME OF CUSTINQ-REQUEST.
+           MOVE SPACES TO TERMINAL-ID OF CUSTINQ-REQUEST.
+           SET CHANNEL-BATCH OF CUSTINQ-REQUEST TO TRUE.
+           MOVE CM-CUSTOMER-ID TO CUSTOMER-ID OF CUSTINQ-REQUEST.
+           SET SEARCH-BY-ID OF CUSTINQ-REQUEST TO TRUE.
+           SET INCLUDE-HIST-NO OF CUSTINQ-REQUEST TO TRUE.
+           SET STATUS-ALL OF CUSTINQ-REQUEST TO TRUE.
+           MOVE 0 TO PAGE-NUMBER OF CUSTINQ-REQUEST.
+           MOVE 0 TO PAGE-SIZE OF CUSTINQ-REQUEST.
+           SET CURSOR-MODE-OFF OF CUSTINQ-REQUEST TO TRUE.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-ADD-ONE-ACCOUNT - add one ACCOUNT-LIST entry's balance
+      * into the running account-detail total.
+      ******************************************************************
+       2200-ADD-ONE-ACCOUNT.
+           ADD ACCOUNT-BALANCE OF ACCOUNT-LIST (WS-SUB)
+               TO WS-ACCOUNT-SUM.
+           GO TO 2200-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-WRITE-INCOMPLETE-LINE - flag a customer with more
+      * accounts than ACCOUNT-LIST can hold, so the partial detail
+      * is never mistaken for a confirmed tie-out.
+      ******************************************************************
+       2300-WRITE-INCOMPLETE-LINE.
+           MOVE CUSTOMER-ID OF CUSTINQ-RESPONSE TO
+               WS-CUSTOMER-ID-DISPLAY.
+           MOVE SPACES TO BALRPT-LINE.
+           STRING 'CUSTOMER ' WS-CUSTOMER-ID-DISPLAY
+               ' - TIE-OUT INCOMPLETE, MORE THAN 10 ACCOUNTS'
+               DELIMITED BY SIZE INTO BALRPT-LINE.
+           WRITE BALRPT-LINE.
+           GO TO 2300-EXIT.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-WRITE-MISMATCH-LINE - report a customer whose detail sum
+      * does not agree with the customer-level total.
+      ******************************************************************
+       2400-WRITE-MISMATCH-LINE.
+           ADD 1 TO BALRECON-MISMATCHES-FOUND.
+           MOVE CUSTOMER-ID OF CUSTINQ-RESPONSE TO
+               WS-CUSTOMER-ID-DISPLAY.
+           MOVE TOTAL-BALANCE OF CUSTINQ-RESPONSE TO
+               WS-TOTAL-BALANCE-DISPLAY.
+           MOVE WS-ACCOUNT-SUM TO WS-ACCOUNT-SUM-DISPLAY.
+           MOVE SPACES TO BALRPT-LINE.
+           STRING 'CUSTOMER ' WS-CUSTOMER-ID-DISPLAY
+               ' - TOTAL-BALANCE ' WS-TOTAL-BALANCE-DISPLAY
+               ' NOT EQUAL ACCOUNT-LIST SUM ' WS-ACCOUNT-SUM-DISPLAY
+               DELIMITED BY SIZE INTO BALRPT-LINE.
+           WRITE BALRPT-LINE.
+           GO TO 2400-EXIT.
+       2400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - close the files.  CUSTINQ has kept its own
+      * reference files open across every CALL in the scan above;
+      * CANCEL it now so it closes them instead of leaving them open
+      * for the rest of the run.
+      ******************************************************************
+       3000-TERMINATE.
+           CLOSE CUSTMAST-FILE.
+           CLOSE BALRPT-FILE.
+           CANCEL "CUSTINQ".
+       3000-EXIT.
+           EXIT.
