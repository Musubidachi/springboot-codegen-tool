@@ -0,0 +1,194 @@
+      ******************************************************************
+      * PROGRAM-ID: CUSTMAINT
+      * AUTHOR:     R. OKONKWO, CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      *
+      * ABSTRACT
+      *   Customer maintenance transaction.  CUSTINQ-RESPONSE exposes
+      *   CUSTOMER-STATUS, CREDIT-LIMIT and RESP-CONTACT-INFO, but
+      *   until now nothing could change any of it except a manual
+      *   back-end process.  CUSTMAINT takes the same customer key as
+      *   CUSTINQ, updates whichever of CUSTOMER-STATUS, CREDIT-LIMIT,
+      *   PRIMARY-PHONE and EMAIL-ADDRESS the caller's CMR-UPDATE-
+      *   FLAGS select, and writes a before/after CUSTMAINT-AUDIT-
+      *   RECORD so there is always a trail of who changed what and
+      *   when.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  ROK  Original version.
+      *   2026-08-09  ROK  CUSTMAINT-AUDIT-LINE was PIC X(120), but
+      *                    CUSTMAINT-AUDIT-RECORD totals 176 bytes -
+      *                    every write silently truncated the tail of
+      *                    CMA-AFTER-IMAGE.  Also, CMA-BEF/AFT-CREDIT-
+      *                    LIMIT are COMP-3, so a LINE SEQUENTIAL file
+      *                    risked a packed-decimal byte matching a
+      *                    line-delimiter byte and corrupting record
+      *                    boundaries.  Widened the line to PIC X(176)
+      *                    and switched CUSTMAINT-AUDIT-FILE to
+      *                    ORGANIZATION IS SEQUENTIAL, the same pairing
+      *                    CUSTINQ-EXPORT/BALRECON already use for
+      *                    their own OPEN EXTEND output files.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+       INSTALLATION. CUSTOMER SYSTEMS GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT CUSTMAINT-AUDIT-FILE ASSIGN TO "CUSTMAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY "CUSTMAST".
+
+       FD  CUSTMAINT-AUDIT-FILE.
+       01  CUSTMAINT-AUDIT-LINE             PIC X(176).
+
+       WORKING-STORAGE SECTION.
+       COPY "CUSTMAINT-AUDIT".
+
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTMAST-STATUS           PIC X(2).
+           05  WS-AUDIT-STATUS               PIC X(2).
+
+       01  WS-WORK-FIELDS.
+           05  WS-CURRENT-DATE               PIC 9(8).
+           05  WS-CURRENT-TIME               PIC 9(6).
+
+       LINKAGE SECTION.
+       COPY "CUSTMAINT-REQUEST".
+       COPY "CUSTMAINT-RESPONSE".
+
+       PROCEDURE DIVISION USING CUSTMAINT-REQUEST CUSTMAINT-RESPONSE.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-VALIDATE-REQUEST THRU 2000-EXIT.
+           IF CMS-SUCCESS
+               PERFORM 3000-APPLY-UPDATE THRU 3000-EXIT
+           END-IF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - clear the response and open CUSTMAST-FILE
+      * for update and the audit file for append.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE SPACES TO CUSTMAINT-RESPONSE.
+           MOVE CMR-TRANSACTION-ID TO CMS-TRANSACTION-ID.
+           SET CMS-SUCCESS TO TRUE.
+           MOVE SPACES TO CMS-RESPONSE-MESSAGE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           OPEN I-O CUSTMAST-FILE.
+           OPEN EXTEND CUSTMAINT-AUDIT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-VALIDATE-REQUEST - the customer must exist, at least one
+      * field must be selected for update, and a new status (if
+      * selected) must be one CUSTMAST-RECORD recognizes.
+      ******************************************************************
+       2000-VALIDATE-REQUEST.
+           MOVE CMR-CUSTOMER-ID TO CM-CUSTOMER-ID.
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   SET CMS-NOT-FOUND TO TRUE
+                   MOVE 'CUSTOMER ID NOT ON FILE' TO
+                       CMS-RESPONSE-MESSAGE
+                   GO TO 2000-EXIT
+           END-READ.
+
+           IF NOT CMR-UPDATE-STATUS
+               AND NOT CMR-UPDATE-CR-LIMIT
+               AND NOT CMR-UPDATE-PHONE
+               AND NOT CMR-UPDATE-EMAIL
+               SET CMS-NO-FIELDS-SELECTED TO TRUE
+               MOVE 'NO UPDATE FLAGS SELECTED' TO CMS-RESPONSE-MESSAGE
+               GO TO 2000-EXIT
+           END-IF.
+
+           IF CMR-UPDATE-STATUS
+               IF NOT CMR-NEW-STATUS-ACTIVE
+                   AND NOT CMR-NEW-STATUS-INACTIVE
+                   AND NOT CMR-NEW-STATUS-SUSPENDED
+                   SET CMS-INVALID-STATUS TO TRUE
+                   MOVE 'NEW-CUSTOMER-STATUS NOT VALID' TO
+                       CMS-RESPONSE-MESSAGE
+                   GO TO 2000-EXIT
+               END-IF
+           END-IF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-APPLY-UPDATE - capture the before-image, apply the
+      * selected fields, rewrite CUSTMAST-FILE, and write the audit
+      * record.
+      ******************************************************************
+       3000-APPLY-UPDATE.
+           MOVE CMR-CUSTOMER-ID       TO CMA-CUSTOMER-ID.
+           MOVE CMR-CHANGED-BY        TO CMA-CHANGED-BY.
+           MOVE WS-CURRENT-DATE       TO CMA-CHANGE-DATE.
+           MOVE WS-CURRENT-TIME       TO CMA-CHANGE-TIME.
+           MOVE CM-CUSTOMER-STATUS    TO CMA-BEF-STATUS.
+           MOVE CM-CREDIT-LIMIT       TO CMA-BEF-CREDIT-LIMIT.
+           MOVE CM-PRIMARY-PHONE      TO CMA-BEF-PHONE.
+           MOVE CM-EMAIL-ADDRESS      TO CMA-BEF-EMAIL.
+
+           IF CMR-UPDATE-STATUS
+               MOVE CMR-NEW-CUSTOMER-STATUS TO CM-CUSTOMER-STATUS
+           END-IF.
+           IF CMR-UPDATE-CR-LIMIT
+               MOVE CMR-NEW-CREDIT-LIMIT TO CM-CREDIT-LIMIT
+           END-IF.
+           IF CMR-UPDATE-PHONE
+               MOVE CMR-NEW-PRIMARY-PHONE TO CM-PRIMARY-PHONE
+           END-IF.
+           IF CMR-UPDATE-EMAIL
+               MOVE CMR-NEW-EMAIL-ADDRESS TO CM-EMAIL-ADDRESS
+           END-IF.
+
+           REWRITE CUSTMAST-RECORD
+               INVALID KEY
+                   SET CMS-SYSTEM-ERROR TO TRUE
+                   MOVE 'REWRITE OF CUSTMAST-FILE FAILED' TO
+                       CMS-RESPONSE-MESSAGE
+                   GO TO 3000-EXIT
+           END-REWRITE.
+
+           MOVE CM-CUSTOMER-STATUS    TO CMA-AFT-STATUS.
+           MOVE CM-CREDIT-LIMIT       TO CMA-AFT-CREDIT-LIMIT.
+           MOVE CM-PRIMARY-PHONE      TO CMA-AFT-PHONE.
+           MOVE CM-EMAIL-ADDRESS      TO CMA-AFT-EMAIL.
+           MOVE SPACES TO CUSTMAINT-AUDIT-LINE.
+           MOVE CUSTMAINT-AUDIT-RECORD TO CUSTMAINT-AUDIT-LINE.
+           WRITE CUSTMAINT-AUDIT-LINE.
+           GO TO 3000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - close the files.
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE CUSTMAST-FILE.
+           CLOSE CUSTMAINT-AUDIT-FILE.
+       9000-EXIT.
+           EXIT.
