@@ -0,0 +1,109 @@
+      ******************************************************************
+      * PROGRAM-ID: DATESER
+      * AUTHOR:     R. OKONKWO
+      * INSTALLATION: CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      * DATE-COMPILED:
+      *
+      * REMARKS:
+      *     Converts a PIC 9(8) YYYYMMDD date into a day-serial
+      *     number (days since a fixed Gregorian epoch) so that two
+      *     dates can be subtracted to get an elapsed-day count
+      *     without an intrinsic FUNCTION call.  Callers wanting an
+      *     age in days should call this routine once per date and
+      *     subtract the results themselves.
+      *
+      * MODIFICATION HISTORY:
+      *     2026-08-09  ROK  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATESER.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CUM-DAYS-VALUES.
+           05  FILLER                  PIC 9(3) VALUE 000.
+           05  FILLER                  PIC 9(3) VALUE 031.
+           05  FILLER                  PIC 9(3) VALUE 059.
+           05  FILLER                  PIC 9(3) VALUE 090.
+           05  FILLER                  PIC 9(3) VALUE 120.
+           05  FILLER                  PIC 9(3) VALUE 151.
+           05  FILLER                  PIC 9(3) VALUE 181.
+           05  FILLER                  PIC 9(3) VALUE 212.
+           05  FILLER                  PIC 9(3) VALUE 243.
+           05  FILLER                  PIC 9(3) VALUE 273.
+           05  FILLER                  PIC 9(3) VALUE 304.
+           05  FILLER                  PIC 9(3) VALUE 334.
+       01  WS-CUM-DAYS REDEFINES WS-CUM-DAYS-VALUES.
+           05  WS-CUM-DAYS-ENTRY       PIC 9(3) OCCURS 12 TIMES.
+
+       01  WS-WORK-FIELDS.
+           05  WS-YEAR                 PIC 9(4).
+           05  WS-MONTH                PIC 9(2).
+           05  WS-DAY                  PIC 9(2).
+           05  WS-PRIOR-YEAR           PIC 9(4).
+           05  WS-LEAP-DAYS            PIC 9(4) COMP.
+           05  WS-DIV4                 PIC 9(4) COMP.
+           05  WS-DIV100               PIC 9(4) COMP.
+           05  WS-DIV400               PIC 9(4) COMP.
+           05  WS-REM4                 PIC 9(4) COMP.
+           05  WS-REM100               PIC 9(4) COMP.
+           05  WS-REM400               PIC 9(4) COMP.
+           05  WS-LEAP-SWITCH          PIC X(1).
+               88  WS-YEAR-IS-LEAP     VALUE 'Y'.
+           05  WS-SERIAL-DAYS          PIC 9(7) COMP.
+
+       LINKAGE SECTION.
+       01  LK-DATE-YYYYMMDD            PIC 9(8).
+       01  LK-SERIAL-DAYS              PIC 9(7) COMP.
+
+       PROCEDURE DIVISION USING LK-DATE-YYYYMMDD LK-SERIAL-DAYS.
+       0000-MAINLINE.
+           MOVE LK-DATE-YYYYMMDD (1:4) TO WS-YEAR.
+           MOVE LK-DATE-YYYYMMDD (5:2) TO WS-MONTH.
+           MOVE LK-DATE-YYYYMMDD (7:2) TO WS-DAY.
+           PERFORM 1000-CALC-LEAP-DAYS THRU 1000-EXIT.
+           PERFORM 2000-CALC-SERIAL-DAYS THRU 2000-EXIT.
+           MOVE WS-SERIAL-DAYS TO LK-SERIAL-DAYS.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-CALC-LEAP-DAYS - count the leap days in every full year
+      * before WS-YEAR, and decide whether WS-YEAR itself is a leap
+      * year.
+      ******************************************************************
+       1000-CALC-LEAP-DAYS.
+           SUBTRACT 1 FROM WS-YEAR GIVING WS-PRIOR-YEAR.
+           DIVIDE WS-PRIOR-YEAR BY 4 GIVING WS-DIV4 REMAINDER WS-REM4.
+           DIVIDE WS-PRIOR-YEAR BY 100 GIVING WS-DIV100
+               REMAINDER WS-REM100.
+           DIVIDE WS-PRIOR-YEAR BY 400 GIVING WS-DIV400
+               REMAINDER WS-REM400.
+           COMPUTE WS-LEAP-DAYS = WS-DIV4 - WS-DIV100 + WS-DIV400.
+           MOVE 'N' TO WS-LEAP-SWITCH.
+           DIVIDE WS-YEAR BY 4 GIVING WS-DIV4 REMAINDER WS-REM4.
+           DIVIDE WS-YEAR BY 100 GIVING WS-DIV100 REMAINDER WS-REM100.
+           DIVIDE WS-YEAR BY 400 GIVING WS-DIV400 REMAINDER WS-REM400.
+           IF WS-REM4 = 0 AND (WS-REM100 NOT = 0 OR WS-REM400 = 0)
+               MOVE 'Y' TO WS-LEAP-SWITCH
+           END-IF.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-CALC-SERIAL-DAYS - combine whole years, leap days, the
+      * cumulative days before this month, and the day of month into
+      * one serial day number.
+      ******************************************************************
+       2000-CALC-SERIAL-DAYS.
+           COMPUTE WS-SERIAL-DAYS = (WS-YEAR - 1) * 365 + WS-LEAP-DAYS
+               + WS-CUM-DAYS-ENTRY (WS-MONTH) + WS-DAY.
+           IF WS-MONTH > 2 AND WS-YEAR-IS-LEAP
+               ADD 1 TO WS-SERIAL-DAYS
+           END-IF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
