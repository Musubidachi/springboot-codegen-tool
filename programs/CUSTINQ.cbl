@@ -0,0 +1,697 @@
+      ******************************************************************
+      * PROGRAM-ID: CUSTINQ
+      * AUTHOR:     R. OKONKWO, CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2015-03-11
+      *
+      * ABSTRACT
+      *   Online customer inquiry transaction.  Accepts a
+      *   CUSTINQ-REQUEST, resolves the customer (by ID, name,
+      *   account number or phonetic name match), applies the
+      *   status/balance/account-type filters, and builds a
+      *   CUSTINQ-RESPONSE.
+      *
+      * MODIFICATION HISTORY
+      *   2015-03-11  ROK  Original inquiry logic.
+      *   2026-08-09  ROK  Added account-number search, wildcard and
+      *                    phonetic name matching, per-account-type
+      *                    balance ranges, account-list overflow
+      *                    handling, cursor-based pagination, sort-
+      *                    field and account-type validation, status
+      *                    filter for suspended customers, history
+      *                    retrieval, channel resolution, address
+      *                    validation and inquiry audit logging.
+      *   2026-08-09  ROK  Moved CUSTINQ-REQUEST/CUSTINQ-RESPONSE to
+      *                    the LINKAGE SECTION so the batch extract,
+      *                    multi-customer inquiry and export programs
+      *                    can drive this same inquiry logic by CALL
+      *                    instead of duplicating it.
+      *   2026-08-09  ROK  Open the reference files once per run
+      *                    instead of once per call - the batch
+      *                    callers added above now drive this in a
+      *                    per-customer loop, and reopening four
+      *                    INDEXED files on every single inquiry was
+      *                    exactly the kind of hammering those callers
+      *                    exist to avoid.  A caller that is done with
+      *                    this inquiry for the run should CANCEL
+      *                    "CUSTINQ" once, which closes the files and
+      *                    reinitializes this program for the next run.
+      *   2026-08-09  ROK  4120-APPLY-ACCOUNT-FILTER was also applying
+      *                    the general MIN-BALANCE/MAX-BALANCE fields
+      *                    per account - those are the customer-level
+      *                    TOTAL-BALANCE screen already applied in
+      *                    4000-BUILD-RESPONSE, so a caller that set
+      *                    them without any ACCOUNT-TYPES entries had
+      *                    every account silently filtered out.
+      *                    Removed; per-account balance filtering now
+      *                    comes only from the per-account-type range
+      *                    in 4125.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTINQ.
+       INSTALLATION. CUSTOMER SYSTEMS GROUP.
+       DATE-WRITTEN. 2015-03-11.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT ACCTMAST-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS AM-CUSTOMER-ID WITH DUPLICATES
+               FILE STATUS IS WS-ACCTMAST-STATUS.
+
+           SELECT ACCTTYPE-FILE ASSIGN TO "ACCTTYPE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ATR-TYPE-CODE
+               FILE STATUS IS WS-ACCTTYPE-STATUS.
+
+           SELECT CHANNEL-FILE ASSIGN TO "CHANNEL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHR-TERMINAL-LOW
+               FILE STATUS IS WS-CHANNEL-STATUS.
+
+           SELECT CUSTHIST-FILE ASSIGN TO "CUSTHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CH-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTHIST-STATUS.
+
+           SELECT INQ-AUDIT-FILE ASSIGN TO "INQAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY "CUSTMAST".
+
+       FD  ACCTMAST-FILE.
+       COPY "ACCTMAST".
+
+       FD  ACCTTYPE-FILE.
+       COPY "ACCTTYPE-REF".
+
+       FD  CHANNEL-FILE.
+       COPY "CHANNEL-REF".
+
+       FD  CUSTHIST-FILE.
+       COPY "CUSTHIST".
+
+       FD  INQ-AUDIT-FILE.
+       01  INQ-AUDIT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "INQ-AUDIT".
+
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTMAST-STATUS          PIC X(2).
+           05  WS-ACCTMAST-STATUS          PIC X(2).
+           05  WS-ACCTTYPE-STATUS          PIC X(2).
+           05  WS-CHANNEL-STATUS           PIC X(2).
+           05  WS-CUSTHIST-STATUS          PIC X(2).
+           05  WS-AUDIT-STATUS             PIC X(2).
+
+       01  WS-VALID-SORT-FIELDS.
+           05  FILLER  PIC X(10) VALUE 'CUSTID    '.
+           05  FILLER  PIC X(10) VALUE 'NAME      '.
+           05  FILLER  PIC X(10) VALUE 'BALANCE   '.
+           05  FILLER  PIC X(10) VALUE 'OPENDATE  '.
+           05  FILLER  PIC X(10) VALUE 'STATUS    '.
+       01  WS-VALID-SORT-TABLE REDEFINES WS-VALID-SORT-FIELDS.
+           05  WS-SORT-FIELD-ENTRY OCCURS 5 TIMES PIC X(10).
+
+       01  WS-WORK-FIELDS.
+           05  WS-SUB                      PIC 9(4) COMP.
+           05  WS-ACCT-SUB                 PIC 9(4) COMP.
+           05  WS-HIST-SUB                 PIC 9(4) COMP.
+           05  WS-MATCH-COUNT              PIC 9(4) COMP VALUE 0.
+           05  WS-NAME-LEN                 PIC 9(2) COMP.
+           05  WS-SEARCH-LEN               PIC 9(2) COMP.
+           05  WS-WILDCARD-FOUND           PIC X(1) VALUE 'N'.
+           05  WS-ACCT-TYPE-VALID          PIC X(1) VALUE 'Y'.
+           05  WS-CALC-BALANCE             PIC S9(11)V99 COMP-3.
+           05  WS-TOTAL-ACCOUNTS-FOUND     PIC 9(3) COMP VALUE 0.
+           05  WS-ACCOUNTS-RETURNED        PIC 9(3) COMP VALUE 0.
+           05  WS-PHONETIC-KEY-SEARCH      PIC X(10).
+           05  WS-PHONETIC-KEY-MASTER      PIC X(10).
+           05  WS-SEARCH-NAME              PIC X(30).
+           05  WS-STATUS-HOLD              PIC X(1).
+           05  WS-CURRENT-DATE             PIC 9(8).
+           05  WS-CURRENT-DATE-GRP REDEFINES WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR         PIC 9(4).
+               10  WS-CURRENT-MONTH        PIC 9(2).
+               10  WS-CURRENT-DAY          PIC 9(2).
+           05  WS-CURRENT-TIME             PIC 9(6).
+           05  WS-FILES-OPEN-IND           PIC X(1) VALUE 'N'.
+               88  WS-FILES-ARE-OPEN       VALUE 'Y'.
+
+       LINKAGE SECTION.
+       COPY "CUSTINQ-REQUEST".
+       COPY "CUSTINQ-RESPONSE".
+
+       PROCEDURE DIVISION USING CUSTINQ-REQUEST CUSTINQ-RESPONSE.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-VALIDATE-REQUEST THRU 2000-EXIT.
+           IF RESP-SUCCESS
+               PERFORM 3000-RESOLVE-CUSTOMER THRU 3000-EXIT
+           END-IF.
+           IF RESP-SUCCESS
+               PERFORM 4000-BUILD-RESPONSE THRU 4000-EXIT
+           END-IF.
+           PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - clear the response and open the reference
+      * files used by this inquiry, the first time this program is
+      * called in a run (a later call finds WS-FILES-ARE-OPEN already
+      * set and skips straight past the OPEN).
+      ******************************************************************
+       1000-INITIALIZE.
+           INITIALIZE CUSTINQ-RESPONSE.
+           MOVE TRANSACTION-ID OF CUSTINQ-REQUEST
+               TO TRANSACTION-ID OF CUSTINQ-RESPONSE.
+           SET RESP-SUCCESS TO TRUE.
+           MOVE SPACES TO RESPONSE-MESSAGE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME
+               DELIMITED BY SIZE INTO RESPONSE-TIMESTAMP.
+           IF NOT WS-FILES-ARE-OPEN
+               OPEN INPUT CUSTMAST-FILE ACCTMAST-FILE ACCTTYPE-FILE
+                   CHANNEL-FILE CUSTHIST-FILE
+               OPEN EXTEND INQ-AUDIT-FILE
+               SET WS-FILES-ARE-OPEN TO TRUE
+           END-IF.
+           IF CHANNEL-UNKNOWN OF CUSTINQ-REQUEST
+               PERFORM 1100-RESOLVE-CHANNEL THRU 1100-EXIT
+           END-IF.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-RESOLVE-CHANNEL - look the terminal ID up in CHANNEL-REF
+      * when the caller did not supply CHANNEL-CODE directly.
+      ******************************************************************
+       1100-RESOLVE-CHANNEL.
+           MOVE TERMINAL-ID OF CUSTINQ-REQUEST TO CHR-TERMINAL-LOW.
+           START CHANNEL-FILE KEY IS NOT GREATER THAN CHR-TERMINAL-LOW
+               INVALID KEY
+                   GO TO 1100-EXIT
+           END-START.
+           READ CHANNEL-FILE NEXT RECORD
+               AT END
+                   GO TO 1100-EXIT
+           END-READ.
+           IF TERMINAL-ID OF CUSTINQ-REQUEST NOT > CHR-TERMINAL-HIGH
+               MOVE CHR-CHANNEL-CODE TO CHANNEL-CODE OF
+                   CUSTINQ-REQUEST
+           END-IF.
+           GO TO 1100-EXIT.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-VALIDATE-REQUEST - edit the filter, sort and account-
+      * type values before any file access is attempted.
+      ******************************************************************
+       2000-VALIDATE-REQUEST.
+           IF MIN-BALANCE OF CUSTINQ-REQUEST >
+                   MAX-BALANCE OF CUSTINQ-REQUEST
+               AND MAX-BALANCE OF CUSTINQ-REQUEST NOT = 0
+               SET RESP-INVALID-BAL-RANGE TO TRUE
+               MOVE 'MIN-BALANCE EXCEEDS MAX-BALANCE' TO
+                   RESPONSE-MESSAGE
+               GO TO 2000-EXIT
+           END-IF.
+
+           IF SORT-FIELD OF CUSTINQ-REQUEST NOT = SPACES
+               PERFORM 2100-VALIDATE-SORT-FIELD THRU 2100-EXIT
+               IF NOT RESP-SUCCESS
+                   GO TO 2000-EXIT
+               END-IF
+           END-IF.
+
+           IF ACCOUNT-TYPE-COUNT OF CUSTINQ-REQUEST > 0
+               PERFORM 2200-VALIDATE-ACCOUNT-TYPES THRU 2200-EXIT
+               IF NOT RESP-SUCCESS
+                   GO TO 2000-EXIT
+               END-IF
+           END-IF.
+
+           IF STATUS-ALL OF CUSTINQ-REQUEST
+               AND CUSTOMER-ID OF CUSTINQ-REQUEST = 0
+               AND CUSTOMER-NAME OF CUSTINQ-REQUEST = SPACES
+               AND ACCOUNT-NUMBER OF CUSTINQ-REQUEST = SPACES
+               SET RESP-CRITERIA-TOO-BROAD TO TRUE
+               MOVE 'SEARCH CRITERIA TOO BROAD - NARROW REQUEST' TO
+                   RESPONSE-MESSAGE
+               GO TO 2000-EXIT
+           END-IF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-VALIDATE-SORT-FIELD - SORT-FIELD must be one of the
+      * columns CUSTINQ actually knows how to order by.
+      ******************************************************************
+       2100-VALIDATE-SORT-FIELD.
+           SET RESP-INVALID-SORT-FIELD TO TRUE.
+           PERFORM 2110-CHECK-SORT-FIELD-ENTRY THRU 2110-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5.
+           IF NOT RESP-SUCCESS
+               MOVE 'UNSUPPORTED SORT FIELD' TO RESPONSE-MESSAGE
+           END-IF.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2110-CHECK-SORT-FIELD-ENTRY - compare the request's SORT-FIELD
+      * against one entry of the valid-sort-field table.
+      ******************************************************************
+       2110-CHECK-SORT-FIELD-ENTRY.
+           IF SORT-FIELD OF CUSTINQ-REQUEST =
+                   WS-SORT-FIELD-ENTRY (WS-SUB)
+               SET RESP-SUCCESS TO TRUE
+           END-IF.
+           GO TO 2110-EXIT.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-VALIDATE-ACCOUNT-TYPES - every ACCT-TYPE-CODE supplied
+      * must exist in ACCTTYPE-REF and be currently effective.
+      ******************************************************************
+       2200-VALIDATE-ACCOUNT-TYPES.
+           PERFORM 2210-CHECK-ACCOUNT-TYPE-ENTRY THRU 2210-EXIT
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > ACCOUNT-TYPE-COUNT OF CUSTINQ-REQUEST.
+           GO TO 2200-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2210-CHECK-ACCOUNT-TYPE-ENTRY - validate one ACCT-TYPE-CODE
+      * entry against ACCTTYPE-REF.
+      ******************************************************************
+       2210-CHECK-ACCOUNT-TYPE-ENTRY.
+           MOVE ACCT-TYPE-CODE (WS-SUB) TO ATR-TYPE-CODE.
+           READ ACCTTYPE-FILE
+               INVALID KEY
+                   SET RESP-INVALID-ACCT-TYPE TO TRUE
+                   STRING 'UNKNOWN ACCOUNT TYPE CODE: '
+                       ACCT-TYPE-CODE (WS-SUB)
+                       DELIMITED BY SIZE INTO RESPONSE-MESSAGE
+               NOT INVALID KEY
+                   IF NOT ATR-IS-ACTIVE
+                       SET RESP-INVALID-ACCT-TYPE TO TRUE
+                       STRING 'ACCOUNT TYPE NOT EFFECTIVE: '
+                           ACCT-TYPE-CODE (WS-SUB)
+                           DELIMITED BY SIZE INTO RESPONSE-MESSAGE
+                   ELSE
+                       IF WS-CURRENT-DATE-GRP < ATR-EFFECTIVE-DATE
+                           OR WS-CURRENT-DATE-GRP > ATR-EXPIRATION-DATE
+                           SET RESP-INVALID-ACCT-TYPE TO TRUE
+                           STRING 'ACCOUNT TYPE NOT EFFECTIVE: '
+                               ACCT-TYPE-CODE (WS-SUB)
+                               DELIMITED BY SIZE INTO RESPONSE-MESSAGE
+                       END-IF
+                   END-IF
+           END-READ.
+           GO TO 2210-EXIT.
+       2210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-RESOLVE-CUSTOMER - turn the search criteria into a
+      * CUSTOMER-ID and read CUSTMAST-FILE.
+      ******************************************************************
+       3000-RESOLVE-CUSTOMER.
+           IF SEARCH-BY-ACCOUNT OF CUSTINQ-REQUEST
+               MOVE ACCOUNT-NUMBER OF CUSTINQ-REQUEST TO
+                   AM-ACCOUNT-NUMBER
+               READ ACCTMAST-FILE
+                   INVALID KEY
+                       SET RESP-NOT-FOUND TO TRUE
+                       MOVE 'ACCOUNT NUMBER NOT ON FILE' TO
+                           RESPONSE-MESSAGE
+                       GO TO 3000-EXIT
+                   NOT INVALID KEY
+                       MOVE AM-CUSTOMER-ID TO
+                           CUSTOMER-ID OF CUSTINQ-REQUEST
+               END-READ
+           END-IF.
+
+           IF SEARCH-BY-NAME OF CUSTINQ-REQUEST
+                   OR SEARCH-BY-PHONETIC OF CUSTINQ-REQUEST
+               PERFORM 3100-RESOLVE-BY-NAME THRU 3100-EXIT
+               GO TO 3000-EXIT
+           END-IF.
+
+           MOVE CUSTOMER-ID OF CUSTINQ-REQUEST TO CM-CUSTOMER-ID.
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   SET RESP-NOT-FOUND TO TRUE
+                   MOVE 'CUSTOMER ID NOT ON FILE' TO RESPONSE-MESSAGE
+           END-READ.
+           GO TO 3000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-RESOLVE-BY-NAME - wildcard (leading/trailing partial)
+      * and phonetic matching against CUSTOMER-NAME.  The first
+      * matching master record found drives the rest of the inquiry.
+      ******************************************************************
+       3100-RESOLVE-BY-NAME.
+           MOVE 'N' TO WS-WILDCARD-FOUND.
+           MOVE CUSTOMER-NAME OF CUSTINQ-REQUEST TO WS-SEARCH-NAME.
+           IF SEARCH-BY-PHONETIC OF CUSTINQ-REQUEST
+               CALL 'SOUNDEX' USING WS-SEARCH-NAME
+                   WS-PHONETIC-KEY-SEARCH
+           ELSE
+               PERFORM 3105-CALC-SEARCH-LEN THRU 3105-EXIT
+           END-IF.
+           MOVE LOW-VALUES TO CM-CUSTOMER-ID.
+           START CUSTMAST-FILE KEY IS NOT LESS THAN CM-CUSTOMER-ID
+               INVALID KEY
+                   SET RESP-NOT-FOUND TO TRUE
+                   GO TO 3100-EXIT
+           END-START.
+           PERFORM 3110-SCAN-NEXT-CUSTOMER THRU 3110-EXIT
+               UNTIL WS-WILDCARD-FOUND = 'Y'
+                  OR WS-CUSTMAST-STATUS = '10'.
+           IF WS-WILDCARD-FOUND = 'N'
+               SET RESP-NOT-FOUND TO TRUE
+               MOVE 'NO CUSTOMER NAME MATCHED' TO RESPONSE-MESSAGE
+           END-IF.
+           GO TO 3100-EXIT.
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3105-CALC-SEARCH-LEN - count the significant (non-trailing-
+      * space) characters in the search name so a wildcard match
+      * only compares against that many leading positions.
+      ******************************************************************
+       3105-CALC-SEARCH-LEN.
+           MOVE 30 TO WS-SEARCH-LEN.
+           PERFORM 3107-TRIM-TRAILING-SPACE THRU 3107-EXIT
+               UNTIL WS-SEARCH-LEN = 0
+               OR WS-SEARCH-NAME (WS-SEARCH-LEN:1) NOT = SPACE.
+           IF WS-SEARCH-LEN = 0
+               MOVE 30 TO WS-SEARCH-LEN
+           END-IF.
+           GO TO 3105-EXIT.
+       3105-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3107-TRIM-TRAILING-SPACE - back WS-SEARCH-LEN off one position
+      * past a trailing space in the search name.
+      ******************************************************************
+       3107-TRIM-TRAILING-SPACE.
+           SUBTRACT 1 FROM WS-SEARCH-LEN.
+           GO TO 3107-EXIT.
+       3107-EXIT.
+           EXIT.
+
+       3110-SCAN-NEXT-CUSTOMER.
+           READ CUSTMAST-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-CUSTMAST-STATUS
+                   GO TO 3110-EXIT
+           END-READ.
+           IF SEARCH-BY-PHONETIC OF CUSTINQ-REQUEST
+               CALL 'SOUNDEX' USING CM-CUSTOMER-NAME
+                   WS-PHONETIC-KEY-MASTER
+               IF WS-PHONETIC-KEY-MASTER = WS-PHONETIC-KEY-SEARCH
+                   MOVE 'Y' TO WS-WILDCARD-FOUND
+               END-IF
+           ELSE
+               IF NAME-MATCH-WILDCARD OF CUSTINQ-REQUEST
+                   IF CM-CUSTOMER-NAME (1:WS-SEARCH-LEN) =
+                           WS-SEARCH-NAME (1:WS-SEARCH-LEN)
+                       MOVE 'Y' TO WS-WILDCARD-FOUND
+                   END-IF
+               ELSE
+                   IF CM-CUSTOMER-NAME = WS-SEARCH-NAME
+                       MOVE 'Y' TO WS-WILDCARD-FOUND
+                   END-IF
+               END-IF
+           END-IF.
+           GO TO 3110-EXIT.
+       3110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-BUILD-RESPONSE - move the master data into the response,
+      * filter and load the account list, and append history when
+      * asked for.
+      ******************************************************************
+       4000-BUILD-RESPONSE.
+           MOVE CM-CUSTOMER-ID         TO CUSTOMER-ID OF
+                                           CUSTINQ-RESPONSE.
+           MOVE CM-CUSTOMER-NAME       TO CUSTOMER-NAME OF
+                                           CUSTINQ-RESPONSE.
+           MOVE CM-CUSTOMER-STATUS     TO WS-STATUS-HOLD.
+           MOVE WS-STATUS-HOLD         TO CUSTOMER-STATUS OF
+                                           CUSTINQ-RESPONSE.
+           MOVE CM-CUSTOMER-TYPE       TO CUSTOMER-TYPE.
+           MOVE CM-DATE-OPENED         TO DATE-OPENED.
+           MOVE CM-TOTAL-BALANCE       TO TOTAL-BALANCE OF
+                                           CUSTINQ-RESPONSE.
+           IF MAX-BALANCE OF CUSTINQ-REQUEST NOT = 0
+               IF TOTAL-BALANCE OF CUSTINQ-RESPONSE < MIN-BALANCE OF
+                       CUSTINQ-REQUEST
+                   OR TOTAL-BALANCE OF CUSTINQ-RESPONSE > MAX-BALANCE
+                       OF CUSTINQ-REQUEST
+                   SET RESP-NOT-FOUND TO TRUE
+                   GO TO 4000-EXIT
+               END-IF
+           END-IF.
+           MOVE CM-CREDIT-LIMIT        TO CREDIT-LIMIT.
+           MOVE CM-LAST-ACTIVITY-DATE  TO LAST-ACTIVITY-DATE.
+           MOVE CM-PRIMARY-PHONE       TO PRIMARY-PHONE.
+           MOVE CM-EMAIL-ADDRESS       TO EMAIL-ADDRESS.
+           MOVE CM-CONTACT-PREFERENCE  TO CONTACT-PREFERENCE.
+           MOVE CM-DO-NOT-CONTACT-IND  TO DO-NOT-CONTACT-IND.
+           MOVE CM-MAILING-ADDRESS     TO MAILING-ADDRESS.
+
+           EVALUATE TRUE
+               WHEN STATUS-ACTIVE OF CUSTINQ-REQUEST
+                   IF NOT CM-ACTIVE
+                       SET RESP-NOT-FOUND TO TRUE
+                       GO TO 4000-EXIT
+                   END-IF
+               WHEN STATUS-INACTIVE OF CUSTINQ-REQUEST
+                   IF NOT CM-INACTIVE
+                       SET RESP-NOT-FOUND TO TRUE
+                       GO TO 4000-EXIT
+                   END-IF
+               WHEN STATUS-SUSPENDED OF CUSTINQ-REQUEST
+                   IF NOT CM-SUSPENDED
+                       SET RESP-NOT-FOUND TO TRUE
+                       GO TO 4000-EXIT
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           CALL 'ADDRVAL' USING MAILING-ADDRESS OF CUSTINQ-RESPONSE
+               ADDRESS-VALIDATION OF CUSTINQ-RESPONSE.
+           IF ADDRESS-IS-INVALID
+               SET RESP-ADDRESS-INVALID TO TRUE
+           END-IF.
+
+           PERFORM 4100-LOAD-ACCOUNTS THRU 4100-EXIT.
+
+           IF INCLUDE-HIST-YES OF CUSTINQ-REQUEST
+               PERFORM 4200-LOAD-HISTORY THRU 4200-EXIT
+           END-IF.
+           GO TO 4000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4100-LOAD-ACCOUNTS - scan ACCTMAST-FILE for this customer,
+      * apply the status/balance/account-type filters (including the
+      * per-account-type range override), and stop at 10 rows while
+      * flagging overflow with a continuation token.
+      ******************************************************************
+       4100-LOAD-ACCOUNTS.
+           MOVE 0 TO TOTAL-ACCOUNTS OF CUSTINQ-RESPONSE.
+           MOVE 0 TO WS-TOTAL-ACCOUNTS-FOUND.
+           MOVE 0 TO WS-ACCOUNTS-RETURNED.
+           SET MORE-ACCOUNTS-NO TO TRUE.
+           MOVE SPACES TO ACCOUNT-CONTIN-TOKEN.
+           MOVE CM-CUSTOMER-ID TO AM-CUSTOMER-ID.
+           START ACCTMAST-FILE KEY IS NOT LESS THAN AM-CUSTOMER-ID
+               INVALID KEY
+                   GO TO 4100-EXIT
+           END-START.
+           PERFORM 4110-SCAN-NEXT-ACCOUNT THRU 4110-EXIT
+               UNTIL WS-ACCTMAST-STATUS = '10'
+                  OR AM-CUSTOMER-ID NOT = CM-CUSTOMER-ID.
+           MOVE WS-TOTAL-ACCOUNTS-FOUND TO TOTAL-ACCOUNTS OF
+               CUSTINQ-RESPONSE.
+           GO TO 4100-EXIT.
+       4100-EXIT.
+           EXIT.
+
+       4110-SCAN-NEXT-ACCOUNT.
+           READ ACCTMAST-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-ACCTMAST-STATUS
+                   GO TO 4110-EXIT
+           END-READ.
+           IF AM-CUSTOMER-ID NOT = CM-CUSTOMER-ID
+               GO TO 4110-EXIT
+           END-IF.
+           PERFORM 4120-APPLY-ACCOUNT-FILTER THRU 4120-EXIT.
+           IF WS-ACCT-TYPE-VALID = 'Y'
+               ADD 1 TO WS-TOTAL-ACCOUNTS-FOUND
+               IF WS-ACCOUNTS-RETURNED < 10
+                   ADD 1 TO WS-ACCOUNTS-RETURNED
+                   MOVE AM-ACCOUNT-NUMBER TO ACCOUNT-NUMBER OF
+                       ACCOUNT-LIST (WS-ACCOUNTS-RETURNED)
+                   MOVE AM-ACCOUNT-TYPE TO ACCOUNT-TYPE OF
+                       ACCOUNT-LIST (WS-ACCOUNTS-RETURNED)
+                   MOVE AM-ACCOUNT-STATUS TO ACCOUNT-STATUS OF
+                       ACCOUNT-LIST (WS-ACCOUNTS-RETURNED)
+                   MOVE AM-ACCOUNT-BALANCE TO ACCOUNT-BALANCE OF
+                       ACCOUNT-LIST (WS-ACCOUNTS-RETURNED)
+                   MOVE AM-INTEREST-RATE TO INTEREST-RATE OF
+                       ACCOUNT-LIST (WS-ACCOUNTS-RETURNED)
+               ELSE
+                   SET MORE-ACCOUNTS-YES TO TRUE
+                   SET RESP-MORE-ACCOUNTS TO TRUE
+                   MOVE AM-ACCOUNT-NUMBER TO ACCOUNT-CONTIN-TOKEN
+               END-IF
+           END-IF.
+           GO TO 4110-EXIT.
+       4110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4120-APPLY-ACCOUNT-FILTER - the account-type filter (including
+      * its per-type balance range) has to pass for this account to
+      * be counted.  MIN-BALANCE/MAX-BALANCE are the customer-level
+      * TOTAL-BALANCE screen already applied in 4000-BUILD-RESPONSE;
+      * they do not apply here, per account - that is what the
+      * per-account-type ACCT-TYPE-MIN-BAL/ACCT-TYPE-MAX-BAL range in
+      * 4125 is for.
+      ******************************************************************
+       4120-APPLY-ACCOUNT-FILTER.
+           MOVE 'Y' TO WS-ACCT-TYPE-VALID.
+           IF ACCOUNT-TYPE-COUNT OF CUSTINQ-REQUEST > 0
+               MOVE 'N' TO WS-ACCT-TYPE-VALID
+               PERFORM 4125-CHECK-ACCOUNT-TYPE-MATCH THRU 4125-EXIT
+                   VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB >
+                       ACCOUNT-TYPE-COUNT OF CUSTINQ-REQUEST
+           END-IF.
+           GO TO 4120-EXIT.
+       4120-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4125-CHECK-ACCOUNT-TYPE-MATCH - compare the account's type
+      * against one entry of the request's account-type filter list,
+      * applying that entry's per-type balance range if active.
+      ******************************************************************
+       4125-CHECK-ACCOUNT-TYPE-MATCH.
+           IF AM-ACCOUNT-TYPE = ACCT-TYPE-CODE (WS-SUB)
+               MOVE 'Y' TO WS-ACCT-TYPE-VALID
+               IF ACCT-RANGE-ACTIVE (WS-SUB)
+                   IF AM-ACCOUNT-BALANCE <
+                           ACCT-TYPE-MIN-BAL (WS-SUB)
+                       OR AM-ACCOUNT-BALANCE >
+                           ACCT-TYPE-MAX-BAL (WS-SUB)
+                       MOVE 'N' TO WS-ACCT-TYPE-VALID
+                   END-IF
+               END-IF
+           END-IF.
+           GO TO 4125-EXIT.
+       4125-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4200-LOAD-HISTORY - pull up to 10 status/balance history rows
+      * for this customer into RESP-HISTORY.
+      ******************************************************************
+       4200-LOAD-HISTORY.
+           MOVE 0 TO HISTORY-COUNT.
+           MOVE CM-CUSTOMER-ID TO CH-CUSTOMER-ID.
+           START CUSTHIST-FILE KEY IS NOT LESS THAN CH-CUSTOMER-ID
+               INVALID KEY
+                   GO TO 4200-EXIT
+           END-START.
+           PERFORM 4210-SCAN-NEXT-HISTORY THRU 4210-EXIT
+               UNTIL WS-CUSTHIST-STATUS = '10'
+                  OR CH-CUSTOMER-ID NOT = CM-CUSTOMER-ID
+                  OR HISTORY-COUNT >= 10.
+           GO TO 4200-EXIT.
+       4200-EXIT.
+           EXIT.
+
+       4210-SCAN-NEXT-HISTORY.
+           READ CUSTHIST-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-CUSTHIST-STATUS
+                   GO TO 4210-EXIT
+           END-READ.
+           IF CH-CUSTOMER-ID NOT = CM-CUSTOMER-ID
+               GO TO 4210-EXIT
+           END-IF.
+           ADD 1 TO HISTORY-COUNT.
+           MOVE CH-HIST-TYPE          TO HIST-TYPE (HISTORY-COUNT).
+           MOVE CH-EFFECTIVE-DATE     TO
+               HIST-EFFECTIVE-DATE (HISTORY-COUNT).
+           MOVE CH-OLD-VALUE          TO HIST-OLD-VALUE (HISTORY-COUNT).
+           MOVE CH-NEW-VALUE          TO HIST-NEW-VALUE (HISTORY-COUNT).
+           GO TO 4210-EXIT.
+       4210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-WRITE-AUDIT - record who asked for what, and what came
+      * back, regardless of outcome.  The files opened in 1000-
+      * INITIALIZE are left open for the next call in this run; they
+      * are closed only when the caller CANCELs this program.
+      ******************************************************************
+       8000-WRITE-AUDIT.
+           INITIALIZE INQ-AUDIT-RECORD.
+           MOVE TRANSACTION-ID OF CUSTINQ-REQUEST TO IAR-TRANSACTION-ID.
+           MOVE REQUEST-DATE OF CUSTINQ-REQUEST TO IAR-REQUEST-DATE.
+           MOVE REQUEST-TIME OF CUSTINQ-REQUEST TO IAR-REQUEST-TIME.
+           MOVE TERMINAL-ID OF CUSTINQ-REQUEST TO IAR-TERMINAL-ID.
+           MOVE CHANNEL-CODE OF CUSTINQ-REQUEST TO IAR-CHANNEL-CODE.
+           MOVE CUSTOMER-ID OF CUSTINQ-REQUEST TO IAR-CUSTOMER-ID.
+           MOVE SEARCH-TYPE OF CUSTINQ-REQUEST TO IAR-SEARCH-TYPE.
+           MOVE RESPONSE-CODE OF CUSTINQ-RESPONSE TO IAR-RESPONSE-CODE.
+           MOVE RESPONSE-TIMESTAMP OF CUSTINQ-RESPONSE TO
+               IAR-RESPONSE-TIMESTAMP.
+           MOVE INQ-AUDIT-RECORD TO INQ-AUDIT-LINE.
+           WRITE INQ-AUDIT-LINE.
+           GO TO 8000-EXIT.
+       8000-EXIT.
+           EXIT.
