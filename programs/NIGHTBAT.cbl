@@ -0,0 +1,157 @@
+      ******************************************************************
+      * PROGRAM-ID: NIGHTBAT
+      * AUTHOR:     R. OKONKWO, CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      *
+      * ABSTRACT
+      *   Nightly settlement-feed intake.  Reads the NIGHTFEED-FILE
+      *   of NIGHTMARE-STRUCT records (TYPE-A control records,
+      *   TYPE-B item batches, TYPE-C settlement notices) and calls
+      *   NIGHTVAL against each one to confirm the record's physical
+      *   length and ITEMS-CHECKSUM agree with its contents before
+      *   the record is accepted downstream.  The feed file is
+      *   defined with RECORD IS VARYING so that WS-FEED-RECORD-LEN
+      *   carries the true number of bytes the access method
+      *   actually transferred for each record - the same role an
+      *   RDW plays on a variable-length QSAM file - independent of
+      *   anything stored inside the record itself.  Records that
+      *   fail validation are written to NIGHTREJ-FILE for manual
+      *   review rather than stopping the run.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  ROK  Original version.
+      *   2026-08-09  ROK  Raised NIGHTFEED-FILE's upper record-size
+      *                    bound to cover BODY's full COUNTER OCCURS
+      *                    1 TO 999 ceiling (COUNTER(3) + 999 items at
+      *                    10 bytes each + ITEMS-CHECKSUM(4) = 9997,
+      *                    rounded up to 9999) - the old 3000-byte cap
+      *                    could not physically hold a record anywhere
+      *                    near that ceiling.
+      *   2026-08-09  ROK  Lower bound was 5, but a TYPE-A control
+      *                    record is only HEADER's RECORD-TYPE(1) +
+      *                    RECORD-LENGTH(2) = 3 bytes - the smallest
+      *                    record this feed ever carries. FROM 5
+      *                    rejected the very first TYPE-A record on
+      *                    any feed as a record-length error. Changed
+      *                    to FROM 3.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTBAT.
+       INSTALLATION. CUSTOMER SYSTEMS GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NIGHTFEED-FILE ASSIGN TO "NIGHTFEED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NIGHTFEED-STATUS.
+
+           SELECT NIGHTREJ-FILE ASSIGN TO "NIGHTREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NIGHTREJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NIGHTFEED-FILE
+           RECORD IS VARYING IN SIZE FROM 3 TO 9999 CHARACTERS
+               DEPENDING ON WS-FEED-RECORD-LEN.
+       COPY "Monster".
+
+       FD  NIGHTREJ-FILE.
+       01  NIGHTREJ-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-NIGHTFEED-STATUS          PIC X(2).
+               88  WS-NIGHTFEED-OK          VALUE '00'.
+               88  WS-NIGHTFEED-EOF         VALUE '10'.
+           05  WS-NIGHTREJ-STATUS           PIC X(2).
+
+       01  WS-FEED-RECORD-LEN               PIC 9(4) COMP.
+
+       01  WS-WORK-FIELDS.
+           05  WS-EOF-SWITCH                PIC X(1).
+               88  WS-EOF-REACHED           VALUE 'Y'.
+           05  WS-RECORDS-READ              PIC 9(7) COMP.
+           05  WS-RECORDS-REJECTED          PIC 9(7) COMP.
+           05  WS-RECORDS-READ-DISPLAY      PIC 9(7).
+
+       01  WS-VALIDATION-RESULT.
+           05  WS-RESULT-IND                PIC X(1).
+               88  WS-RESULT-VALID          VALUE 'Y'.
+           05  WS-RESULT-MESSAGE            PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FEED THRU 2000-EXIT
+               UNTIL WS-EOF-REACHED.
+           PERFORM 3000-TERMINATE THRU 3000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the feed and the reject report and
+      * prime the end-of-file switch.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           MOVE 0 TO WS-RECORDS-READ.
+           MOVE 0 TO WS-RECORDS-REJECTED.
+           OPEN INPUT NIGHTFEED-FILE.
+           OPEN OUTPUT NIGHTREJ-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-FEED - read one record, validate it, write a
+      * reject line if it fails.
+      ******************************************************************
+       2000-PROCESS-FEED.
+           READ NIGHTFEED-FILE.
+           IF WS-NIGHTFEED-EOF
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           IF NOT WS-NIGHTFEED-OK
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           ADD 1 TO WS-RECORDS-READ.
+           CALL "NIGHTVAL" USING NIGHTMARE-STRUCT WS-FEED-RECORD-LEN
+               WS-VALIDATION-RESULT.
+           IF NOT WS-RESULT-VALID
+               PERFORM 2100-WRITE-REJECT THRU 2100-EXIT
+           END-IF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-WRITE-REJECT - log one rejected record to the report.
+      ******************************************************************
+       2100-WRITE-REJECT.
+           ADD 1 TO WS-RECORDS-REJECTED.
+           MOVE WS-RECORDS-READ TO WS-RECORDS-READ-DISPLAY.
+           MOVE SPACES TO NIGHTREJ-LINE.
+           STRING 'RECORD ' WS-RECORDS-READ-DISPLAY ' REJECTED - '
+               WS-RESULT-MESSAGE DELIMITED BY SIZE
+               INTO NIGHTREJ-LINE.
+           WRITE NIGHTREJ-LINE.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - close files and report the run totals.
+      ******************************************************************
+       3000-TERMINATE.
+           CLOSE NIGHTFEED-FILE.
+           CLOSE NIGHTREJ-FILE.
+           DISPLAY 'NIGHTBAT RECORDS READ:     ' WS-RECORDS-READ.
+           DISPLAY 'NIGHTBAT RECORDS REJECTED: ' WS-RECORDS-REJECTED.
+       3000-EXIT.
+           EXIT.
