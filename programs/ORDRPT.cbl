@@ -0,0 +1,187 @@
+      ******************************************************************
+      * PROGRAM-ID: ORDRPT
+      * AUTHOR:     R. OKONKWO, CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      *
+      * ABSTRACT
+      *   Order-table exception reporting.  Reads CUSTFEED-FILE of
+      *   CUSTOMER-RECORD entries and, in one pass, writes two
+      *   reports: ORDCAP-RPT-FILE lists every customer whose
+      *   ORDER-COUNT is at or above the old fixed OCCURS 5 ceiling,
+      *   so we know how many customers were already losing order
+      *   history before ORDERS became an OCCURS DEPENDING ON table;
+      *   ORDSTALE-RPT-FILE lists every open order older than
+      *   WS-STALE-AGE-DAYS so sales can chase it before the
+      *   customer calls.  ADDRESS-DATA-IND tells downstream readers
+      *   which of ADDRESS/CONTACT-INFO is populated for the
+      *   customer, rather than leaving them to guess from the byte
+      *   pattern.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  ROK  Original version.
+      *   2026-08-09  ROK  Recomputed CUSTFEED-FILE's record-size
+      *                    bounds from CUSTOMER-RECORD's own layout
+      *                    (63 fixed + 21 bytes per ORDERS entry, 1 to
+      *                    50 entries = 84 to 1113) instead of a
+      *                    carried-over 60/3010 that did not match
+      *                    this record at all.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDRPT.
+       INSTALLATION. CUSTOMER SYSTEMS GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFEED-FILE ASSIGN TO "CUSTFEED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTFEED-STATUS.
+
+           SELECT ORDCAP-RPT-FILE ASSIGN TO "ORDCAPRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDCAP-RPT-STATUS.
+
+           SELECT ORDSTALE-RPT-FILE ASSIGN TO "ORDSTLRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDSTALE-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTFEED-FILE
+           RECORD IS VARYING IN SIZE FROM 84 TO 1113 CHARACTERS
+               DEPENDING ON WS-FEED-RECORD-LEN.
+       COPY "Occurs".
+
+       FD  ORDCAP-RPT-FILE.
+       01  ORDCAP-RPT-LINE                  PIC X(80).
+
+       FD  ORDSTALE-RPT-FILE.
+       01  ORDSTALE-RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTFEED-STATUS           PIC X(2).
+               88  WS-CUSTFEED-OK           VALUE '00'.
+               88  WS-CUSTFEED-EOF          VALUE '10'.
+           05  WS-ORDCAP-RPT-STATUS         PIC X(2).
+           05  WS-ORDSTALE-RPT-STATUS       PIC X(2).
+
+       01  WS-FEED-RECORD-LEN               PIC 9(4) COMP.
+
+       01  WS-WORK-FIELDS.
+           05  WS-EOF-SWITCH                PIC X(1).
+               88  WS-EOF-REACHED           VALUE 'Y'.
+           05  WS-SUB                       PIC 9(3) COMP.
+           05  WS-STALE-AGE-DAYS            PIC 9(5) COMP VALUE 180.
+           05  WS-RUN-DATE                  PIC 9(8).
+           05  WS-RUN-SERIAL-DAYS           PIC 9(7) COMP.
+           05  WS-ORDER-SERIAL-DAYS         PIC 9(7) COMP.
+           05  WS-ORDER-AGE-DAYS            PIC 9(7) COMP.
+           05  WS-CUSTOMER-ID-DISPLAY       PIC 9(9).
+           05  WS-ORDER-COUNT-DISPLAY       PIC 9(3).
+           05  WS-ORDER-ID-DISPLAY          PIC 9(7).
+           05  WS-ORDER-AGE-DISPLAY         PIC 9(7).
+           05  WS-FORMER-ORDER-CAP          PIC 9(3) COMP VALUE 5.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FEED THRU 2000-EXIT
+               UNTIL WS-EOF-REACHED.
+           PERFORM 3000-TERMINATE THRU 3000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the files and get today's serial day
+      * number for stale-order aging.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           CALL "DATESER" USING WS-RUN-DATE WS-RUN-SERIAL-DAYS.
+           OPEN INPUT CUSTFEED-FILE.
+           OPEN OUTPUT ORDCAP-RPT-FILE.
+           OPEN OUTPUT ORDSTALE-RPT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-FEED - read one CUSTOMER-RECORD and check it
+      * against the order-cap report and the stale-order report.
+      ******************************************************************
+       2000-PROCESS-FEED.
+           READ CUSTFEED-FILE.
+           IF WS-CUSTFEED-EOF
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           IF NOT WS-CUSTFEED-OK
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           IF ORDER-COUNT >= WS-FORMER-ORDER-CAP
+               PERFORM 2100-WRITE-CAP-LINE THRU 2100-EXIT
+           END-IF.
+           PERFORM 2200-CHECK-ONE-ORDER THRU 2200-EXIT
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > ORDER-COUNT.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-WRITE-CAP-LINE - log one customer currently at or above
+      * the order table's former fixed ceiling.
+      ******************************************************************
+       2100-WRITE-CAP-LINE.
+           MOVE CUSTOMER-ID TO WS-CUSTOMER-ID-DISPLAY.
+           MOVE ORDER-COUNT TO WS-ORDER-COUNT-DISPLAY.
+           MOVE SPACES TO ORDCAP-RPT-LINE.
+           STRING 'CUSTOMER ' WS-CUSTOMER-ID-DISPLAY
+               ' HAS ' WS-ORDER-COUNT-DISPLAY ' OPEN ORDERS'
+               DELIMITED BY SIZE INTO ORDCAP-RPT-LINE.
+           WRITE ORDCAP-RPT-LINE.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-CHECK-ONE-ORDER - flag one ORDERS entry if it is still
+      * open and older than the stale-age threshold.
+      ******************************************************************
+       2200-CHECK-ONE-ORDER.
+           IF NOT ORDER-IS-OPEN (WS-SUB)
+               GO TO 2200-EXIT
+           END-IF.
+           CALL "DATESER" USING ORDER-DATE (WS-SUB)
+               WS-ORDER-SERIAL-DAYS.
+           COMPUTE WS-ORDER-AGE-DAYS =
+               WS-RUN-SERIAL-DAYS - WS-ORDER-SERIAL-DAYS.
+           IF WS-ORDER-AGE-DAYS > WS-STALE-AGE-DAYS
+               MOVE CUSTOMER-ID TO WS-CUSTOMER-ID-DISPLAY
+               MOVE ORDER-ID (WS-SUB) TO WS-ORDER-ID-DISPLAY
+               MOVE WS-ORDER-AGE-DAYS TO WS-ORDER-AGE-DISPLAY
+               MOVE SPACES TO ORDSTALE-RPT-LINE
+               STRING 'CUSTOMER ' WS-CUSTOMER-ID-DISPLAY
+                   ' ORDER ' WS-ORDER-ID-DISPLAY
+                   ' IS ' WS-ORDER-AGE-DISPLAY ' DAYS OLD'
+                   DELIMITED BY SIZE INTO ORDSTALE-RPT-LINE
+               WRITE ORDSTALE-RPT-LINE
+           END-IF.
+           GO TO 2200-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - close the files.
+      ******************************************************************
+       3000-TERMINATE.
+           CLOSE CUSTFEED-FILE.
+           CLOSE ORDCAP-RPT-FILE.
+           CLOSE ORDSTALE-RPT-FILE.
+       3000-EXIT.
+           EXIT.
