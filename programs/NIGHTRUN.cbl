@@ -0,0 +1,264 @@
+      ******************************************************************
+      * PROGRAM-ID: NIGHTRUN
+      * AUTHOR:     R. OKONKWO, CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      *
+      * ABSTRACT
+      *   Chained overnight batch driver.  Walks CUSTOMER-ID in fixed-
+      *   size ranges, calling CUSTINQ-EXPORT and then BALRECON for
+      *   each range in turn, and writes the next range's starting
+      *   CUSTOMER-ID to NIGHTCKPT-FILE after every range completes.
+      *   A run that abends partway through restarts by reading that
+      *   checkpoint and resuming at the first range not yet
+      *   completed, instead of reprocessing the whole customer base.
+      *   Once every range has been swept, the transaction aging
+      *   report is run once (it works off its own transaction feed,
+      *   not CUSTOMER-ID, so it is not itself range-checkpointed),
+      *   and the checkpoint is reset to the beginning for the next
+      *   night's run.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  ROK  Original version.
+      *   2026-08-09  ROK  Shrank WS-RANGE-SIZE from 1,000 to 100.
+      *                    CUSTINQ-EXPORT appends rows to CUSTEXP-FILE
+      *                    as it scans a range, but the checkpoint
+      *                    only advances after the whole range (both
+      *                    CUSTINQ-EXPORT and BALRECON) completes - an
+      *                    abend partway through a range left that
+      *                    range's already-written rows on CUSTEXP-
+      *                    FILE with no checkpoint advance, so a
+      *                    restart re-exported them a second time.
+      *                    A smaller range bounds how many rows can be
+      *                    duplicated by one abend without requiring
+      *                    CUSTINQ-EXPORT/BALRECON to truncate and
+      *                    redo their own partial output on restart.
+      *   2026-08-09  ROK  WS-RANGES-PROCESSED was incremented but
+      *                    never initialized or reported anywhere.
+      *                    Initialized it in 1000-INITIALIZE and added
+      *                    it to the final checkpoint-reset log line.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTRUN.
+       INSTALLATION. CUSTOMER SYSTEMS GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NIGHTCKPT-FILE ASSIGN TO "NIGHTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NIGHTCKPT-STATUS.
+
+           SELECT NIGHTRUN-LOG-FILE ASSIGN TO "NIGHTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NIGHTLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NIGHTCKPT-FILE.
+       01  NIGHTCKPT-LINE.
+           05  NCK-NEXT-START-ID            PIC 9(10).
+           05  NCK-TXNAGE-DONE-IND          PIC X(1).
+
+       FD  NIGHTRUN-LOG-FILE.
+       01  NIGHTRUN-LOG-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-NIGHTCKPT-STATUS          PIC X(2).
+               88  WS-NIGHTCKPT-OK          VALUE '00'.
+               88  WS-NIGHTCKPT-EOF         VALUE '10'.
+           05  WS-NIGHTLOG-STATUS           PIC X(2).
+
+       01  WS-RANGE-CONSTANTS.
+           05  WS-RANGE-SIZE                PIC 9(10) VALUE 100.
+
+       01  WS-WORK-FIELDS.
+           05  WS-LOW-ID                    PIC 9(10).
+           05  WS-HIGH-ID                   PIC 9(10).
+           05  WS-RANGES-DONE-IND           PIC X(1).
+               88  WS-RANGES-DONE           VALUE 'Y'.
+           05  WS-TXNAGE-DONE-IND           PIC X(1).
+               88  WS-TXNAGE-ALREADY-DONE   VALUE 'Y'.
+           05  WS-RANGES-PROCESSED          PIC 9(7) COMP.
+           05  WS-LOW-ID-DISPLAY            PIC 9(10).
+           05  WS-HIGH-ID-DISPLAY           PIC 9(10).
+           05  WS-EXPORTED-DISPLAY          PIC ZZZ,ZZ9.
+           05  WS-CHECKED-DISPLAY           PIC ZZZ,ZZ9.
+           05  WS-MISMATCHES-DISPLAY        PIC ZZZ,ZZ9.
+           05  WS-RANGES-PROCESSED-DISPLAY  PIC ZZZ,ZZ9.
+
+       01  WS-EXPORT-FIELDS.
+           05  WS-EXPORT-LOW-ID             PIC 9(10).
+           05  WS-EXPORT-HIGH-ID            PIC 9(10).
+           05  WS-EXPORT-CUSTOMERS-EXPORTED PIC 9(7) COMP.
+           05  WS-EXPORT-EOF-IND            PIC X(1).
+               88  WS-EXPORT-AT-EOF         VALUE 'Y'.
+
+       01  WS-BALRECON-FIELDS.
+           05  WS-BALRECON-LOW-ID           PIC 9(10).
+           05  WS-BALRECON-HIGH-ID          PIC 9(10).
+           05  WS-BALRECON-CUSTOMERS-CHECKED
+                                             PIC 9(7) COMP.
+           05  WS-BALRECON-MISMATCHES-FOUND PIC 9(7) COMP.
+           05  WS-BALRECON-EOF-IND          PIC X(1).
+               88  WS-BALRECON-AT-EOF       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-TXNAGE-ALREADY-DONE
+               PERFORM 4000-RESET-CHECKPOINT THRU 4000-EXIT
+           ELSE
+               PERFORM 2000-RUN-ONE-RANGE THRU 2000-EXIT
+                   UNTIL WS-RANGES-DONE
+               PERFORM 3000-RUN-AGING-REPORT THRU 3000-EXIT
+               PERFORM 4000-RESET-CHECKPOINT THRU 4000-EXIT
+           END-IF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - read the checkpoint file (if any) to find
+      * where the customer-range sweep should resume, defaulting to
+      * the very first range when there is no checkpoint yet.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-RANGES-DONE-IND.
+           MOVE 0 TO WS-RANGES-PROCESSED.
+           OPEN OUTPUT NIGHTRUN-LOG-FILE.
+           MOVE 1 TO WS-LOW-ID.
+           MOVE 'N' TO WS-TXNAGE-DONE-IND.
+           OPEN INPUT NIGHTCKPT-FILE.
+           IF WS-NIGHTCKPT-STATUS = '00'
+               READ NIGHTCKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE NCK-NEXT-START-ID TO WS-LOW-ID
+                       MOVE NCK-TXNAGE-DONE-IND TO WS-TXNAGE-DONE-IND
+               END-READ
+               CLOSE NIGHTCKPT-FILE
+           END-IF.
+           MOVE SPACES TO NIGHTRUN-LOG-LINE.
+           STRING 'NIGHTRUN STARTING AT CUSTOMER-ID ' WS-LOW-ID
+               DELIMITED BY SIZE INTO NIGHTRUN-LOG-LINE.
+           WRITE NIGHTRUN-LOG-LINE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-RUN-ONE-RANGE - export and tie out one CUSTOMER-ID
+      * range, then checkpoint the next range's starting key.  When
+      * the export step reports end-of-file the customer base has
+      * been fully swept and the range loop is done.
+      ******************************************************************
+       2000-RUN-ONE-RANGE.
+           COMPUTE WS-HIGH-ID = WS-LOW-ID + WS-RANGE-SIZE - 1.
+           MOVE WS-LOW-ID TO WS-EXPORT-LOW-ID.
+           MOVE WS-HIGH-ID TO WS-EXPORT-HIGH-ID.
+           CALL "CUSTINQ-EXPORT" USING WS-EXPORT-LOW-ID
+               WS-EXPORT-HIGH-ID WS-EXPORT-CUSTOMERS-EXPORTED
+               WS-EXPORT-EOF-IND.
+           IF WS-EXPORT-AT-EOF
+               MOVE 'Y' TO WS-RANGES-DONE-IND
+               GO TO 2000-EXIT
+           END-IF.
+           MOVE WS-LOW-ID TO WS-BALRECON-LOW-ID.
+           MOVE WS-HIGH-ID TO WS-BALRECON-HIGH-ID.
+           CALL "BALRECON" USING WS-BALRECON-LOW-ID
+               WS-BALRECON-HIGH-ID WS-BALRECON-CUSTOMERS-CHECKED
+               WS-BALRECON-MISMATCHES-FOUND WS-BALRECON-EOF-IND.
+           ADD 1 TO WS-RANGES-PROCESSED.
+           PERFORM 2100-WRITE-RANGE-LOG-LINE THRU 2100-EXIT.
+           COMPUTE WS-LOW-ID = WS-HIGH-ID + 1.
+           PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-WRITE-RANGE-LOG-LINE - note the range just completed.
+      ******************************************************************
+       2100-WRITE-RANGE-LOG-LINE.
+           MOVE WS-LOW-ID TO WS-LOW-ID-DISPLAY.
+           MOVE WS-HIGH-ID TO WS-HIGH-ID-DISPLAY.
+           MOVE WS-EXPORT-CUSTOMERS-EXPORTED TO WS-EXPORTED-DISPLAY.
+           MOVE WS-BALRECON-CUSTOMERS-CHECKED TO WS-CHECKED-DISPLAY.
+           MOVE WS-BALRECON-MISMATCHES-FOUND TO WS-MISMATCHES-DISPLAY.
+           MOVE SPACES TO NIGHTRUN-LOG-LINE.
+           STRING 'RANGE COMPLETE ' WS-LOW-ID-DISPLAY ' THRU '
+               WS-HIGH-ID-DISPLAY ' - EXPORTED '
+               WS-EXPORTED-DISPLAY ' CHECKED '
+               WS-CHECKED-DISPLAY ' MISMATCHES '
+               WS-MISMATCHES-DISPLAY DELIMITED BY SIZE
+               INTO NIGHTRUN-LOG-LINE.
+           WRITE NIGHTRUN-LOG-LINE.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-CHECKPOINT - record the next range's starting
+      * CUSTOMER-ID so a restart resumes from here.
+      ******************************************************************
+       2200-WRITE-CHECKPOINT.
+           OPEN OUTPUT NIGHTCKPT-FILE.
+           MOVE WS-LOW-ID TO NCK-NEXT-START-ID.
+           MOVE 'N' TO NCK-TXNAGE-DONE-IND.
+           WRITE NIGHTCKPT-LINE.
+           CLOSE NIGHTCKPT-FILE.
+           GO TO 2200-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-RUN-AGING-REPORT - every CUSTOMER-ID range has been
+      * swept, so run the transaction aging report once and mark it
+      * done in the checkpoint in case the job abends before the
+      * final checkpoint reset.
+      ******************************************************************
+       3000-RUN-AGING-REPORT.
+           MOVE SPACES TO NIGHTRUN-LOG-LINE.
+           STRING 'ALL RANGES COMPLETE - RUNNING TRANSACTION AGING' ' '
+               'REPORT' DELIMITED BY SIZE INTO NIGHTRUN-LOG-LINE.
+           WRITE NIGHTRUN-LOG-LINE.
+           CALL "TXNAGE".
+           OPEN OUTPUT NIGHTCKPT-FILE.
+           MOVE WS-LOW-ID TO NCK-NEXT-START-ID.
+           MOVE 'Y' TO NCK-TXNAGE-DONE-IND.
+           WRITE NIGHTCKPT-LINE.
+           CLOSE NIGHTCKPT-FILE.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-RESET-CHECKPOINT - the run finished cleanly end to end,
+      * so reset the checkpoint back to the first range ready for
+      * tomorrow night's full sweep.
+      ******************************************************************
+       4000-RESET-CHECKPOINT.
+           OPEN OUTPUT NIGHTCKPT-FILE.
+           MOVE 1 TO NCK-NEXT-START-ID.
+           MOVE 'N' TO NCK-TXNAGE-DONE-IND.
+           WRITE NIGHTCKPT-LINE.
+           CLOSE NIGHTCKPT-FILE.
+           MOVE WS-RANGES-PROCESSED TO WS-RANGES-PROCESSED-DISPLAY.
+           MOVE SPACES TO NIGHTRUN-LOG-LINE.
+           STRING 'NIGHTRUN COMPLETE - ' WS-RANGES-PROCESSED-DISPLAY
+               ' RANGES PROCESSED - CHECKPOINT RESET FOR NEXT RUN'
+               DELIMITED BY SIZE INTO NIGHTRUN-LOG-LINE.
+           WRITE NIGHTRUN-LOG-LINE.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - close the log file.
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE NIGHTRUN-LOG-FILE.
+       9000-EXIT.
+           EXIT.
