@@ -0,0 +1,131 @@
+      ******************************************************************
+      * PROGRAM-ID: DATEVAL
+      * AUTHOR:     R. OKONKWO
+      * INSTALLATION: CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      * DATE-COMPILED:
+      *
+      * REMARKS:
+      *     GENERIC-DATE's YYYYMMDD, MMDDYYYY and DDMMYYYY groups all
+      *     redefine the same 8 bytes, so a program that wrote one
+      *     layout and a program that reads another off the same
+      *     structure can silently transpose month and day.  DATEVAL
+      *     reads DATE-FORMAT-IND to know which layout the caller
+      *     actually populated, pulls YYYY/MM/DD out of the matching
+      *     group, and checks the result is a plausible calendar date
+      *     - month 1-12, and a day that exists in that month,
+      *     including the 4/100/400 leap-year rule for February -
+      *     so a transposed date fails loudly instead of posting a
+      *     bad value.
+      *
+      * MODIFICATION HISTORY:
+      *     2026-08-09  ROK  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEVAL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  DV-DAYS-IN-MONTH-VALUES.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 29.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+       01  DV-DAYS-IN-MONTH REDEFINES DV-DAYS-IN-MONTH-VALUES.
+           05  DV-DAYS-IN-MONTH-ENTRY  PIC 9(2) OCCURS 12 TIMES.
+
+       01  WS-WORK-FIELDS.
+           05  WS-YEAR                 PIC 9(4).
+           05  WS-MONTH                PIC 9(2).
+           05  WS-DAY                  PIC 9(2).
+           05  WS-MAX-DAY              PIC 9(2).
+           05  WS-REM4                 PIC 9(4) COMP.
+           05  WS-REM100               PIC 9(4) COMP.
+           05  WS-REM400               PIC 9(4) COMP.
+           05  WS-DIV4                 PIC 9(4) COMP.
+           05  WS-DIV100               PIC 9(4) COMP.
+           05  WS-DIV400               PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+           COPY "Redefine".
+       01  LK-VALIDATION-RESULT.
+           05  LK-RESULT-IND           PIC X(1).
+               88  LK-RESULT-VALID     VALUE 'Y'.
+               88  LK-RESULT-INVALID   VALUE 'N'.
+           05  LK-RESULT-MESSAGE       PIC X(40).
+
+       PROCEDURE DIVISION USING GENERIC-DATE LK-VALIDATION-RESULT.
+       0000-MAINLINE.
+           SET LK-RESULT-VALID TO TRUE.
+           MOVE SPACES TO LK-RESULT-MESSAGE.
+           EVALUATE TRUE
+               WHEN DATE-FORMAT-YYYYMMDD
+                   MOVE YYYY TO WS-YEAR
+                   MOVE MM TO WS-MONTH
+                   MOVE DD TO WS-DAY
+               WHEN DATE-FORMAT-MMDDYYYY
+                   MOVE YYYY2 TO WS-YEAR
+                   MOVE MM2 TO WS-MONTH
+                   MOVE DD2 TO WS-DAY
+               WHEN DATE-FORMAT-DDMMYYYY
+                   MOVE YYYY3 TO WS-YEAR
+                   MOVE MM3 TO WS-MONTH
+                   MOVE DD3 TO WS-DAY
+               WHEN OTHER
+                   SET LK-RESULT-INVALID TO TRUE
+                   MOVE 'DATE-FORMAT-IND NOT SET' TO LK-RESULT-MESSAGE
+                   GO TO 0000-EXIT
+           END-EVALUATE.
+           PERFORM 1000-VALIDATE-DATE THRU 1000-EXIT.
+           GO TO 0000-EXIT.
+       0000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-VALIDATE-DATE - check the month is 1-12 and the day is
+      * within range for that month, adjusting February for leap
+      * years.
+      ******************************************************************
+       1000-VALIDATE-DATE.
+           IF WS-MONTH < 1 OR WS-MONTH > 12
+               SET LK-RESULT-INVALID TO TRUE
+               MOVE 'MONTH NOT IN RANGE 1-12' TO LK-RESULT-MESSAGE
+               GO TO 1000-EXIT
+           END-IF.
+           MOVE DV-DAYS-IN-MONTH-ENTRY (WS-MONTH) TO WS-MAX-DAY.
+           IF WS-MONTH = 2
+               PERFORM 1100-ADJUST-FEBRUARY THRU 1100-EXIT
+           END-IF.
+           IF WS-DAY < 1 OR WS-DAY > WS-MAX-DAY
+               SET LK-RESULT-INVALID TO TRUE
+               MOVE 'DAY NOT VALID FOR THIS MONTH' TO LK-RESULT-MESSAGE
+           END-IF.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-ADJUST-FEBRUARY - raise the February ceiling to 29 in a
+      * leap year (divisible by 4, not by 100 unless also by 400).
+      ******************************************************************
+       1100-ADJUST-FEBRUARY.
+           DIVIDE WS-YEAR BY 4 GIVING WS-DIV4 REMAINDER WS-REM4.
+           DIVIDE WS-YEAR BY 100 GIVING WS-DIV100 REMAINDER WS-REM100.
+           DIVIDE WS-YEAR BY 400 GIVING WS-DIV400 REMAINDER WS-REM400.
+           IF WS-REM4 NOT = 0
+               OR (WS-REM100 = 0 AND WS-REM400 NOT = 0)
+               MOVE 28 TO WS-MAX-DAY
+           END-IF.
+           GO TO 1100-EXIT.
+       1100-EXIT.
+           EXIT.
