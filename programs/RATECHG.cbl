@@ -0,0 +1,180 @@
+      ******************************************************************
+      * PROGRAM-ID: RATECHG
+      * AUTHOR:     R. OKONKWO, CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      *
+      * ABSTRACT
+      *   Applies account interest-rate changes.  Reads RATEFEED-
+      *   FILE (one account/new-rate/changed-by entry per line),
+      *   updates AM-INTEREST-RATE on ACCTMAST-FILE, and appends a
+      *   RATE-HIST-RECORD carrying the old and new rate to RATEHIST-
+      *   FILE, so the rate that applied as of any past date can be
+      *   reproduced later for dispute resolution by RATERPT.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  ROK  Original version.
+      *   2026-08-09  ROK  2100-WRITE-REJECT-LINE was hardcoding
+      *                    "NOT ON FILE" even when it was called for
+      *                    a REWRITE failure on a record that had just
+      *                    been read successfully.  Callers now set
+      *                    WS-REJECT-REASON before the PERFORM so the
+      *                    line matches the check that actually failed.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATECHG.
+       INSTALLATION. CUSTOMER SYSTEMS GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATEFEED-FILE ASSIGN TO "RATEFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATEFEED-STATUS.
+
+           SELECT ACCTMAST-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCTMAST-STATUS.
+
+           SELECT RATEHIST-FILE ASSIGN TO "RATEHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATEHIST-STATUS.
+
+           SELECT RATECHG-REJ-FILE ASSIGN TO "RATECREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATECREJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATEFEED-FILE.
+       01  RATEFEED-LINE.
+           05  RF-ACCOUNT-NUMBER            PIC X(12).
+           05  RF-NEW-RATE                  PIC 9(2)V9(4).
+           05  RF-CHANGED-BY                PIC X(8).
+
+       FD  ACCTMAST-FILE.
+       COPY "ACCTMAST".
+
+       FD  RATEHIST-FILE.
+       COPY "RATE-HIST".
+
+       FD  RATECHG-REJ-FILE.
+       01  RATECHG-REJ-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-RATEFEED-STATUS           PIC X(2).
+               88  WS-RATEFEED-OK           VALUE '00'.
+               88  WS-RATEFEED-EOF          VALUE '10'.
+           05  WS-ACCTMAST-STATUS           PIC X(2).
+           05  WS-RATEHIST-STATUS           PIC X(2).
+           05  WS-RATECREJ-STATUS           PIC X(2).
+
+       01  WS-WORK-FIELDS.
+           05  WS-EOF-SWITCH                PIC X(1).
+               88  WS-EOF-REACHED           VALUE 'Y'.
+           05  WS-CURRENT-DATE              PIC 9(8).
+           05  WS-CHANGES-APPLIED           PIC 9(7) COMP.
+           05  WS-CHANGES-REJECTED          PIC 9(7) COMP.
+           05  WS-REJECT-REASON              PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-CHANGE THRU 2000-EXIT
+               UNTIL WS-EOF-REACHED.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the files and prime the end-of-file
+      * switch.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           MOVE 0 TO WS-CHANGES-APPLIED.
+           MOVE 0 TO WS-CHANGES-REJECTED.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT RATEFEED-FILE.
+           OPEN I-O ACCTMAST-FILE.
+           OPEN OUTPUT RATEHIST-FILE.
+           OPEN OUTPUT RATECHG-REJ-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-ONE-CHANGE - read one rate-change entry, apply
+      * it to ACCTMAST-FILE, and record the old/new rate in
+      * RATEHIST-FILE.
+      ******************************************************************
+       2000-PROCESS-ONE-CHANGE.
+           READ RATEFEED-FILE.
+           IF WS-RATEFEED-EOF
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           IF NOT WS-RATEFEED-OK
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           MOVE RF-ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER.
+           READ ACCTMAST-FILE
+               INVALID KEY
+                   ADD 1 TO WS-CHANGES-REJECTED
+                   MOVE 'NOT ON FILE' TO WS-REJECT-REASON
+                   PERFORM 2100-WRITE-REJECT-LINE THRU 2100-EXIT
+                   GO TO 2000-EXIT
+           END-READ.
+           MOVE SPACES TO RATE-HIST-RECORD.
+           MOVE RF-ACCOUNT-NUMBER TO RH-ACCOUNT-NUMBER.
+           MOVE WS-CURRENT-DATE TO RH-EFFECTIVE-DATE.
+           MOVE AM-INTEREST-RATE TO RH-OLD-RATE.
+           MOVE RF-NEW-RATE TO RH-NEW-RATE.
+           MOVE RF-CHANGED-BY TO RH-CHANGED-BY.
+           MOVE RF-NEW-RATE TO AM-INTEREST-RATE.
+           REWRITE ACCTMAST-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-CHANGES-REJECTED
+                   MOVE 'REWRITE FAILED - RECORD CHANGED SINCE READ' TO
+                       WS-REJECT-REASON
+                   PERFORM 2100-WRITE-REJECT-LINE THRU 2100-EXIT
+                   GO TO 2000-EXIT
+           END-REWRITE.
+           WRITE RATE-HIST-RECORD.
+           ADD 1 TO WS-CHANGES-APPLIED.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-WRITE-REJECT-LINE - report a rate-change entry that
+      * could not be applied.  WS-REJECT-REASON is set by the caller
+      * immediately before this PERFORM so the line reflects which
+      * check actually failed (account not on file, or rewrite
+      * failure).
+      ******************************************************************
+       2100-WRITE-REJECT-LINE.
+           MOVE SPACES TO RATECHG-REJ-LINE.
+           STRING 'ACCOUNT ' RF-ACCOUNT-NUMBER
+               ' REJECTED - ' WS-REJECT-REASON DELIMITED BY SIZE
+               INTO RATECHG-REJ-LINE.
+           WRITE RATECHG-REJ-LINE.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - close the files.
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE RATEFEED-FILE.
+           CLOSE ACCTMAST-FILE.
+           CLOSE RATEHIST-FILE.
+           CLOSE RATECHG-REJ-FILE.
+       9000-EXIT.
+           EXIT.
