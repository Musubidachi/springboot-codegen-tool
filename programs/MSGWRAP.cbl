@@ -0,0 +1,181 @@
+      ******************************************************************
+      * PROGRAM-ID: MSGWRAP
+      * AUTHOR:     R. OKONKWO
+      * INSTALLATION: CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      * DATE-COMPILED:
+      *
+      * REMARKS:
+      *     Takes a free-form source message and builds MESSAGE-
+      *     BLOCK's word-wrapped MESSAGE-TABLE view from it, filling
+      *     as many 10-character MESSAGE-LINE entries as the message
+      *     actually needs (up to the 9-line ceiling) and breaking
+      *     each line on the last word boundary at or before column
+      *     10 rather than mid-word.  Any source text left over once
+      *     the table is full - whether because the message runs
+      *     past the 9-line ceiling, or past MESSAGE-BLOCK's own
+      *     100-byte RAW-MESSAGE capacity - is returned to the caller
+      *     as continuation entries and MESSAGE-TRUNCATED-IND is set,
+      *     so a long message no longer quietly loses its ending.
+      *     The caller owns assigning MESSAGE-CONTINUATION-KEY and
+      *     writing the continuation entries to MESSAGE-CONTINUATION
+      *     records, since only the caller knows how this message is
+      *     keyed on its own file.
+      *
+      * MODIFICATION HISTORY:
+      *     2026-08-09  ROK  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGWRAP.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-FIELDS.
+           05  WS-SOURCE-LEN           PIC 9(4) COMP.
+           05  WS-LINE-START            PIC 9(4) COMP.
+           05  WS-LINE-END               PIC 9(4) COMP.
+           05  WS-BREAK-POS              PIC 9(4) COMP.
+           05  WS-SCAN-POS               PIC 9(4) COMP.
+           05  WS-REMAINING-START        PIC 9(4) COMP.
+           05  WS-REMAINING-LEN          PIC 9(4) COMP.
+           05  WS-CHUNK-LEN              PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+       01  LK-SOURCE-TEXT               PIC X(2000).
+       01  LK-SOURCE-LENGTH             PIC 9(4) COMP.
+           COPY "OccursRedefine".
+       01  LK-CONTINUATION-TABLE.
+           05  LK-CONTINUATION-COUNT    PIC 9(3) COMP.
+           05  LK-CONTINUATION-ENTRY OCCURS 1 TO 10
+                   DEPENDING ON LK-CONTINUATION-COUNT.
+               10  LK-CONTINUATION-TEXT PIC X(200).
+
+       PROCEDURE DIVISION USING LK-SOURCE-TEXT LK-SOURCE-LENGTH
+               MESSAGE-BLOCK LK-CONTINUATION-TABLE.
+       0000-MAINLINE.
+           MOVE LK-SOURCE-LENGTH TO WS-SOURCE-LEN.
+           MOVE 'N' TO MESSAGE-TRUNCATED-IND.
+           MOVE 0 TO MESSAGE-LINE-COUNT.
+           MOVE 0 TO LK-CONTINUATION-COUNT.
+           MOVE 1 TO WS-LINE-START.
+           PERFORM 1000-BUILD-ONE-LINE THRU 1000-EXIT
+               VARYING MESSAGE-LINE-COUNT FROM 1 BY 1
+               UNTIL MESSAGE-LINE-COUNT > 9
+                   OR WS-LINE-START > WS-SOURCE-LEN.
+           IF WS-LINE-START > WS-SOURCE-LEN
+               SUBTRACT 1 FROM MESSAGE-LINE-COUNT
+           ELSE
+               SET MESSAGE-WAS-TRUNCATED TO TRUE
+               SUBTRACT 1 FROM MESSAGE-LINE-COUNT
+
+               MOVE WS-LINE-START TO WS-REMAINING-START
+               PERFORM 2000-BUILD-CONTINUATIONS THRU 2000-EXIT
+           END-IF.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-BUILD-ONE-LINE - fill one MESSAGE-LINE entry from the
+      * source text starting at WS-LINE-START, breaking on the last
+      * space at or before the 10th character of this line when one
+      * exists.
+      ******************************************************************
+       1000-BUILD-ONE-LINE.
+           COMPUTE WS-LINE-END = WS-LINE-START + 9.
+           IF WS-LINE-END > WS-SOURCE-LEN
+               MOVE WS-SOURCE-LEN TO WS-LINE-END
+           END-IF.
+           MOVE WS-LINE-END TO WS-BREAK-POS.
+           IF WS-LINE-END < WS-SOURCE-LEN
+               PERFORM 1100-FIND-WORD-BREAK THRU 1100-EXIT
+           END-IF.
+           MOVE SPACES TO LINE-TEXT (MESSAGE-LINE-COUNT).
+           MOVE LK-SOURCE-TEXT (WS-LINE-START:
+                   WS-BREAK-POS - WS-LINE-START + 1)
+               TO LINE-TEXT (MESSAGE-LINE-COUNT).
+           COMPUTE WS-LINE-START = WS-BREAK-POS + 1.
+           PERFORM 1200-SKIP-LEADING-SPACE THRU 1200-EXIT.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-FIND-WORD-BREAK - walk back from the line's natural end
+      * to the last space, so the line breaks on a word boundary
+      * instead of mid-word.
+      ******************************************************************
+       1100-FIND-WORD-BREAK.
+           MOVE WS-LINE-END TO WS-SCAN-POS.
+           PERFORM 1110-CHECK-ONE-POSITION THRU 1110-EXIT
+               UNTIL WS-SCAN-POS <= WS-LINE-START
+                   OR LK-SOURCE-TEXT (WS-SCAN-POS:1) = SPACE.
+           IF LK-SOURCE-TEXT (WS-SCAN-POS:1) = SPACE
+               AND WS-SCAN-POS > WS-LINE-START
+               COMPUTE WS-BREAK-POS = WS-SCAN-POS - 1
+           END-IF.
+           GO TO 1100-EXIT.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1110-CHECK-ONE-POSITION - step one character back while
+      * hunting for a space to break on.
+      ******************************************************************
+       1110-CHECK-ONE-POSITION.
+           SUBTRACT 1 FROM WS-SCAN-POS.
+           GO TO 1110-EXIT.
+       1110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-SKIP-LEADING-SPACE - drop the space a word break left at
+      * the front of the next line.
+      ******************************************************************
+       1200-SKIP-LEADING-SPACE.
+           IF WS-LINE-START <= WS-SOURCE-LEN
+               AND LK-SOURCE-TEXT (WS-LINE-START:1) = SPACE
+               ADD 1 TO WS-LINE-START
+           END-IF.
+           GO TO 1200-EXIT.
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-BUILD-CONTINUATIONS - carry whatever source text did not
+      * fit into MESSAGE-TABLE back to the caller as 200-character
+      * continuation chunks.
+      ******************************************************************
+       2000-BUILD-CONTINUATIONS.
+           COMPUTE WS-REMAINING-LEN =
+               WS-SOURCE-LEN - WS-REMAINING-START + 1.
+           PERFORM 2100-BUILD-ONE-CHUNK THRU 2100-EXIT
+               VARYING LK-CONTINUATION-COUNT FROM 1 BY 1
+               UNTIL LK-CONTINUATION-COUNT > 10
+                   OR WS-REMAINING-LEN = 0.
+           IF WS-REMAINING-LEN > 0
+               MOVE 10 TO LK-CONTINUATION-COUNT
+           ELSE
+               SUBTRACT 1 FROM LK-CONTINUATION-COUNT
+           END-IF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-BUILD-ONE-CHUNK - move up to 200 characters of whatever
+      * remains into the next continuation entry.
+      ******************************************************************
+       2100-BUILD-ONE-CHUNK.
+           MOVE 200 TO WS-CHUNK-LEN.
+           IF WS-CHUNK-LEN > WS-REMAINING-LEN
+               MOVE WS-REMAINING-LEN TO WS-CHUNK-LEN
+           END-IF.
+           MOVE SPACES TO LK-CONTINUATION-TEXT (LK-CONTINUATION-COUNT).
+           MOVE LK-SOURCE-TEXT (WS-REMAINING-START:WS-CHUNK-LEN)
+               TO LK-CONTINUATION-TEXT (LK-CONTINUATION-COUNT).
+           ADD WS-CHUNK-LEN TO WS-REMAINING-START.
+           SUBTRACT WS-CHUNK-LEN FROM WS-REMAINING-LEN.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
