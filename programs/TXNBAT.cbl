@@ -0,0 +1,195 @@
+      ******************************************************************
+      * PROGRAM-ID: TXNBAT
+      * AUTHOR:     R. OKONKWO, CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      *
+      * ABSTRACT
+      *   Nightly transaction intake.  Reads TXNFEED-FILE of
+      *   TRANSACTION-RECORD entries, calls TXNVAL to reconcile
+      *   TXN-COUNT against the record's true physical length, and
+      *   for every TXNS entry in a record that passes, writes it to
+      *   TXNPOST-FILE (TXN-STATUS posted, ready for settlement) or
+      *   TXNPEND-FILE (rolls forward to the next business day).
+      *   Records that fail reconciliation are logged to TXNREJ-FILE
+      *   instead of being split.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  ROK  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNBAT.
+       INSTALLATION. CUSTOMER SYSTEMS GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TXNFEED-FILE ASSIGN TO "TXNFEED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TXNFEED-STATUS.
+
+           SELECT TXNPOST-FILE ASSIGN TO "TXNPOST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXNPOST-STATUS.
+
+           SELECT TXNPEND-FILE ASSIGN TO "TXNPEND"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXNPEND-STATUS.
+
+           SELECT TXNREJ-FILE ASSIGN TO "TXNREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXNREJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TXNFEED-FILE
+           RECORD IS VARYING IN SIZE FROM 15 TO 2715 CHARACTERS
+               DEPENDING ON WS-FEED-RECORD-LEN.
+       COPY "ODO".
+
+       FD  TXNPOST-FILE.
+       01  TXNPOST-LINE                     PIC X(80).
+
+       FD  TXNPEND-FILE.
+       01  TXNPEND-LINE                     PIC X(80).
+
+       FD  TXNREJ-FILE.
+       01  TXNREJ-LINE                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-TXNFEED-STATUS            PIC X(2).
+               88  WS-TXNFEED-OK            VALUE '00'.
+               88  WS-TXNFEED-EOF           VALUE '10'.
+           05  WS-TXNPOST-STATUS            PIC X(2).
+           05  WS-TXNPEND-STATUS            PIC X(2).
+           05  WS-TXNREJ-STATUS             PIC X(2).
+
+       01  WS-FEED-RECORD-LEN               PIC 9(4) COMP.
+
+       01  WS-WORK-FIELDS.
+           05  WS-EOF-SWITCH                PIC X(1).
+               88  WS-EOF-REACHED           VALUE 'Y'.
+           05  WS-SUB                       PIC 9(3) COMP.
+           05  WS-RECORDS-READ              PIC 9(7) COMP.
+           05  WS-RECORDS-REJECTED          PIC 9(7) COMP.
+           05  WS-TXNS-POSTED               PIC 9(7) COMP.
+           05  WS-TXNS-PENDING              PIC 9(7) COMP.
+           05  WS-RECORDS-READ-DISPLAY      PIC 9(7).
+           05  WS-TXN-AMOUNT-DISPLAY        PIC S9(9)V99.
+
+       01  WS-VALIDATION-RESULT.
+           05  WS-RESULT-IND                PIC X(1).
+               88  WS-RESULT-VALID          VALUE 'Y'.
+           05  WS-RESULT-MESSAGE            PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FEED THRU 2000-EXIT
+               UNTIL WS-EOF-REACHED.
+           PERFORM 3000-TERMINATE THRU 3000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the feed, the split outputs, and the
+      * reject report, and prime the end-of-file switch.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           MOVE 0 TO WS-RECORDS-READ.
+           MOVE 0 TO WS-RECORDS-REJECTED.
+           MOVE 0 TO WS-TXNS-POSTED.
+           MOVE 0 TO WS-TXNS-PENDING.
+           OPEN INPUT TXNFEED-FILE.
+           OPEN OUTPUT TXNPOST-FILE.
+           OPEN OUTPUT TXNPEND-FILE.
+           OPEN OUTPUT TXNREJ-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-FEED - read one record, reconcile TXN-COUNT,
+      * split its TXNS entries or reject the whole record.
+      ******************************************************************
+       2000-PROCESS-FEED.
+           READ TXNFEED-FILE.
+           IF WS-TXNFEED-EOF
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           IF NOT WS-TXNFEED-OK
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           ADD 1 TO WS-RECORDS-READ.
+           CALL "TXNVAL" USING TRANSACTION-RECORD WS-FEED-RECORD-LEN
+               WS-VALIDATION-RESULT.
+           IF NOT WS-RESULT-VALID
+               PERFORM 2100-WRITE-REJECT THRU 2100-EXIT
+               GO TO 2000-EXIT
+           END-IF.
+           PERFORM 2200-SPLIT-ONE-TXN THRU 2200-EXIT
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > TXN-COUNT.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-WRITE-REJECT - log one rejected record to the report.
+      ******************************************************************
+       2100-WRITE-REJECT.
+           ADD 1 TO WS-RECORDS-REJECTED.
+           MOVE WS-RECORDS-READ TO WS-RECORDS-READ-DISPLAY.
+           MOVE SPACES TO TXNREJ-LINE.
+           STRING 'RECORD ' WS-RECORDS-READ-DISPLAY ' REJECTED - '
+               WS-RESULT-MESSAGE DELIMITED BY SIZE
+               INTO TXNREJ-LINE.
+           WRITE TXNREJ-LINE.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-SPLIT-ONE-TXN - route one TXNS entry to the posted or
+      * pending output based on TXN-STATUS.
+      ******************************************************************
+       2200-SPLIT-ONE-TXN.
+           MOVE TXN-AMOUNT (WS-SUB) TO WS-TXN-AMOUNT-DISPLAY.
+           IF TXN-POSTED (WS-SUB)
+               ADD 1 TO WS-TXNS-POSTED
+               MOVE SPACES TO TXNPOST-LINE
+               STRING ACCOUNT-NUMBER ' ' TXN-ID (WS-SUB) ' '
+                   TXN-DATE (WS-SUB) ' ' WS-TXN-AMOUNT-DISPLAY
+                   DELIMITED BY SIZE INTO TXNPOST-LINE
+               WRITE TXNPOST-LINE
+           ELSE
+               ADD 1 TO WS-TXNS-PENDING
+               MOVE SPACES TO TXNPEND-LINE
+               STRING ACCOUNT-NUMBER ' ' TXN-ID (WS-SUB) ' '
+                   TXN-DATE (WS-SUB) ' ' WS-TXN-AMOUNT-DISPLAY
+                   DELIMITED BY SIZE INTO TXNPEND-LINE
+               WRITE TXNPEND-LINE
+           END-IF.
+           GO TO 2200-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - close files and report the run totals.
+      ******************************************************************
+       3000-TERMINATE.
+           CLOSE TXNFEED-FILE.
+           CLOSE TXNPOST-FILE.
+           CLOSE TXNPEND-FILE.
+           CLOSE TXNREJ-FILE.
+           DISPLAY 'TXNBAT RECORDS READ:     ' WS-RECORDS-READ.
+           DISPLAY 'TXNBAT RECORDS REJECTED:  ' WS-RECORDS-REJECTED.
+           DISPLAY 'TXNBAT TXNS POSTED:       ' WS-TXNS-POSTED.
+           DISPLAY 'TXNBAT TXNS PENDING:      ' WS-TXNS-PENDING.
+       3000-EXIT.
+           EXIT.
