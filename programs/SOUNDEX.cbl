@@ -0,0 +1,137 @@
+      ******************************************************************
+      * PROGRAM-ID: SOUNDEX
+      * AUTHOR:     R. OKONKWO
+      * INSTALLATION: CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      * DATE-COMPILED:
+      *
+      * REMARKS:
+      *     Phonetic key subroutine called by CUSTINQ when a customer
+      *     search is requested with SEARCH-BY-PHONETIC.  Implements
+      *     the standard Soundex algorithm (first letter retained,
+      *     remaining consonants coded 1-6, vowels/H/W/Y dropped,
+      *     adjacent duplicate codes collapsed) and returns a 10-byte
+      *     key, left-justified and space padded, of the form
+      *     "A123" followed by trailing spaces.
+      *
+      * MODIFICATION HISTORY:
+      *     2026-08-09  ROK  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOUNDEX.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-FIELDS.
+           05  WS-NAME-LEN             PIC 9(2) COMP.
+           05  WS-SUB                  PIC 9(2) COMP.
+           05  WS-LETTER-SUB           PIC 9(2) COMP.
+           05  WS-CODE-LEN             PIC 9(2) COMP.
+           05  WS-THIS-CHAR            PIC X(1).
+           05  WS-THIS-DIGIT           PIC X(1).
+           05  WS-LAST-DIGIT           PIC X(1).
+           05  WS-FIRST-LETTER         PIC X(1).
+           05  WS-CODE-DIGITS          PIC X(3).
+
+      ******************************************************************
+      * SX-LETTER-TABLE / SX-DIGIT-TABLE - the classic Soundex
+      * letter-to-digit map, one entry per letter A through Z.
+      ******************************************************************
+       01  SX-LETTER-TABLE-VALUES      PIC X(26) VALUE
+           'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01  SX-LETTER-TABLE REDEFINES SX-LETTER-TABLE-VALUES.
+           05  SX-LETTER   OCCURS 26 TIMES PIC X(1).
+       01  SX-DIGIT-TABLE-VALUES       PIC X(26) VALUE
+           '01230120022455012623010202'.
+       01  SX-DIGIT-TABLE REDEFINES SX-DIGIT-TABLE-VALUES.
+           05  SX-DIGIT    OCCURS 26 TIMES PIC X(1).
+
+       LINKAGE SECTION.
+       01  LK-NAME                     PIC X(30).
+       01  LK-PHONETIC-KEY             PIC X(10).
+
+       PROCEDURE DIVISION USING LK-NAME LK-PHONETIC-KEY.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-BUILD-KEY THRU 2000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - find the significant length of LK-NAME and
+      * isolate the first letter, which Soundex always keeps as-is.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE SPACES TO LK-PHONETIC-KEY.
+           MOVE SPACE TO WS-FIRST-LETTER.
+           MOVE 30 TO WS-NAME-LEN.
+           PERFORM 1010-TRIM-TRAILING-SPACE THRU 1010-EXIT
+               UNTIL WS-NAME-LEN = 0
+               OR LK-NAME (WS-NAME-LEN:1) NOT = SPACE.
+           IF WS-NAME-LEN > 0
+               MOVE LK-NAME (1:1) TO WS-FIRST-LETTER
+           END-IF.
+           MOVE SPACES TO WS-CODE-DIGITS.
+           MOVE 0 TO WS-CODE-LEN.
+           MOVE SPACE TO WS-LAST-DIGIT.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1010-TRIM-TRAILING-SPACE.
+           SUBTRACT 1 FROM WS-NAME-LEN.
+           GO TO 1010-EXIT.
+       1010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-BUILD-KEY - walk the remaining letters of LK-NAME,
+      * collecting up to three digits after the first letter.
+      ******************************************************************
+       2000-BUILD-KEY.
+           IF WS-NAME-LEN < 2
+               GO TO 2000-FINISH
+           END-IF.
+           PERFORM 2100-CODE-ONE-CHARACTER THRU 2100-EXIT
+               VARYING WS-SUB FROM 2 BY 1 UNTIL WS-SUB > WS-NAME-LEN
+               OR WS-CODE-LEN = 3.
+       2000-FINISH.
+           STRING WS-FIRST-LETTER WS-CODE-DIGITS
+               DELIMITED BY SIZE INTO LK-PHONETIC-KEY.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-CODE-ONE-CHARACTER - translate one letter to its Soundex
+      * digit and append it unless it repeats the previous digit or
+      * codes to zero (vowels, H, W, Y).
+      ******************************************************************
+       2100-CODE-ONE-CHARACTER.
+           MOVE LK-NAME (WS-SUB:1) TO WS-THIS-CHAR.
+           MOVE '0' TO WS-THIS-DIGIT.
+           PERFORM 2110-LOOKUP-LETTER THRU 2110-EXIT
+               VARYING WS-LETTER-SUB FROM 1 BY 1
+               UNTIL WS-LETTER-SUB > 26.
+           IF WS-THIS-DIGIT NOT = '0'
+                   AND WS-THIS-DIGIT NOT = WS-LAST-DIGIT
+               ADD 1 TO WS-CODE-LEN
+               MOVE WS-THIS-DIGIT TO WS-CODE-DIGITS (WS-CODE-LEN:1)
+           END-IF.
+           MOVE WS-THIS-DIGIT TO WS-LAST-DIGIT.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2110-LOOKUP-LETTER - find WS-THIS-CHAR in SX-LETTER-TABLE and
+      * pick up its Soundex digit.
+      ******************************************************************
+       2110-LOOKUP-LETTER.
+           IF SX-LETTER (WS-LETTER-SUB) = WS-THIS-CHAR
+               MOVE SX-DIGIT (WS-LETTER-SUB) TO WS-THIS-DIGIT
+           END-IF.
+           GO TO 2110-EXIT.
+       2110-EXIT.
+           EXIT.
