@@ -0,0 +1,190 @@
+      ******************************************************************
+      * PROGRAM-ID: MSGBAT
+      * AUTHOR:     R. OKONKWO, CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      *
+      * ABSTRACT
+      *   Formats free-form notice text for customer messaging.
+      *   Reads MSGFEED-FILE (one free-form message per line, up to
+      *   2000 characters), calls MSGWRAP to build MESSAGE-BLOCK's
+      *   word-wrapped MESSAGE-TABLE view, assigns a continuation
+      *   key when MSGWRAP reports truncation, and writes the
+      *   formatted lines to MSGOUT-FILE and any continuation text to
+      *   MSGCONT-FILE.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  ROK  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGBAT.
+       INSTALLATION. CUSTOMER SYSTEMS GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSGFEED-FILE ASSIGN TO "MSGFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSGFEED-STATUS.
+
+           SELECT MSGOUT-FILE ASSIGN TO "MSGOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSGOUT-STATUS.
+
+           SELECT MSGCONT-FILE ASSIGN TO "MSGCONT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSGCONT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSGFEED-FILE.
+       01  MSGFEED-LINE                     PIC X(2000).
+
+       FD  MSGOUT-FILE.
+       01  MSGOUT-LINE                      PIC X(80).
+
+       FD  MSGCONT-FILE.
+       01  MSGCONT-LINE                     PIC X(220).
+
+       WORKING-STORAGE SECTION.
+       COPY "OccursRedefine".
+
+       01  LK-CONTINUATION-TABLE.
+           05  LK-CONTINUATION-COUNT        PIC 9(3) COMP.
+           05  LK-CONTINUATION-ENTRY OCCURS 1 TO 10
+                   DEPENDING ON LK-CONTINUATION-COUNT.
+               10  LK-CONTINUATION-TEXT     PIC X(200).
+
+       01  WS-FILE-STATUSES.
+           05  WS-MSGFEED-STATUS            PIC X(2).
+               88  WS-MSGFEED-OK            VALUE '00'.
+               88  WS-MSGFEED-EOF           VALUE '10'.
+           05  WS-MSGOUT-STATUS             PIC X(2).
+           05  WS-MSGCONT-STATUS            PIC X(2).
+
+       01  WS-WORK-FIELDS.
+           05  WS-EOF-SWITCH                PIC X(1).
+               88  WS-EOF-REACHED           VALUE 'Y'.
+           05  WS-SUB                       PIC 9(3) COMP.
+           05  WS-SOURCE-LEN                PIC 9(4) COMP.
+           05  WS-MESSAGE-NUMBER            PIC 9(7) COMP.
+           05  WS-MESSAGE-NUMBER-DISPLAY    PIC 9(7).
+           05  WS-CONTINUATION-SEQ-DISPLAY  PIC 9(3).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FEED THRU 2000-EXIT
+               UNTIL WS-EOF-REACHED.
+           PERFORM 3000-TERMINATE THRU 3000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the files and prime the end-of-file
+      * switch.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           MOVE 0 TO WS-MESSAGE-NUMBER.
+           OPEN INPUT MSGFEED-FILE.
+           OPEN OUTPUT MSGOUT-FILE.
+           OPEN OUTPUT MSGCONT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-FEED - read one source line, word-wrap it, and
+      * write out its formatted lines and any continuation text.
+      ******************************************************************
+       2000-PROCESS-FEED.
+           READ MSGFEED-FILE.
+           IF WS-MSGFEED-EOF
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           IF NOT WS-MSGFEED-OK
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           ADD 1 TO WS-MESSAGE-NUMBER.
+           PERFORM 2050-CALC-SOURCE-LEN THRU 2050-EXIT.
+           MOVE SPACES TO RAW-MESSAGE.
+           CALL "MSGWRAP" USING MSGFEED-LINE WS-SOURCE-LEN
+               MESSAGE-BLOCK LK-CONTINUATION-TABLE.
+           MOVE SPACES TO MESSAGE-CONTINUATION-KEY.
+           IF MESSAGE-WAS-TRUNCATED
+               MOVE WS-MESSAGE-NUMBER TO WS-MESSAGE-NUMBER-DISPLAY
+               MOVE WS-MESSAGE-NUMBER-DISPLAY TO
+                   MESSAGE-CONTINUATION-KEY
+           END-IF.
+           PERFORM 2100-WRITE-ONE-LINE THRU 2100-EXIT
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > MESSAGE-LINE-COUNT.
+           IF MESSAGE-WAS-TRUNCATED
+               PERFORM 2200-WRITE-ONE-CONTINUATION THRU 2200-EXIT
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > LK-CONTINUATION-COUNT
+           END-IF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2050-CALC-SOURCE-LEN - trim trailing spaces off the source
+      * line to get its true length.
+      ******************************************************************
+       2050-CALC-SOURCE-LEN.
+           MOVE 2000 TO WS-SOURCE-LEN.
+           PERFORM 2055-TRIM-TRAILING-SPACE THRU 2055-EXIT
+               UNTIL WS-SOURCE-LEN = 0
+                   OR MSGFEED-LINE (WS-SOURCE-LEN:1) NOT = SPACE.
+           GO TO 2050-EXIT.
+       2050-EXIT.
+           EXIT.
+
+       2055-TRIM-TRAILING-SPACE.
+           SUBTRACT 1 FROM WS-SOURCE-LEN.
+           GO TO 2055-EXIT.
+       2055-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-WRITE-ONE-LINE - write one formatted MESSAGE-LINE entry
+      * to the output report.
+      ******************************************************************
+       2100-WRITE-ONE-LINE.
+           MOVE SPACES TO MSGOUT-LINE.
+           MOVE LINE-TEXT (WS-SUB) TO MSGOUT-LINE.
+           WRITE MSGOUT-LINE.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-ONE-CONTINUATION - write one continuation chunk,
+      * keyed back to this message, to the continuation file.
+      ******************************************************************
+       2200-WRITE-ONE-CONTINUATION.
+           MOVE WS-SUB TO WS-CONTINUATION-SEQ-DISPLAY.
+           MOVE SPACES TO MSGCONT-LINE.
+           STRING MESSAGE-CONTINUATION-KEY
+               WS-CONTINUATION-SEQ-DISPLAY
+               LK-CONTINUATION-TEXT (WS-SUB) DELIMITED BY SIZE
+               INTO MSGCONT-LINE.
+           WRITE MSGCONT-LINE.
+           GO TO 2200-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - close the files.
+      ******************************************************************
+       3000-TERMINATE.
+           CLOSE MSGFEED-FILE.
+           CLOSE MSGOUT-FILE.
+           CLOSE MSGCONT-FILE.
+       3000-EXIT.
+           EXIT.
