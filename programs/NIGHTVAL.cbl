@@ -0,0 +1,193 @@
+      ******************************************************************
+      * PROGRAM-ID: NIGHTVAL
+      * AUTHOR:     R. OKONKWO
+      * INSTALLATION: CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      * DATE-COMPILED:
+      *
+      * REMARKS:
+      *     NIGHTMARE-STRUCT's BODY redefines HEADER, so RECORD-LENGTH
+      *     and COUNTER occupy overlapping storage and can never both
+      *     be trusted from a single in-memory copy of the record.
+      *     This routine is called with the record's ACTUAL physical
+      *     length (as carried by the file system's own record-length
+      *     mechanism - an RDW, a fixed FD RECORD CONTAINS clause, or
+      *     whatever the transmitting feed supplies outside this
+      *     structure) and recomputes the length the BODY layout
+      *     SHOULD occupy from COUNTER and the ITEMS table actually
+      *     present, then flags a mismatch.  TYPE-C records carry no
+      *     OCCURS DEPENDING ON table, so their length is fixed and
+      *     is checked directly against SETTLEMENT-BODY's size.
+      *     Also recomputes ITEMS-CHECKSUM (a simple additive check
+      *     over the ITEM-ID/ITEM-VALUE pairs) and flags a mismatch
+      *     there too, so a corrupted or truncated ITEMS table is
+      *     caught even when the overall length happens to agree.
+      *
+      * MODIFICATION HISTORY:
+      *     2026-08-09  ROK  Original version.
+      *     2026-08-09  ROK  ITEMS-CHECKSUM was only folding in
+      *                      ITEM-VALUE - a scrambled ITEM-ID passed
+      *                      through unnoticed.  Added a per-character
+      *                      fold of ITEM-ID into the same checksum.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTVAL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-FIELDS.
+           05  WS-SUB                  PIC 9(3) COMP.
+           05  WS-EXPECTED-LENGTH      PIC 9(9) COMP.
+           05  WS-COMPUTED-CHECKSUM    PIC 9(9) COMP.
+           05  WS-ITEM-VALUE-ABS       PIC 9(7)V9(2).
+           05  WS-ID-SUB               PIC 9(1) COMP.
+           05  WS-CHAR-SUB             PIC 9(2) COMP.
+           05  WS-CHAR-FOUND           PIC X(1).
+
+      ******************************************************************
+      * NV-ITEM-ENTRY-LENGTH / NV-COUNTER-LENGTH / NV-CHECKSUM-LENGTH
+      * and NV-SETTLEMENT-LENGTH give the byte widths NIGHTVAL needs
+      * to reconstruct an expected record length; they mirror the
+      * PICTURE clauses in Monster.cpy and have to be kept in step
+      * with that copybook if it changes.
+      ******************************************************************
+       01  NV-LENGTH-CONSTANTS.
+           05  NV-COUNTER-LENGTH       PIC 9(3) COMP VALUE 3.
+           05  NV-ITEM-ENTRY-LENGTH    PIC 9(3) COMP VALUE 10.
+           05  NV-CHECKSUM-LENGTH      PIC 9(3) COMP VALUE 4.
+           05  NV-SETTLEMENT-LENGTH    PIC 9(3) COMP VALUE 41.
+
+      ******************************************************************
+      * NV-CHAR-VALUE-TABLE gives each character that can legally
+      * appear in ITEM-ID a small position number (1-36) so its
+      * per-character fold into ITEMS-CHECKSUM below has something
+      * numeric to add.
+      ******************************************************************
+       01  NV-CHAR-VALUE-FIELDS.
+           05  FILLER  PIC X(36)
+               VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789'.
+       01  NV-CHAR-VALUE-TABLE REDEFINES NV-CHAR-VALUE-FIELDS.
+           05  NV-CHAR-VALUE-ENTRY     PIC X(1) OCCURS 36 TIMES.
+
+       LINKAGE SECTION.
+           COPY "Monster".
+       01  LK-ACTUAL-RECORD-LENGTH     PIC 9(9) COMP.
+       01  LK-VALIDATION-RESULT.
+           05  LK-RESULT-IND           PIC X(1).
+               88  LK-RESULT-VALID     VALUE 'Y'.
+               88  LK-RESULT-INVALID   VALUE 'N'.
+           05  LK-RESULT-MESSAGE       PIC X(40).
+
+       PROCEDURE DIVISION USING NIGHTMARE-STRUCT
+               LK-ACTUAL-RECORD-LENGTH LK-VALIDATION-RESULT.
+       0000-MAINLINE.
+           SET LK-RESULT-VALID TO TRUE.
+           MOVE SPACES TO LK-RESULT-MESSAGE.
+           EVALUATE TRUE
+               WHEN TYPE-A
+                   CONTINUE
+               WHEN TYPE-B
+                   PERFORM 1000-VALIDATE-TYPE-B THRU 1000-EXIT
+               WHEN TYPE-C
+                   PERFORM 2000-VALIDATE-TYPE-C THRU 2000-EXIT
+               WHEN OTHER
+                   SET LK-RESULT-INVALID TO TRUE
+                   MOVE 'UNKNOWN RECORD-TYPE' TO LK-RESULT-MESSAGE
+           END-EVALUATE.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-VALIDATE-TYPE-B - recompute BODY's expected length from
+      * COUNTER and compare it to the length the record actually
+      * arrived with, then recheck ITEMS-CHECKSUM.
+      ******************************************************************
+       1000-VALIDATE-TYPE-B.
+           COMPUTE WS-EXPECTED-LENGTH = NV-COUNTER-LENGTH
+               + (COUNTER OF BODY * NV-ITEM-ENTRY-LENGTH)
+               + NV-CHECKSUM-LENGTH.
+           IF WS-EXPECTED-LENGTH NOT = LK-ACTUAL-RECORD-LENGTH
+               SET LK-RESULT-INVALID TO TRUE
+               MOVE 'RECORD-LENGTH DOES NOT MATCH COUNTER' TO
+                   LK-RESULT-MESSAGE
+               GO TO 1000-EXIT
+           END-IF.
+           MOVE 0 TO WS-COMPUTED-CHECKSUM.
+           PERFORM 1100-ADD-ONE-ITEM-VALUE THRU 1100-EXIT
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > COUNTER OF BODY.
+           IF WS-COMPUTED-CHECKSUM NOT = ITEMS-CHECKSUM
+               SET LK-RESULT-INVALID TO TRUE
+               MOVE 'ITEMS-CHECKSUM DOES NOT MATCH ITEMS TABLE' TO
+                   LK-RESULT-MESSAGE
+           END-IF.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-ADD-ONE-ITEM-VALUE - fold one ITEMS entry's ITEM-VALUE
+      * (absolute, whole-dollar part) and ITEM-ID (character by
+      * character) into the running checksum.
+      ******************************************************************
+       1100-ADD-ONE-ITEM-VALUE.
+           IF ITEM-VALUE OF BODY (WS-SUB) < 0
+               COMPUTE WS-ITEM-VALUE-ABS = ITEM-VALUE OF BODY (WS-SUB)
+                   * -1
+           ELSE
+               MOVE ITEM-VALUE OF BODY (WS-SUB) TO WS-ITEM-VALUE-ABS
+           END-IF.
+           ADD WS-ITEM-VALUE-ABS TO WS-COMPUTED-CHECKSUM.
+           PERFORM 1110-ADD-ONE-ID-CHAR THRU 1110-EXIT
+               VARYING WS-ID-SUB FROM 1 BY 1 UNTIL WS-ID-SUB > 5.
+           GO TO 1100-EXIT.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1110-ADD-ONE-ID-CHAR - look up one character of the current
+      * ITEMS entry's ITEM-ID in NV-CHAR-VALUE-TABLE and fold its
+      * table position into the running checksum.  A character not
+      * found in the table (e.g. a space in a short ID) contributes
+      * nothing, the same as a zero would.
+      ******************************************************************
+       1110-ADD-ONE-ID-CHAR.
+           MOVE 0 TO WS-CHAR-SUB.
+           MOVE 'N' TO WS-CHAR-FOUND.
+           PERFORM 1120-CHECK-CHAR-VALUE-ENTRY THRU 1120-EXIT
+               VARYING WS-CHAR-SUB FROM 1 BY 1 UNTIL WS-CHAR-SUB > 36
+                   OR WS-CHAR-FOUND = 'Y'.
+           IF WS-CHAR-FOUND = 'Y'
+               ADD WS-CHAR-SUB TO WS-COMPUTED-CHECKSUM
+           END-IF.
+           GO TO 1110-EXIT.
+       1110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1120-CHECK-CHAR-VALUE-ENTRY - does this table entry match the
+      * current ITEM-ID character?
+      ******************************************************************
+       1120-CHECK-CHAR-VALUE-ENTRY.
+           IF ITEM-ID OF BODY (WS-SUB) (WS-ID-SUB:1) =
+                   NV-CHAR-VALUE-ENTRY (WS-CHAR-SUB)
+               MOVE 'Y' TO WS-CHAR-FOUND
+           END-IF.
+           GO TO 1120-EXIT.
+       1120-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-VALIDATE-TYPE-C - SETTLEMENT-BODY has no variable-length
+      * table, so its expected length is fixed.
+      ******************************************************************
+       2000-VALIDATE-TYPE-C.
+           IF LK-ACTUAL-RECORD-LENGTH NOT = NV-SETTLEMENT-LENGTH
+               SET LK-RESULT-INVALID TO TRUE
+               MOVE 'RECORD-LENGTH DOES NOT MATCH SETTLEMENT LAYOUT' TO
+                   LK-RESULT-MESSAGE
+           END-IF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
