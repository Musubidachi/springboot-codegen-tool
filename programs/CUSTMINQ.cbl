@@ -0,0 +1,143 @@
+      ******************************************************************
+      * PROGRAM-ID: CUSTMINQ
+      * AUTHOR:     R. OKONKWO, CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      *
+      * ABSTRACT
+      *   Multi-customer batch inquiry.  Reads CUSTIDFD-FILE, a flat
+      *   list of CUSTOMER-IDs pulled from another system, builds a
+      *   SEARCH-BY-ID CUSTINQ-REQUEST for each one, calls CUSTINQ to
+      *   run the same lookup the teller screen uses, and writes the
+      *   resulting CUSTINQ-RESPONSE record to CUSTMOUT-FILE.  Lets
+      *   an overnight reconciliation extract pull status and balance
+      *   for a few thousand customer IDs without hammering the
+      *   online transaction one customer at a time from a script.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  ROK  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMINQ.
+       INSTALLATION. CUSTOMER SYSTEMS GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTIDFD-FILE ASSIGN TO "CUSTIDFD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTIDFD-STATUS.
+
+           SELECT CUSTMOUT-FILE ASSIGN TO "CUSTMOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTMOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTIDFD-FILE.
+       01  CUSTIDFD-LINE                    PIC X(10).
+
+       FD  CUSTMOUT-FILE.
+       01  CUSTMOUT-RECORD                  PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       COPY "CUSTINQ-REQUEST".
+       COPY "CUSTINQ-RESPONSE".
+
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTIDFD-STATUS           PIC X(2).
+               88  WS-CUSTIDFD-OK           VALUE '00'.
+               88  WS-CUSTIDFD-EOF          VALUE '10'.
+           05  WS-CUSTMOUT-STATUS           PIC X(2).
+
+       01  WS-WORK-FIELDS.
+           05  WS-EOF-SWITCH                PIC X(1).
+               88  WS-EOF-REACHED           VALUE 'Y'.
+           05  WS-CURRENT-DATE               PIC 9(8).
+           05  WS-CURRENT-TIME               PIC 9(6).
+           05  WS-IDS-READ                   PIC 9(7) COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-ID THRU 2000-EXIT
+               UNTIL WS-EOF-REACHED.
+           PERFORM 3000-TERMINATE THRU 3000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the files and prime the end-of-file
+      * switch.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           MOVE 0 TO WS-IDS-READ.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           OPEN INPUT CUSTIDFD-FILE.
+           OPEN OUTPUT CUSTMOUT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-ONE-ID - read one CUSTOMER-ID, run it through
+      * CUSTINQ the same way the teller screen would, and write the
+      * response to the output file.
+      ******************************************************************
+       2000-PROCESS-ONE-ID.
+           READ CUSTIDFD-FILE.
+           IF WS-CUSTIDFD-EOF
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           IF NOT WS-CUSTIDFD-OK
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           ADD 1 TO WS-IDS-READ.
+           PERFORM 2100-BUILD-REQUEST THRU 2100-EXIT.
+           CALL "CUSTINQ" USING CUSTINQ-REQUEST CUSTINQ-RESPONSE.
+           MOVE SPACES TO CUSTMOUT-RECORD.
+           MOVE CUSTINQ-RESPONSE TO CUSTMOUT-RECORD.
+           WRITE CUSTMOUT-RECORD.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-BUILD-REQUEST - populate a SEARCH-BY-ID CUSTINQ-REQUEST
+      * for the ID just read off CUSTIDFD-FILE.
+      ******************************************************************
+       2100-BUILD-REQUEST.
+           INITIALIZE CUSTINQ-REQUEST.
+           MOVE 'CUSTMINQ' TO TRANSACTION-ID OF CUSTINQ-REQUEST.
+           MOVE WS-CURRENT-DATE TO REQUEST-DATE OF CUSTINQ-REQUEST.
+           MOVE WS-CURRENT-TIME TO REQUEST-TIME OF CUSTINQ-REQUEST.
+           MOVE SPACES TO TERMINAL-ID OF CUSTINQ-REQUEST.
+           SET CHANNEL-BATCH OF CUSTINQ-REQUEST TO TRUE.
+           MOVE CUSTIDFD-LINE TO CUSTOMER-ID OF CUSTINQ-REQUEST.
+           SET SEARCH-BY-ID OF CUSTINQ-REQUEST TO TRUE.
+           SET INCLUDE-HIST-NO OF CUSTINQ-REQUEST TO TRUE.
+           SET STATUS-ALL OF CUSTINQ-REQUEST TO TRUE.
+           MOVE 0 TO PAGE-NUMBER OF CUSTINQ-REQUEST.
+           MOVE 0 TO PAGE-SIZE OF CUSTINQ-REQUEST.
+           SET CURSOR-MODE-OFF OF CUSTINQ-REQUEST TO TRUE.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - close the files.  CUSTINQ has kept its own
+      * reference files open across every CALL in the loop above;
+      * CANCEL it now so it closes them instead of leaving them open
+      * for the rest of the run.
+      ******************************************************************
+       3000-TERMINATE.
+           CLOSE CUSTIDFD-FILE.
+           CLOSE CUSTMOUT-FILE.
+           CANCEL "CUSTINQ".
+       3000-EXIT.
+           EXIT.
