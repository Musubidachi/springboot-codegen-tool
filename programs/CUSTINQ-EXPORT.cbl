@@ -0,0 +1,170 @@
+      ******************************************************************
+      * PROGRAM-ID: CUSTINQ-EXPORT
+      * AUTHOR:     R. OKONKWO, CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      *
+      * ABSTRACT
+      *   Month-end bulk export.  Scans CUSTMAST-FILE key sequence
+      *   between the caller-supplied LOW-ID and HIGH-ID for every
+      *   active customer in that range, calls CUSTINQ for each
+      *   CUSTOMER-ID to build the same CUSTINQ-RESPONSE the online
+      *   inquiry would return, and streams it straight to
+      *   CUSTEXP-FILE.  RESP-PAGINATION's TOTAL-PAGES tops out at
+      *   9,999 pages, far too low for a full-population pull, so
+      *   this export does not page at all - it simply writes one
+      *   record per customer until the range is exhausted.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  ROK  Original version.
+      *   2026-08-09  ROK  Bounded the scan to a caller-supplied
+      *                    CUSTOMER-ID range and appended to CUSTEXP-
+      *                    FILE instead of replacing it, so NIGHTRUN
+      *                    can drive this a range at a time and
+      *                    checkpoint between ranges.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTINQ-EXPORT.
+       INSTALLATION. CUSTOMER SYSTEMS GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT CUSTEXP-FILE ASSIGN TO "CUSTEXP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTEXP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY "CUSTMAST".
+
+       FD  CUSTEXP-FILE.
+       01  CUSTEXP-RECORD                   PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       COPY "CUSTINQ-REQUEST".
+       COPY "CUSTINQ-RESPONSE".
+
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTMAST-STATUS           PIC X(2).
+           05  WS-CUSTEXP-STATUS            PIC X(2).
+
+       01  WS-WORK-FIELDS.
+           05  WS-CURRENT-DATE              PIC 9(8).
+           05  WS-CURRENT-TIME              PIC 9(6).
+
+       LINKAGE SECTION.
+       01  CUSTEXP-LOW-ID                    PIC 9(10).
+       01  CUSTEXP-HIGH-ID                    PIC 9(10).
+       01  CUSTEXP-CUSTOMERS-EXPORTED         PIC 9(7) COMP.
+       01  CUSTEXP-EOF-IND                    PIC X(1).
+           88  CUSTEXP-AT-EOF                 VALUE 'Y'.
+
+       PROCEDURE DIVISION USING CUSTEXP-LOW-ID CUSTEXP-HIGH-ID
+           CUSTEXP-CUSTOMERS-EXPORTED CUSTEXP-EOF-IND.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF NOT CUSTEXP-AT-EOF
+               PERFORM 2000-EXPORT-NEXT-CUSTOMER THRU 2000-EXIT
+                   UNTIL WS-CUSTMAST-STATUS = '10'
+                      OR CM-CUSTOMER-ID > CUSTEXP-HIGH-ID
+           END-IF.
+           PERFORM 3000-TERMINATE THRU 3000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the files and position CUSTMAST-FILE
+      * at the caller-supplied low key.  CUSTEXP-EOF-IND comes back
+      * 'Y' only when no customer at or above CUSTEXP-LOW-ID exists
+      * on the file at all, which tells the caller the whole file has
+      * been scanned.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE 0 TO CUSTEXP-CUSTOMERS-EXPORTED.
+           MOVE 'N' TO CUSTEXP-EOF-IND.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           OPEN INPUT CUSTMAST-FILE.
+           OPEN EXTEND CUSTEXP-FILE.
+           MOVE CUSTEXP-LOW-ID TO CM-CUSTOMER-ID.
+           START CUSTMAST-FILE KEY IS NOT LESS THAN CM-CUSTOMER-ID
+               INVALID KEY
+                   MOVE '10' TO WS-CUSTMAST-STATUS
+                   MOVE 'Y' TO CUSTEXP-EOF-IND
+           END-START.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-EXPORT-NEXT-CUSTOMER - read the next CUSTMAST-FILE
+      * record, call CUSTINQ for that CUSTOMER-ID, and write the
+      * response when the customer is active.
+      ******************************************************************
+       2000-EXPORT-NEXT-CUSTOMER.
+           READ CUSTMAST-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-CUSTMAST-STATUS
+                   GO TO 2000-EXIT
+           END-READ.
+           IF CM-CUSTOMER-ID > CUSTEXP-HIGH-ID
+               GO TO 2000-EXIT
+           END-IF.
+           IF NOT CM-ACTIVE
+               GO TO 2000-EXIT
+           END-IF.
+           PERFORM 2100-BUILD-REQUEST THRU 2100-EXIT.
+           CALL "CUSTINQ" USING CUSTINQ-REQUEST CUSTINQ-RESPONSE.
+           IF RESP-SUCCESS
+               MOVE SPACES TO CUSTEXP-RECORD
+               MOVE CUSTINQ-RESPONSE TO CUSTEXP-RECORD
+               WRITE CUSTEXP-RECORD
+               ADD 1 TO CUSTEXP-CUSTOMERS-EXPORTED
+           END-IF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-BUILD-REQUEST - populate a SEARCH-BY-ID, active-only
+      * CUSTINQ-REQUEST for the customer just read.
+      ******************************************************************
+       2100-BUILD-REQUEST.
+           INITIALIZE CUSTINQ-REQUEST.
+           MOVE 'CUSTEXP ' TO TRANSACTION-ID OF CUSTINQ-REQUEST.
+           MOVE WS-CURRENT-DATE TO REQUEST-DATE OF CUSTINQ-REQUEST.
+           MOVE WS-CURRENT-TIME TO REQUEST-TIME OF CUSTINQ-REQUEST.
+           MOVE SPACES TO TERMINAL-ID OF CUSTINQ-REQUEST.
+           SET CHANNEL-BATCH OF CUSTINQ-REQUEST TO TRUE.
+           MOVE CM-CUSTOMER-ID TO CUSTOMER-ID OF CUSTINQ-REQUEST.
+           SET SEARCH-BY-ID OF CUSTINQ-REQUEST TO TRUE.
+           SET INCLUDE-HIST-NO OF CUSTINQ-REQUEST TO TRUE.
+           SET STATUS-ACTIVE OF CUSTINQ-REQUEST TO TRUE.
+           MOVE 0 TO PAGE-NUMBER OF CUSTINQ-REQUEST.
+           MOVE 0 TO PAGE-SIZE OF CUSTINQ-REQUEST.
+           SET CURSOR-MODE-OFF OF CUSTINQ-REQUEST TO TRUE.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - close the files.  CUSTINQ has kept its own
+      * reference files open across every CALL in the scan above;
+      * CANCEL it now so it closes them instead of leaving them open
+      * for the rest of the run.
+      ******************************************************************
+       3000-TERMINATE.
+           CLOSE CUSTMAST-FILE.
+           CLOSE CUSTEXP-FILE.
+           CANCEL "CUSTINQ".
+       3000-EXIT.
+           EXIT.
