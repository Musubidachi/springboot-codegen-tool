@@ -0,0 +1,231 @@
+      ******************************************************************
+      * PROGRAM-ID: RATERPT
+      * AUTHOR:     R. OKONKWO, CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      *
+      * ABSTRACT
+      *   Dispute-resolution report.  Reads every RATE-HIST-RECORD
+      *   written by RATECHG into a working-storage table, then for
+      *   each account/as-of-date pair on RATEQURY-FILE reproduces the
+      *   interest rate that was in effect on that date - the most
+      *   recent rate change on or before the as-of date, or the
+      *   OLD-RATE of the earliest change on file when the as-of date
+      *   predates every change recorded for the account.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  ROK  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATERPT.
+       INSTALLATION. CUSTOMER SYSTEMS GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATEHIST-FILE ASSIGN TO "RATEHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATEHIST-STATUS.
+
+           SELECT RATEQURY-FILE ASSIGN TO "RATEQURY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATEQURY-STATUS.
+
+           SELECT RATERPT-FILE ASSIGN TO "RATERPTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATERPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATEHIST-FILE.
+       COPY "RATE-HIST".
+
+       FD  RATEQURY-FILE.
+       01  RATEQURY-LINE.
+           05  RQ-ACCOUNT-NUMBER             PIC X(12).
+           05  RQ-AS-OF-DATE                 PIC 9(8).
+
+       FD  RATERPT-FILE.
+       01  RATERPT-LINE                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-RATEHIST-STATUS            PIC X(2).
+               88  WS-RATEHIST-OK            VALUE '00'.
+               88  WS-RATEHIST-EOF           VALUE '10'.
+           05  WS-RATEQURY-STATUS            PIC X(2).
+               88  WS-RATEQURY-OK            VALUE '00'.
+               88  WS-RATEQURY-EOF           VALUE '10'.
+           05  WS-RATERPT-STATUS             PIC X(2).
+
+       01  WS-RATE-TABLE.
+           05  WS-RATE-COUNT                 PIC 9(5) COMP VALUE 0.
+           05  WS-RATE-ENTRY OCCURS 1 TO 10000
+                   DEPENDING ON WS-RATE-COUNT.
+               10  RT-ACCOUNT-NUMBER         PIC X(12).
+               10  RT-EFFECTIVE-DATE-NUM     PIC 9(8).
+               10  RT-OLD-RATE               PIC 9(2)V9(4).
+               10  RT-NEW-RATE               PIC 9(2)V9(4).
+
+       01  WS-WORK-FIELDS.
+           05  WS-EOF-SWITCH                 PIC X(1).
+               88  WS-EOF-REACHED            VALUE 'Y'.
+           05  WS-SUB                        PIC 9(5) COMP.
+           05  WS-ACCOUNT-FOUND-IND          PIC X(1).
+               88  WS-ACCOUNT-FOUND          VALUE 'Y'.
+           05  WS-BEST-SUB                   PIC 9(5) COMP.
+           05  WS-BEST-DATE                  PIC 9(8).
+           05  WS-EARLIEST-SUB               PIC 9(5) COMP.
+           05  WS-EARLIEST-DATE              PIC 9(8).
+           05  WS-EFFECTIVE-RATE             PIC 9(2)V9(4).
+           05  WS-EFFECTIVE-RATE-DISPLAY     PIC ZZ9.9999.
+           05  WS-AS-OF-DATE-DISPLAY         PIC 9(8).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-QUERY THRU 2000-EXIT
+               UNTIL WS-EOF-REACHED.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - load every RATE-HIST-RECORD into a working-
+      * storage table, then open the query and report files.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE 0 TO WS-RATE-COUNT.
+           OPEN INPUT RATEHIST-FILE.
+           PERFORM 1100-LOAD-ONE-ENTRY THRU 1100-EXIT
+               UNTIL WS-RATEHIST-EOF.
+           CLOSE RATEHIST-FILE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           OPEN INPUT RATEQURY-FILE.
+           OPEN OUTPUT RATERPT-FILE.
+       1000-EXIT.
+           EXIT.
+
+       1100-LOAD-ONE-ENTRY.
+           READ RATEHIST-FILE.
+           IF WS-RATEHIST-EOF
+               GO TO 1100-EXIT
+           END-IF.
+           IF NOT WS-RATEHIST-OK
+               SET WS-RATEHIST-EOF TO TRUE
+               GO TO 1100-EXIT
+           END-IF.
+           ADD 1 TO WS-RATE-COUNT.
+           MOVE WS-RATE-COUNT TO WS-SUB.
+           MOVE RH-ACCOUNT-NUMBER TO RT-ACCOUNT-NUMBER (WS-SUB).
+           COMPUTE RT-EFFECTIVE-DATE-NUM (WS-SUB) =
+               RH-EFF-YEAR * 10000 + RH-EFF-MONTH * 100 + RH-EFF-DAY.
+           MOVE RH-OLD-RATE TO RT-OLD-RATE (WS-SUB).
+           MOVE RH-NEW-RATE TO RT-NEW-RATE (WS-SUB).
+           GO TO 1100-EXIT.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-ONE-QUERY - read one account/as-of-date pair and
+      * write the effective-rate line for it.
+      ******************************************************************
+       2000-PROCESS-ONE-QUERY.
+           READ RATEQURY-FILE.
+           IF WS-RATEQURY-EOF
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           IF NOT WS-RATEQURY-OK
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF.
+           MOVE 'N' TO WS-ACCOUNT-FOUND-IND.
+           MOVE 0 TO WS-BEST-SUB.
+           MOVE 0 TO WS-BEST-DATE.
+           MOVE 0 TO WS-EARLIEST-SUB.
+           MOVE 99999999 TO WS-EARLIEST-DATE.
+           PERFORM 2100-CHECK-ONE-RATE-ENTRY THRU 2100-EXIT
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-RATE-COUNT.
+           MOVE RQ-AS-OF-DATE TO WS-AS-OF-DATE-DISPLAY.
+           IF NOT WS-ACCOUNT-FOUND
+               PERFORM 2200-WRITE-NOT-FOUND-LINE THRU 2200-EXIT
+           ELSE
+               IF WS-BEST-SUB > 0
+                   MOVE RT-NEW-RATE (WS-BEST-SUB) TO WS-EFFECTIVE-RATE
+               ELSE
+                   MOVE RT-OLD-RATE (WS-EARLIEST-SUB) TO
+                       WS-EFFECTIVE-RATE
+               END-IF
+               PERFORM 2300-WRITE-RATE-LINE THRU 2300-EXIT
+           END-IF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-CHECK-ONE-RATE-ENTRY - note whether this table entry
+      * belongs to the account being queried, and if so whether it is
+      * the latest change on or before the as-of date, or the
+      * earliest change on file (the fallback when the as-of date
+      * predates every recorded change).
+      ******************************************************************
+       2100-CHECK-ONE-RATE-ENTRY.
+           IF RT-ACCOUNT-NUMBER (WS-SUB) = RQ-ACCOUNT-NUMBER
+               MOVE 'Y' TO WS-ACCOUNT-FOUND-IND
+               IF RT-EFFECTIVE-DATE-NUM (WS-SUB) NOT > RQ-AS-OF-DATE
+                   AND RT-EFFECTIVE-DATE-NUM (WS-SUB) > WS-BEST-DATE
+                   MOVE WS-SUB TO WS-BEST-SUB
+                   MOVE RT-EFFECTIVE-DATE-NUM (WS-SUB) TO WS-BEST-DATE
+               END-IF
+               IF RT-EFFECTIVE-DATE-NUM (WS-SUB) < WS-EARLIEST-DATE
+                   MOVE WS-SUB TO WS-EARLIEST-SUB
+                   MOVE RT-EFFECTIVE-DATE-NUM (WS-SUB) TO
+                       WS-EARLIEST-DATE
+               END-IF
+           END-IF.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-NOT-FOUND-LINE - the account has no rate-change
+      * history on file at all.
+      ******************************************************************
+       2200-WRITE-NOT-FOUND-LINE.
+           MOVE SPACES TO RATERPT-LINE.
+           STRING 'ACCOUNT ' RQ-ACCOUNT-NUMBER ' AS OF '
+               WS-AS-OF-DATE-DISPLAY
+               ' - NO RATE CHANGE HISTORY ON FILE' DELIMITED BY SIZE
+               INTO RATERPT-LINE.
+           WRITE RATERPT-LINE.
+           GO TO 2200-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-WRITE-RATE-LINE - write the reproduced effective rate.
+      ******************************************************************
+       2300-WRITE-RATE-LINE.
+           MOVE WS-EFFECTIVE-RATE TO WS-EFFECTIVE-RATE-DISPLAY.
+           MOVE SPACES TO RATERPT-LINE.
+           STRING 'ACCOUNT ' RQ-ACCOUNT-NUMBER ' AS OF '
+               WS-AS-OF-DATE-DISPLAY ' RATE '
+               WS-EFFECTIVE-RATE-DISPLAY DELIMITED BY SIZE
+               INTO RATERPT-LINE.
+           WRITE RATERPT-LINE.
+           GO TO 2300-EXIT.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - close the files.
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE RATEQURY-FILE.
+           CLOSE RATERPT-FILE.
+       9000-EXIT.
+           EXIT.
