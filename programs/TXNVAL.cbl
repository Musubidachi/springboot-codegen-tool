@@ -0,0 +1,73 @@
+      ******************************************************************
+      * PROGRAM-ID: TXNVAL
+      * AUTHOR:     R. OKONKWO
+      * INSTALLATION: CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      * DATE-COMPILED:
+      *
+      * REMARKS:
+      *     TRANSACTION-RECORD's TXNS table is OCCURS DEPENDING ON
+      *     TXN-COUNT, but nothing confirms that the physical record
+      *     actually carries as many TXNS entries as TXN-COUNT
+      *     claims.  TXNVAL is called with the record's true
+      *     physical length (supplied by the caller from the access
+      *     method - see TXNBAT's RECORD IS VARYING feed FD) and
+      *     recomputes how many TXNS entries that length can
+      *     actually hold, flagging any disagreement with TXN-COUNT
+      *     instead of letting the run either drop real transactions
+      *     or read past the end of the table.
+      *
+      * MODIFICATION HISTORY:
+      *     2026-08-09  ROK  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNVAL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-FIELDS.
+           05  WS-PHYSICAL-COUNT       PIC 9(3) COMP.
+
+      ******************************************************************
+      * TV-HEADER-LENGTH / TV-ENTRY-LENGTH give the byte widths TXNVAL
+      * needs to reconstruct the physical TXNS count from a record's
+      * overall length; they mirror the PICTURE clauses in ODO.cpy
+      * and have to be kept in step with that copybook if it changes.
+      ******************************************************************
+       01  TV-LENGTH-CONSTANTS.
+           05  TV-HEADER-LENGTH        PIC 9(3) COMP VALUE 15.
+           05  TV-ENTRY-LENGTH         PIC 9(3) COMP VALUE 27.
+
+       LINKAGE SECTION.
+           COPY "ODO".
+       01  LK-ACTUAL-RECORD-LENGTH     PIC 9(9) COMP.
+       01  LK-VALIDATION-RESULT.
+           05  LK-RESULT-IND           PIC X(1).
+               88  LK-RESULT-VALID     VALUE 'Y'.
+               88  LK-RESULT-INVALID   VALUE 'N'.
+           05  LK-RESULT-MESSAGE       PIC X(40).
+
+       PROCEDURE DIVISION USING TRANSACTION-RECORD
+               LK-ACTUAL-RECORD-LENGTH LK-VALIDATION-RESULT.
+       0000-MAINLINE.
+           SET LK-RESULT-VALID TO TRUE.
+           MOVE SPACES TO LK-RESULT-MESSAGE.
+           IF LK-ACTUAL-RECORD-LENGTH < TV-HEADER-LENGTH
+               SET LK-RESULT-INVALID TO TRUE
+               MOVE 'RECORD SHORTER THAN TRANSACTION-RECORD HEADER' TO
+                   LK-RESULT-MESSAGE
+               GO TO 0000-EXIT
+           END-IF.
+           COMPUTE WS-PHYSICAL-COUNT =
+               (LK-ACTUAL-RECORD-LENGTH - TV-HEADER-LENGTH)
+                   / TV-ENTRY-LENGTH.
+           IF WS-PHYSICAL-COUNT NOT = TXN-COUNT
+               SET LK-RESULT-INVALID TO TRUE
+               MOVE 'TXN-COUNT DOES NOT MATCH PHYSICAL TXNS PRESENT' TO
+                   LK-RESULT-MESSAGE
+           END-IF.
+           GO TO 0000-EXIT.
+       0000-EXIT.
+           GOBACK.
