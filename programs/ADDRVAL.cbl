@@ -0,0 +1,374 @@
+      ******************************************************************
+      * PROGRAM-ID: ADDRVAL
+      * AUTHOR:     R. OKONKWO
+      * INSTALLATION: CUSTOMER SYSTEMS GROUP
+      * DATE-WRITTEN: 2026-08-09
+      * DATE-COMPILED:
+      *
+      * REMARKS:
+      *     Mailing address validation subroutine called by CUSTINQ
+      *     (and available to CUSTMAINT) before an address is
+      *     returned or accepted.  Checks that the fields required to
+      *     route correspondence are present and that STATE-CODE and
+      *     COUNTRY-CODE are not obviously malformed.  This is a
+      *     first-line sanity check, not a postal-service certification
+      *     - it catches blank/garbled data entry, nothing more.
+      *
+      * MODIFICATION HISTORY:
+      *     2026-08-09  ROK  Original version.
+      *     2026-08-09  ROK  STATE-CODE is only required for domestic
+      *                      (USA) addresses - made POSTAL-CODE/STATE-
+      *                      CODE requirements COUNTRY-CODE conditional
+      *                      and added a POSTAL-CODE format check (US
+      *                      ZIP vs. Canadian postal code shape) for
+      *                      the countries this shop actually mails to.
+      *     2026-08-09  ROK  Added the STATE-CODE/POSTAL-CODE range
+      *                      cross-check the prior entry claimed but
+      *                      never implemented - a table of USPS ZIP3
+      *                      ranges per state and Canadian FSA letter
+      *                      ranges per province, so a state code that
+      *                      does not agree with the ZIP/postal code
+      *                      it was submitted with is now caught.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRVAL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-FIELDS.
+           05  WS-SUB                  PIC 9(2) COMP.
+           05  WS-STATE-ZIP-FOUND      PIC X(1).
+           05  WS-STATE-ZIP-MATCHED    PIC X(1).
+
+      ******************************************************************
+      * WS-STATE-ZIP-FIELDS - one entry per USPS ZIP3 range assigned
+      * to a state/territory.  A handful of states (e.g. GA, TX, VA)
+      * have more than one disjoint range, so they appear more than
+      * once; the lookup checks every entry for the requested state
+      * rather than stopping at the first one found.
+      ******************************************************************
+       01  WS-STATE-ZIP-FIELDS.
+           05  FILLER  PIC X(8)  VALUE 'AL350369'.
+           05  FILLER  PIC X(8)  VALUE 'AK995999'.
+           05  FILLER  PIC X(8)  VALUE 'AZ850865'.
+           05  FILLER  PIC X(8)  VALUE 'AR716729'.
+           05  FILLER  PIC X(8)  VALUE 'CA900961'.
+           05  FILLER  PIC X(8)  VALUE 'CO800816'.
+           05  FILLER  PIC X(8)  VALUE 'CT060069'.
+           05  FILLER  PIC X(8)  VALUE 'DE197199'.
+           05  FILLER  PIC X(8)  VALUE 'DC200205'.
+           05  FILLER  PIC X(8)  VALUE 'FL320349'.
+           05  FILLER  PIC X(8)  VALUE 'GA300319'.
+           05  FILLER  PIC X(8)  VALUE 'GA398399'.
+           05  FILLER  PIC X(8)  VALUE 'HI967968'.
+           05  FILLER  PIC X(8)  VALUE 'ID832838'.
+           05  FILLER  PIC X(8)  VALUE 'IL600629'.
+           05  FILLER  PIC X(8)  VALUE 'IN460479'.
+           05  FILLER  PIC X(8)  VALUE 'IA500528'.
+           05  FILLER  PIC X(8)  VALUE 'KS660679'.
+           05  FILLER  PIC X(8)  VALUE 'KY400427'.
+           05  FILLER  PIC X(8)  VALUE 'LA700714'.
+           05  FILLER  PIC X(8)  VALUE 'ME039049'.
+           05  FILLER  PIC X(8)  VALUE 'MD206219'.
+           05  FILLER  PIC X(8)  VALUE 'MA010027'.
+           05  FILLER  PIC X(8)  VALUE 'MI480499'.
+           05  FILLER  PIC X(8)  VALUE 'MN550567'.
+           05  FILLER  PIC X(8)  VALUE 'MS386397'.
+           05  FILLER  PIC X(8)  VALUE 'MO630658'.
+           05  FILLER  PIC X(8)  VALUE 'MT590599'.
+           05  FILLER  PIC X(8)  VALUE 'NE680693'.
+           05  FILLER  PIC X(8)  VALUE 'NV889898'.
+           05  FILLER  PIC X(8)  VALUE 'NH030038'.
+           05  FILLER  PIC X(8)  VALUE 'NJ070089'.
+           05  FILLER  PIC X(8)  VALUE 'NM870884'.
+           05  FILLER  PIC X(8)  VALUE 'NY100149'.
+           05  FILLER  PIC X(8)  VALUE 'NC270289'.
+           05  FILLER  PIC X(8)  VALUE 'ND580588'.
+           05  FILLER  PIC X(8)  VALUE 'OH430459'.
+           05  FILLER  PIC X(8)  VALUE 'OK730749'.
+           05  FILLER  PIC X(8)  VALUE 'OR970979'.
+           05  FILLER  PIC X(8)  VALUE 'PA150196'.
+           05  FILLER  PIC X(8)  VALUE 'RI028029'.
+           05  FILLER  PIC X(8)  VALUE 'SC290299'.
+           05  FILLER  PIC X(8)  VALUE 'SD570577'.
+           05  FILLER  PIC X(8)  VALUE 'TN370385'.
+           05  FILLER  PIC X(8)  VALUE 'TX750799'.
+           05  FILLER  PIC X(8)  VALUE 'TX885885'.
+           05  FILLER  PIC X(8)  VALUE 'UT840847'.
+           05  FILLER  PIC X(8)  VALUE 'VT050059'.
+           05  FILLER  PIC X(8)  VALUE 'VA201201'.
+           05  FILLER  PIC X(8)  VALUE 'VA220246'.
+           05  FILLER  PIC X(8)  VALUE 'WA980994'.
+           05  FILLER  PIC X(8)  VALUE 'WV247268'.
+           05  FILLER  PIC X(8)  VALUE 'WI530549'.
+           05  FILLER  PIC X(8)  VALUE 'WY820831'.
+           05  FILLER  PIC X(8)  VALUE 'PR006009'.
+           05  FILLER  PIC X(8)  VALUE 'VI008008'.
+           05  FILLER  PIC X(8)  VALUE 'GU969969'.
+       01  WS-STATE-ZIP-TABLE REDEFINES WS-STATE-ZIP-FIELDS.
+           05  WS-STATE-ZIP-ENTRY OCCURS 57 TIMES.
+               10  SZR-STATE-CODE      PIC X(2).
+               10  SZR-ZIP-LOW         PIC X(3).
+               10  SZR-ZIP-HIGH        PIC X(3).
+
+      ******************************************************************
+      * WS-CANADA-PROV-FIELDS - one entry per province/territory,
+      * giving the low/high letter of the FSA (the postal code's
+      * first character) Canada Post assigns to it.  The unused
+      * letters D, F, I, O, Q and U never appear in a Canadian postal
+      * code, which is why QC's and ON's letter ranges are contiguous
+      * even though they span several nominal letters.
+      ******************************************************************
+       01  WS-CANADA-PROV-FIELDS.
+           05  FILLER  PIC X(4)  VALUE 'NLAA'.
+           05  FILLER  PIC X(4)  VALUE 'NSBB'.
+           05  FILLER  PIC X(4)  VALUE 'PECC'.
+           05  FILLER  PIC X(4)  VALUE 'NBEE'.
+           05  FILLER  PIC X(4)  VALUE 'QCGJ'.
+           05  FILLER  PIC X(4)  VALUE 'ONKP'.
+           05  FILLER  PIC X(4)  VALUE 'MBRR'.
+           05  FILLER  PIC X(4)  VALUE 'SKSS'.
+           05  FILLER  PIC X(4)  VALUE 'ABTT'.
+           05  FILLER  PIC X(4)  VALUE 'BCVV'.
+           05  FILLER  PIC X(4)  VALUE 'NTXX'.
+           05  FILLER  PIC X(4)  VALUE 'YTYY'.
+           05  FILLER  PIC X(4)  VALUE 'NUXX'.
+       01  WS-CANADA-PROV-TABLE REDEFINES WS-CANADA-PROV-FIELDS.
+           05  WS-CANADA-PROV-ENTRY OCCURS 13 TIMES.
+               10  CPR-PROVINCE-CODE   PIC X(2).
+               10  CPR-LETTER-LOW      PIC X(1).
+               10  CPR-LETTER-HIGH     PIC X(1).
+
+       LINKAGE SECTION.
+       01  LK-MAILING-ADDRESS.
+           05  LK-STREET-LINE-1        PIC X(40).
+           05  LK-STREET-LINE-2        PIC X(40).
+           05  LK-CITY                 PIC X(25).
+           05  LK-STATE-CODE           PIC X(2).
+           05  LK-POSTAL-CODE          PIC X(10).
+           05  LK-COUNTRY-CODE         PIC X(3).
+               88  COUNTRY-IS-USA      VALUE 'USA' SPACES.
+               88  COUNTRY-IS-CANADA   VALUE 'CAN'.
+       01  LK-ADDRESS-VALIDATION.
+           05  LK-ADDRESS-VALID-IND    PIC X(1).
+           05  LK-ADDRESS-VALID-MSG    PIC X(40).
+
+       PROCEDURE DIVISION USING LK-MAILING-ADDRESS
+               LK-ADDRESS-VALIDATION.
+       0000-MAINLINE.
+           MOVE 'Y' TO LK-ADDRESS-VALID-IND.
+           MOVE SPACES TO LK-ADDRESS-VALID-MSG.
+           PERFORM 1000-CHECK-REQUIRED-FIELDS THRU 1000-EXIT.
+           IF LK-ADDRESS-VALID-IND = 'Y'
+               PERFORM 2000-CHECK-STATE-CODE THRU 2000-EXIT
+           END-IF.
+           IF LK-ADDRESS-VALID-IND = 'Y'
+               PERFORM 3000-CHECK-COUNTRY-CODE THRU 3000-EXIT
+           END-IF.
+           IF LK-ADDRESS-VALID-IND = 'Y'
+               PERFORM 4000-CHECK-POSTAL-FORMAT THRU 4000-EXIT
+           END-IF.
+           IF LK-ADDRESS-VALID-IND = 'Y'
+               PERFORM 5000-CHECK-STATE-ZIP-MATCH THRU 5000-EXIT
+           END-IF.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-CHECK-REQUIRED-FIELDS - STREET-LINE-1, CITY and
+      * POSTAL-CODE have to be present for the address to be usable.
+      ******************************************************************
+       1000-CHECK-REQUIRED-FIELDS.
+           IF LK-STREET-LINE-1 = SPACES
+               MOVE 'N' TO LK-ADDRESS-VALID-IND
+               MOVE 'STREET ADDRESS IS MISSING' TO
+                   LK-ADDRESS-VALID-MSG
+               GO TO 1000-EXIT
+           END-IF.
+           IF LK-CITY = SPACES
+               MOVE 'N' TO LK-ADDRESS-VALID-IND
+               MOVE 'CITY IS MISSING' TO LK-ADDRESS-VALID-MSG
+               GO TO 1000-EXIT
+           END-IF.
+           IF LK-POSTAL-CODE = SPACES
+               MOVE 'N' TO LK-ADDRESS-VALID-IND
+               MOVE 'POSTAL CODE IS MISSING' TO LK-ADDRESS-VALID-MSG
+               GO TO 1000-EXIT
+           END-IF.
+           IF (COUNTRY-IS-USA OR COUNTRY-IS-CANADA)
+                   AND LK-STATE-CODE = SPACES
+               MOVE 'N' TO LK-ADDRESS-VALID-IND
+               MOVE 'STATE/PROVINCE CODE IS MISSING' TO
+                   LK-ADDRESS-VALID-MSG
+               GO TO 1000-EXIT
+           END-IF.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-CHECK-STATE-CODE - when present, STATE-CODE must be two
+      * alphabetic characters.
+      ******************************************************************
+       2000-CHECK-STATE-CODE.
+           IF LK-STATE-CODE = SPACES
+               GO TO 2000-EXIT
+           END-IF.
+           IF LK-STATE-CODE (1:1) < 'A' OR LK-STATE-CODE (1:1) > 'Z'
+               OR LK-STATE-CODE (2:1) < 'A' OR LK-STATE-CODE (2:1) > 'Z'
+               MOVE 'N' TO LK-ADDRESS-VALID-IND
+               MOVE 'STATE CODE IS NOT VALID' TO LK-ADDRESS-VALID-MSG
+           END-IF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CHECK-COUNTRY-CODE - when present, COUNTRY-CODE must be
+      * three alphabetic characters.
+      ******************************************************************
+       3000-CHECK-COUNTRY-CODE.
+           IF LK-COUNTRY-CODE = SPACES
+               GO TO 3000-EXIT
+           END-IF.
+           PERFORM 3100-CHECK-ONE-COUNTRY-CHAR THRU 3100-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+               OR LK-ADDRESS-VALID-IND = 'N'.
+           GO TO 3000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-CHECK-ONE-COUNTRY-CHAR - confirm one position of
+      * COUNTRY-CODE is alphabetic.
+      ******************************************************************
+       3100-CHECK-ONE-COUNTRY-CHAR.
+           IF LK-COUNTRY-CODE (WS-SUB:1) < 'A'
+               OR LK-COUNTRY-CODE (WS-SUB:1) > 'Z'
+               MOVE 'N' TO LK-ADDRESS-VALID-IND
+               MOVE 'COUNTRY CODE IS NOT VALID' TO LK-ADDRESS-VALID-MSG
+           END-IF.
+           GO TO 3100-EXIT.
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-CHECK-POSTAL-FORMAT - POSTAL-CODE has to be shaped like a
+      * postal code for the country it claims to be in: 5 digits (plus
+      * an optional ZIP+4) for the USA, LETTER-DIGIT-LETTER DIGIT-
+      * LETTER-DIGIT for Canada.  Any other COUNTRY-CODE is outside
+      * this sanity check's scope and is left alone.
+      ******************************************************************
+       4000-CHECK-POSTAL-FORMAT.
+           IF COUNTRY-IS-USA
+               IF LK-POSTAL-CODE (1:5) IS NOT NUMERIC
+                   MOVE 'N' TO LK-ADDRESS-VALID-IND
+                   MOVE 'POSTAL CODE DOES NOT MATCH COUNTRY' TO
+                       LK-ADDRESS-VALID-MSG
+               END-IF
+           END-IF.
+           IF COUNTRY-IS-CANADA
+               IF LK-POSTAL-CODE (1:1) < 'A'
+                   OR LK-POSTAL-CODE (1:1) > 'Z'
+                   OR LK-POSTAL-CODE (2:1) IS NOT NUMERIC
+                   OR LK-POSTAL-CODE (3:1) < 'A'
+                   OR LK-POSTAL-CODE (3:1) > 'Z'
+                   MOVE 'N' TO LK-ADDRESS-VALID-IND
+                   MOVE 'POSTAL CODE DOES NOT MATCH COUNTRY' TO
+                       LK-ADDRESS-VALID-MSG
+               END-IF
+           END-IF.
+           GO TO 4000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-CHECK-STATE-ZIP-MATCH - confirm LK-STATE-CODE is one that
+      * actually covers LK-POSTAL-CODE, not just a well-formed code on
+      * its own (e.g. a NY state code submitted with a California
+      * ZIP).  Only USA and Canada have a range table to check against.
+      ******************************************************************
+       5000-CHECK-STATE-ZIP-MATCH.
+           IF COUNTRY-IS-USA
+               PERFORM 5100-CHECK-US-STATE-ZIP THRU 5100-EXIT
+           END-IF.
+           IF COUNTRY-IS-CANADA
+               PERFORM 5200-CHECK-CANADA-PROV-POSTAL THRU 5200-EXIT
+           END-IF.
+           GO TO 5000-EXIT.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5100-CHECK-US-STATE-ZIP - LK-STATE-CODE must have at least one
+      * WS-STATE-ZIP-ENTRY whose ZIP3 range covers LK-POSTAL-CODE.  A
+      * state code with no entry in the table at all (should not
+      * happen once 2000-CHECK-STATE-CODE has run) is left alone here
+      * rather than flagged, since this check has nothing to compare.
+      ******************************************************************
+       5100-CHECK-US-STATE-ZIP.
+           MOVE 'N' TO WS-STATE-ZIP-FOUND.
+           MOVE 'N' TO WS-STATE-ZIP-MATCHED.
+           PERFORM 5110-CHECK-ONE-STATE-ZIP-ENTRY THRU 5110-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 57.
+           IF WS-STATE-ZIP-FOUND = 'Y' AND WS-STATE-ZIP-MATCHED = 'N'
+               MOVE 'N' TO LK-ADDRESS-VALID-IND
+               MOVE 'STATE CODE DOES NOT MATCH POSTAL CODE' TO
+                   LK-ADDRESS-VALID-MSG
+           END-IF.
+           GO TO 5100-EXIT.
+       5100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5110-CHECK-ONE-STATE-ZIP-ENTRY - test one WS-STATE-ZIP-ENTRY
+      * against LK-STATE-CODE/LK-POSTAL-CODE.
+      ******************************************************************
+       5110-CHECK-ONE-STATE-ZIP-ENTRY.
+           IF LK-STATE-CODE = SZR-STATE-CODE (WS-SUB)
+               MOVE 'Y' TO WS-STATE-ZIP-FOUND
+               IF LK-POSTAL-CODE (1:3) NOT < SZR-ZIP-LOW (WS-SUB)
+                   AND LK-POSTAL-CODE (1:3) NOT > SZR-ZIP-HIGH (WS-SUB)
+                   MOVE 'Y' TO WS-STATE-ZIP-MATCHED
+               END-IF
+           END-IF.
+           GO TO 5110-EXIT.
+       5110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5200-CHECK-CANADA-PROV-POSTAL - LK-STATE-CODE (holding the
+      * province code here) must have a WS-CANADA-PROV-ENTRY whose
+      * letter range covers the first character of LK-POSTAL-CODE.
+      ******************************************************************
+       5200-CHECK-CANADA-PROV-POSTAL.
+           MOVE 'N' TO WS-STATE-ZIP-FOUND.
+           MOVE 'N' TO WS-STATE-ZIP-MATCHED.
+           PERFORM 5210-CHECK-ONE-PROV-ENTRY THRU 5210-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 13.
+           IF WS-STATE-ZIP-FOUND = 'Y' AND WS-STATE-ZIP-MATCHED = 'N'
+               MOVE 'N' TO LK-ADDRESS-VALID-IND
+               MOVE 'STATE CODE DOES NOT MATCH POSTAL CODE' TO
+                   LK-ADDRESS-VALID-MSG
+           END-IF.
+           GO TO 5200-EXIT.
+       5200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5210-CHECK-ONE-PROV-ENTRY - test one WS-CANADA-PROV-ENTRY
+      * against LK-STATE-CODE/LK-POSTAL-CODE.
+      ******************************************************************
+       5210-CHECK-ONE-PROV-ENTRY.
+           IF LK-STATE-CODE = CPR-PROVINCE-CODE (WS-SUB)
+               MOVE 'Y' TO WS-STATE-ZIP-FOUND
+               IF LK-POSTAL-CODE (1:1) NOT < CPR-LETTER-LOW (WS-SUB)
+                   AND LK-POSTAL-CODE (1:1) NOT > CPR-LETTER-HIGH
+                       (WS-SUB)
+                   MOVE 'Y' TO WS-STATE-ZIP-MATCHED
+               END-IF
+           END-IF.
+           GO TO 5210-EXIT.
+       5210-EXIT.
+           EXIT.
